@@ -9,6 +9,11 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS UID
                FILE STATUS IS WS-FILE-STATUS.
+      *Holds the last UID processed, so a cancelled dump can resume
+      *from there instead of starting over at the first UID
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFIL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  VSAM-FILE DATA RECORD IS VSAM-RECORD.
@@ -49,11 +54,18 @@
                 10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
       *Currently unussed, we might add more stuff
                 10 SHIP-FUTURE-DATA PIC X(139).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD   PIC X(12).
 
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS     PIC XX.
+       01  WS-CKPT-FILE-STATUS PIC XX.
        01  WS-EOF             PIC X VALUE 'N'.
        01  WS-START           PIC X VALUE 'Y'.
+       01  WS-RESTART-ANSWER  PIC X VALUE 'N'.
+       01  WS-RESTART-UID     PIC X(12) VALUE SPACES.
+       01  WS-RECORD-COUNT    PIC 9(6) VALUE 0.
+       01  WS-CHECKPOINT-EVERY PIC 9(6) VALUE 100.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -62,10 +74,22 @@
               DISPLAY '{"success":0,'
               DISPLAY '"error":"File error ' WS-FILE-STATUS '"}'
               GOBACK.
+           DISPLAY 'Restart from last checkpoint? (Y/N): '.
+           ACCEPT WS-RESTART-ANSWER.
+           IF WS-RESTART-ANSWER = 'Y' OR WS-RESTART-ANSWER = 'y'
+               PERFORM LOAD-CHECKPOINT
+           END-IF.
         READ-FILE.
               DISPLAY '{"success":1,'
               DISPLAY '"error":"File error ' WS-FILE-STATUS '",'
               DISPLAY '"ships":['
+           IF WS-RESTART-UID NOT = SPACES
+               MOVE WS-RESTART-UID TO UID
+               START VSAM-FILE KEY IS > UID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+           END-IF.
            PERFORM UNTIL WS-EOF = 'Y'
                READ VSAM-FILE NEXT RECORD
                    AT END
@@ -76,8 +100,32 @@
                        END-IF
                        MOVE 'N' TO WS-START
                        CALL 'JSONSHIP' USING VSAM-RECORD
+                       ADD 1 TO WS-RECORD-COUNT
+                       IF FUNCTION MOD(WS-RECORD-COUNT,
+                           WS-CHECKPOINT-EVERY) = 0
+                           MOVE UID TO WS-RESTART-UID
+                           PERFORM SAVE-CHECKPOINT
+                       END-IF
               END-READ
            END-PERFORM.
               DISPLAY ']}'
            CLOSE VSAM-FILE.
            GOBACK.
+
+      *Read the last checkpointed UID so READ-FILE can START past it
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE INTO WS-RESTART-UID
+                   AT END
+                       MOVE SPACES TO WS-RESTART-UID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *Overwrite the checkpoint file with the UID just processed
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RESTART-UID TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
