@@ -0,0 +1,172 @@
+      *This program prints a page-formatted fleet disposition report,
+      *grouped by SHIP-THEATRE then SHIP-FLEET, with column-aligned
+      *ship lines and a repeated page header every WS-LINES-PER-PAGE
+      *lines -- a human-readable alternative to the JSON dumps, meant
+      *to be suitable for a briefing hand-out rather than a terminal.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    FLTDISP.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO SRTWK01.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+       SD  SORT-WORK.
+       01 SORT-RECORD.
+           05 SD-THEATRE PIC X(20).
+           05 SD-FLEET PIC X(20).
+           05 SD-NAME PIC X(20).
+           05 SD-CLASS PIC X(20).
+           05 SD-STATUS PIC X(11).
+           05 SD-CAPTAIN PIC X(25).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-CUR-THEATRE PIC X(20) VALUE SPACES.
+       01 WS-CUR-FLEET PIC X(20) VALUE SPACES.
+       01 WS-PAGE-NR PIC 9(4) VALUE 0.
+       01 WS-LINE-COUNT PIC 99 VALUE 99.
+       01 WS-LINES-PER-PAGE PIC 99 VALUE 50.
+       01 WS-DETAIL-LINE.
+           05 DL-NAME PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DL-CLASS PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DL-STATUS PIC X(11).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DL-CAPTAIN PIC X(25).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           SORT SORT-WORK ON ASCENDING KEY SD-THEATRE SD-FLEET
+               INPUT PROCEDURE IS BUILD-SORT-INPUT
+               OUTPUT PROCEDURE IS PRINT-DISPOSITION-REPORT.
+           GOBACK.
+
+       BUILD-SORT-INPUT.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE SHIP-THEATRE TO SD-THEATRE
+                       MOVE SHIP-FLEET TO SD-FLEET
+                       MOVE SHIP-NAME TO SD-NAME
+                       MOVE SHIP-CLASS TO SD-CLASS
+                       MOVE SHIP-STATUS TO SD-STATUS
+                       MOVE SHIP-CAPTAIN TO SD-CAPTAIN
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           MOVE 'N' TO WS-EOF.
+
+       PRINT-DISPOSITION-REPORT.
+           PERFORM UNTIL WS-EOF = 'Y'
+               RETURN SORT-WORK INTO SORT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-ONE-SHIP
+               END-RETURN
+           END-PERFORM.
+
+      *Theatre/fleet heading changes and the page-break check both
+      *happen before the detail line itself, so a new group never
+      *starts as the last line on an old page
+       PROCESS-ONE-SHIP.
+           IF SD-THEATRE NOT = WS-CUR-THEATRE
+              OR SD-FLEET NOT = WS-CUR-FLEET
+               PERFORM CHECK-PAGE-BREAK
+           END-IF.
+           IF SD-THEATRE NOT = WS-CUR-THEATRE
+               MOVE SD-THEATRE TO WS-CUR-THEATRE
+               MOVE SPACES TO WS-CUR-FLEET
+               DISPLAY ' '
+               DISPLAY 'THEATRE: ' WS-CUR-THEATRE
+               ADD 2 TO WS-LINE-COUNT
+           END-IF.
+           IF SD-FLEET NOT = WS-CUR-FLEET
+               MOVE SD-FLEET TO WS-CUR-FLEET
+               DISPLAY '  FLEET: ' WS-CUR-FLEET
+               DISPLAY '  ----------------------------------------'
+               ADD 2 TO WS-LINE-COUNT
+           END-IF.
+           PERFORM CHECK-PAGE-BREAK.
+           MOVE SD-NAME TO DL-NAME.
+           MOVE SD-CLASS TO DL-CLASS.
+           MOVE SD-STATUS TO DL-STATUS.
+           MOVE SD-CAPTAIN TO DL-CAPTAIN.
+           DISPLAY '    ' WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+      *Starts a fresh page (with column headers) once the current one
+      *fills up; the very first call always triggers page 1 since
+      *WS-LINE-COUNT starts above WS-LINES-PER-PAGE
+       CHECK-PAGE-BREAK.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NR
+               DISPLAY ' '
+               DISPLAY '===================================='
+               DISPLAY 'FLEET DISPOSITION REPORT -- PAGE '
+                  WS-PAGE-NR
+               DISPLAY '===================================='
+               DISPLAY '    SHIP NAME            CLASS'
+                  '               STATUS     CAPTAIN'
+               MOVE 5 TO WS-LINE-COUNT
+           END-IF.
