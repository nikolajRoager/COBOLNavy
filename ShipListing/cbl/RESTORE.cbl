@@ -0,0 +1,77 @@
+      *This program reloads ALLIED-SHIPS from a sequential backup
+      *extract (the format BACKUP produces) via successive WRITEs, so
+      *a corrupted or lost ALLSHPS file can actually be rebuilt rather
+      *than just having an unusable backup copy sitting there.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    RESTORE.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT BACKUP-EXTRACT ASSIGN TO BKUPEXT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BACKUP-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA PIC X(483).
+       FD  BACKUP-EXTRACT.
+       01 BACKUP-RECORD.
+           05 BKP-UID PIC X(12).
+           05 BKP-OTHER-DATA PIC X(483).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-BACKUP-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-RECORD-COUNT PIC 9(6) VALUE 0.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+      *Freshly build the VSAM cluster; OUTPUT replaces any prior file
+           OPEN OUTPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           OPEN INPUT BACKUP-EXTRACT.
+           IF WS-BACKUP-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: BACKUP EXTRACT OPEN ERROR-CODE:'
+                  WS-BACKUP-FILE-STATUS
+               CLOSE ALLIED-SHIPS
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ BACKUP-EXTRACT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE BKP-UID TO UID
+                       MOVE BKP-OTHER-DATA TO OTHER-DATA
+                       WRITE SHIP-RECORD
+                       INVALID KEY
+                           DISPLAY 'ERROR: DUPLICATE UID IN EXTRACT '
+                              UID
+                       NOT INVALID KEY
+                           ADD 1 TO WS-RECORD-COUNT
+                       END-WRITE
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           CLOSE BACKUP-EXTRACT.
+           DISPLAY 'RESTORE COMPLETE, ' WS-RECORD-COUNT ' RECORDS'.
+           GOBACK.
