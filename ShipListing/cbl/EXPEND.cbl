@@ -0,0 +1,168 @@
+      *This program posts a torpedo/depth-charge expenditure or
+      *restock entry for a ship, so there's a trail of what was
+      *actually fired, dropped, or taken back on board, rather than
+      *just today's snapshot count sitting on SHIP-TORPEDOES and
+      *SHIP-DEPTH-CHARGES. It logs the entry to EXPENDITURE the same
+      *append-only way ENGAGE/REPLEN log their entries, and then
+      *adjusts the live ALLSHPS counts for the ship to match.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    EXPEND.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXPENDITURE ASSIGN TO EXPNDLOG
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS UID
+           FILE STATUS IS WS-SHIP-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  EXPENDITURE.
+       01 EXPENDITURE-RECORD.
+           05 EXP-UID PIC X(12).
+           05 EXP-DATE PIC X(8).
+      *E = expended (fired/dropped), R = restocked/resupplied
+           05 EXP-TRANSACTION-TYPE PIC X(1).
+           05 EXP-TORPEDOES-QTY PIC 9(3).
+           05 EXP-DEPTH-CHARGES-QTY PIC 9(3).
+           05 EXP-ENGAGEMENT-REF PIC X(30).
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+      *UID is generated from navy, type, and id number
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC ZZ9V99.
+                10 SHIP-DECK-ARMOUR-MM PIC ZZ9V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC ZZ9V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC ZZ9V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+      *Currently unussed, we might add more stuff
+                10 SHIP-FUTURE-DATA PIC X(139).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-SHIP-FILE-STATUS PIC XX.
+       01 WS-EXPENDITURE.
+           05 WS-UID PIC X(12).
+           05 WS-DATE PIC X(8).
+           05 WS-TRANSACTION-TYPE PIC X(1).
+           05 WS-TORPEDOES-QTY PIC 9(3).
+           05 WS-DEPTH-CHARGES-QTY PIC 9(3).
+           05 WS-ENGAGEMENT-REF PIC X(30).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+      *Append-only log; EXTEND creates it the first time it is posted to
+           OPEN EXTEND EXPENDITURE.
+           IF WS-FILE-STATUS NOT = '00'
+               CLOSE EXPENDITURE
+               OPEN OUTPUT EXPENDITURE
+           END-IF.
+           OPEN I-O ALLIED-SHIPS.
+           IF WS-SHIP-FILE-STATUS NOT = '00' AND
+              WS-SHIP-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: ALLSHPS OPEN FAILED, STATUS '
+                  WS-SHIP-FILE-STATUS
+               CLOSE EXPENDITURE
+               GOBACK
+           END-IF.
+           PERFORM LOAD-EXPENDITURE.
+           MOVE WS-UID TO UID.
+           READ ALLIED-SHIPS
+           INVALID KEY
+               DISPLAY 'ERROR: UID NOT FOUND ON ALLSHPS'
+           NOT INVALID KEY
+               PERFORM APPLY-EXPENDITURE
+               PERFORM POST-EXPENDITURE-LOG
+           END-READ.
+           CLOSE EXPENDITURE.
+           CLOSE ALLIED-SHIPS.
+           GOBACK.
+
+       LOAD-EXPENDITURE.
+           DISPLAY 'Enter ship UID, 12 chars: '.
+           ACCEPT WS-UID.
+           DISPLAY 'Enter date, CCYYMMDD: '.
+           ACCEPT WS-DATE.
+           DISPLAY 'Enter transaction type, E=expended R=restocked: '.
+           ACCEPT WS-TRANSACTION-TYPE.
+           DISPLAY 'Enter torpedoes quantity, 3 digits: '.
+           ACCEPT WS-TORPEDOES-QTY.
+           DISPLAY 'Enter depth charges quantity, 3 digits: '.
+           ACCEPT WS-DEPTH-CHARGES-QTY.
+           DISPLAY 'Enter engagement reference, 30 chars: '.
+           ACCEPT WS-ENGAGEMENT-REF.
+
+       APPLY-EXPENDITURE.
+           IF WS-TRANSACTION-TYPE = 'E' OR WS-TRANSACTION-TYPE = 'e'
+               IF SHIP-TORPEDOES >= WS-TORPEDOES-QTY
+                   SUBTRACT WS-TORPEDOES-QTY FROM SHIP-TORPEDOES
+               ELSE
+                   DISPLAY 'WARNING: TORPEDOES QTY EXCEEDS ON-BOARD, '
+                      'SETTING TO ZERO'
+                   MOVE 0 TO SHIP-TORPEDOES
+               END-IF
+               IF SHIP-DEPTH-CHARGES >= WS-DEPTH-CHARGES-QTY
+                   SUBTRACT WS-DEPTH-CHARGES-QTY FROM SHIP-DEPTH-CHARGES
+               ELSE
+                   DISPLAY 'WARNING: DEPTH CHARGES QTY EXCEEDS '
+                      'ON-BOARD, SETTING TO ZERO'
+                   MOVE 0 TO SHIP-DEPTH-CHARGES
+               END-IF
+           ELSE
+               ADD WS-TORPEDOES-QTY TO SHIP-TORPEDOES
+               ADD WS-DEPTH-CHARGES-QTY TO SHIP-DEPTH-CHARGES
+           END-IF.
+           REWRITE SHIP-RECORD.
+           IF WS-SHIP-FILE-STATUS = '00'
+               DISPLAY 'ALLSHPS COUNTS UPDATED'
+           ELSE
+               DISPLAY 'ERROR: ALLSHPS UPDATE FAILED, STATUS '
+                  WS-SHIP-FILE-STATUS
+           END-IF.
+
+       POST-EXPENDITURE-LOG.
+           MOVE WS-EXPENDITURE TO EXPENDITURE-RECORD.
+           WRITE EXPENDITURE-RECORD.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'LOGGED'
+           ELSE
+               DISPLAY 'ERROR: LOG FAILED WITH STATUS' WS-FILE-STATUS
+           END-IF.
