@@ -0,0 +1,143 @@
+      *This program gives a proper keyed DELETE path against ALLIED-
+      *SHIPS, for records created in error that shouldn't persist in
+      *ALLSHPS even as Scrapped (ARCHSHIP only ever moves Sunk/
+      *Scrapped ships to HISTORICAL-SHIPS on a date cutoff; nothing
+      *else in the system removes a record outright). The matched
+      *record is written to HISTORICAL-SHIPS first, the same archive
+      *ARCHSHIP posts to, and the operator must confirm before the
+      *DELETE actually runs.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    DECOM.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT HISTORICAL-SHIPS ASSIGN TO HISTSHP
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS HIST-SHIP-UID
+           FILE STATUS IS WS-HISTSHP-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+       FD  HISTORICAL-SHIPS.
+       01 HISTORICAL-SHIP-RECORD.
+           05 HIST-SHIP-UID PIC X(12).
+           05 HIST-SHIP-OTHER-DATA PIC X(483).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-HISTSHP-FILE-STATUS PIC XX.
+       01 WS-SEARCH-UID PIC X(12).
+       01 WS-CONFIRM PIC X.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           DISPLAY 'Enter UID to decommission, 12 chars: '.
+           ACCEPT WS-SEARCH-UID.
+           OPEN I-O ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           MOVE WS-SEARCH-UID TO UID.
+           READ ALLIED-SHIPS RECORD KEY UID
+           INVALID KEY
+               DISPLAY 'ERROR: UID NOT FOUND ' WS-SEARCH-UID
+           NOT INVALID KEY
+               PERFORM CONFIRM-AND-DECOMMISSION
+           END-READ.
+           CLOSE ALLIED-SHIPS.
+           GOBACK.
+
+       CONFIRM-AND-DECOMMISSION.
+           DISPLAY '  UID: ' UID.
+           DISPLAY '  NAME: ' SHIP-NAME.
+           DISPLAY '  CLASS: ' SHIP-CLASS.
+           DISPLAY '  STATUS: ' SHIP-STATUS.
+           DISPLAY '  THIS RECORD WILL BE REMOVED FROM ALLSHPS'
+              ' ENTIRELY.'.
+           DISPLAY 'Confirm decommission, Y/N: '.
+           ACCEPT WS-CONFIRM.
+           IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+               PERFORM ARCHIVE-THEN-DELETE
+           ELSE
+               DISPLAY 'DECOMMISSION CANCELLED'
+           END-IF.
+
+       ARCHIVE-THEN-DELETE.
+           OPEN I-O HISTORICAL-SHIPS.
+           IF WS-HISTSHP-FILE-STATUS NOT = '00'
+              AND WS-HISTSHP-FILE-STATUS NOT = '97'
+              IF WS-HISTSHP-FILE-STATUS NOT = '35'
+                 DISPLAY 'ERROR: FILE OPEN ERROR-CODE:'
+                    WS-HISTSHP-FILE-STATUS
+                 GOBACK
+              ELSE
+                 OPEN OUTPUT HISTORICAL-SHIPS
+                 CLOSE HISTORICAL-SHIPS
+                 OPEN I-O HISTORICAL-SHIPS
+              END-IF
+           END-IF.
+           MOVE UID TO HIST-SHIP-UID.
+           MOVE OTHER-DATA TO HIST-SHIP-OTHER-DATA.
+           WRITE HISTORICAL-SHIP-RECORD
+           INVALID KEY
+               DISPLAY '  ERROR: ' UID ' ALREADY IN HISTORICAL-SHIPS'
+           NOT INVALID KEY
+               DELETE ALLIED-SHIPS RECORD
+               IF WS-FILE-STATUS = '00'
+                   DISPLAY '  DECOMMISSIONED ' UID
+               ELSE
+                   DISPLAY '  ERROR: DELETE FAILED, STATUS '
+                      WS-FILE-STATUS
+               END-IF
+           END-WRITE.
+           CLOSE HISTORICAL-SHIPS.
