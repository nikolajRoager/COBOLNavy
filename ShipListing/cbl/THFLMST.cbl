@@ -0,0 +1,73 @@
+      *This program maintains the THEATRE-FLEET-XREF reference file, so
+      *a fleet name always maps to one registered theatre, instead of
+      *being retyped free-text on every ship record with no check that
+      *the theatre and fleet actually belong together.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    THFLMST.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT THEATRE-FLEET-XREF ASSIGN TO THFLXDT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS TFX-FLEET
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  THEATRE-FLEET-XREF.
+       01 THEATRE-FLEET-XREF-RECORD.
+           05 TFX-FLEET PIC X(20).
+           05 TFX-THEATRE PIC X(20).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-THEATRE-FLEET-XREF.
+           05 WS-FLEET PIC X(20).
+           05 WS-THEATRE PIC X(20).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN I-O THEATRE-FLEET-XREF.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-FILE-STATUS NOT = '35'
+                 DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                 GOBACK
+              ELSE
+                 OPEN OUTPUT THEATRE-FLEET-XREF
+                 IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+                   DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                   GOBACK
+                 END-IF
+              END-IF
+           END-IF.
+           PERFORM ADD-OR-UPDATE-XREF.
+           CLOSE THEATRE-FLEET-XREF.
+           GOBACK.
+
+       ADD-OR-UPDATE-XREF.
+           PERFORM LOAD-XREF.
+           MOVE WS-THEATRE-FLEET-XREF TO THEATRE-FLEET-XREF-RECORD.
+           WRITE THEATRE-FLEET-XREF-RECORD
+           INVALID KEY
+               DISPLAY 'DUPLICATE KEY. UPDATING EXISTING RECORD...'
+               REWRITE THEATRE-FLEET-XREF-RECORD
+           END-WRITE.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'UPDATED'
+           ELSE
+               DISPLAY 'ERROR: UPDATE FAILED WITH STATUS' WS-FILE-STATUS
+           END-IF.
+
+       LOAD-XREF.
+           DISPLAY 'Enter fleet name, 20 chars: '.
+           ACCEPT WS-FLEET.
+           DISPLAY 'Enter theatre this fleet belongs to, 20 chars: '.
+           ACCEPT WS-THEATRE.
