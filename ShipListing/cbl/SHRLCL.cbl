@@ -0,0 +1,163 @@
+      *This program prints a daily roll-call of the fleet, ships nested
+      *under SHIP-FLEET then SHIP-FORMATION headings, with a ship
+      *count and total main gun barrels subtotalled per formation.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    SHRLCL.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO SRTWK01.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+       SD  SORT-WORK.
+       01 SORT-RECORD.
+           05 SD-FLEET PIC X(20).
+           05 SD-FORMATION PIC X(25).
+           05 SD-NAME PIC X(20).
+           05 SD-CLASS PIC X(20).
+           05 SD-MAIN-GUN-NR PIC 9(3).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-CUR-FLEET PIC X(20) VALUE SPACES.
+       01 WS-CUR-FORMATION PIC X(25) VALUE SPACES.
+       01 WS-FORM-SHIP-COUNT PIC 9(5) VALUE 0.
+       01 WS-FORM-GUN-TOTAL PIC 9(7) VALUE 0.
+       01 WS-FLEET-SHIP-COUNT PIC 9(5) VALUE 0.
+       01 WS-FLEET-GUN-TOTAL PIC 9(7) VALUE 0.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           SORT SORT-WORK ON ASCENDING KEY SD-FLEET SD-FORMATION
+               INPUT PROCEDURE IS BUILD-SORT-INPUT
+               OUTPUT PROCEDURE IS PRINT-ROLL-CALL.
+           GOBACK.
+
+      *SORT-RECORD's layout does not match SHIP-RECORD byte for byte,
+      *so the ships are fed in through an input procedure that picks
+      *out just the fields the roll call needs
+       BUILD-SORT-INPUT.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE SHIP-FLEET TO SD-FLEET
+                       MOVE SHIP-FORMATION TO SD-FORMATION
+                       MOVE SHIP-NAME TO SD-NAME
+                       MOVE SHIP-CLASS TO SD-CLASS
+                       MOVE SHIP-MAIN-GUN-NR TO SD-MAIN-GUN-NR
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           MOVE 'N' TO WS-EOF.
+
+       PRINT-ROLL-CALL.
+           DISPLAY 'FLEET ROLL CALL'.
+           PERFORM UNTIL WS-EOF = 'Y'
+               RETURN SORT-WORK INTO SORT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-ONE-SHIP
+               END-RETURN
+           END-PERFORM.
+      *Close out whatever formation/fleet was still open
+           IF WS-CUR-FORMATION NOT = SPACES
+               PERFORM PRINT-FORMATION-SUBTOTAL
+           END-IF.
+           IF WS-CUR-FLEET NOT = SPACES
+               PERFORM PRINT-FLEET-TOTAL
+           END-IF.
+
+       PROCESS-ONE-SHIP.
+           IF SD-FLEET NOT = WS-CUR-FLEET
+               IF WS-CUR-FORMATION NOT = SPACES
+                   PERFORM PRINT-FORMATION-SUBTOTAL
+               END-IF
+               IF WS-CUR-FLEET NOT = SPACES
+                   PERFORM PRINT-FLEET-TOTAL
+               END-IF
+               MOVE SD-FLEET TO WS-CUR-FLEET
+               MOVE SPACES TO WS-CUR-FORMATION
+               MOVE 0 TO WS-FLEET-SHIP-COUNT WS-FLEET-GUN-TOTAL
+               DISPLAY ' '
+               DISPLAY 'FLEET: ' WS-CUR-FLEET
+           END-IF.
+           IF SD-FORMATION NOT = WS-CUR-FORMATION
+               IF WS-CUR-FORMATION NOT = SPACES
+                   PERFORM PRINT-FORMATION-SUBTOTAL
+               END-IF
+               MOVE SD-FORMATION TO WS-CUR-FORMATION
+               MOVE 0 TO WS-FORM-SHIP-COUNT WS-FORM-GUN-TOTAL
+               DISPLAY '  FORMATION: ' WS-CUR-FORMATION
+           END-IF.
+           DISPLAY '    ' SD-NAME ' (' SD-CLASS ')'.
+           ADD 1 TO WS-FORM-SHIP-COUNT WS-FLEET-SHIP-COUNT.
+           ADD SD-MAIN-GUN-NR TO WS-FORM-GUN-TOTAL WS-FLEET-GUN-TOTAL.
+
+       PRINT-FORMATION-SUBTOTAL.
+           DISPLAY '  -- ' WS-CUR-FORMATION ' SHIPS: '
+               WS-FORM-SHIP-COUNT ' MAIN GUNS: ' WS-FORM-GUN-TOTAL.
+           MOVE SPACES TO WS-CUR-FORMATION.
+
+       PRINT-FLEET-TOTAL.
+           DISPLAY 'FLEET ' WS-CUR-FLEET ' TOTAL SHIPS: '
+               WS-FLEET-SHIP-COUNT ' MAIN GUNS: ' WS-FLEET-GUN-TOTAL.
+           MOVE SPACES TO WS-CUR-FLEET.
