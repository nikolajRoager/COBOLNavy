@@ -0,0 +1,89 @@
+      *This program maintains the CLASS-MASTER reference file, so a
+      *ship class name always means the same design baseline (standard
+      *armament, armour, and designed speed) instead of being retyped
+      *free-text on every ship record.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CLSMSTR.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASS-MASTER ASSIGN TO CLSMSDT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CLM-CLASS-NAME
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  CLASS-MASTER.
+       01 CLASS-MASTER-RECORD.
+           05 CLM-CLASS-NAME PIC X(20).
+           05 CLM-STD-MAIN-GUN-NR PIC 9(3).
+           05 CLM-STD-MAIN-GUN-CALIBRE PIC 999V99.
+           05 CLM-STD-BELT-ARMOUR-MM PIC 999V99.
+           05 CLM-STD-DECK-ARMOUR-MM PIC 999V99.
+           05 CLM-STD-SPEED-KN PIC 99V99.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-CLASS-MASTER.
+           05 WS-CLASS-NAME PIC X(20).
+           05 WS-STD-MAIN-GUN-NR PIC 9(3).
+           05 WS-STD-MAIN-GUN-CALIBRE PIC 999V99.
+           05 WS-STD-BELT-ARMOUR-MM PIC 999V99.
+           05 WS-STD-DECK-ARMOUR-MM PIC 999V99.
+           05 WS-STD-SPEED-KN PIC 99V99.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN I-O CLASS-MASTER.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-FILE-STATUS NOT = '35'
+                 DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                 GOBACK
+              ELSE
+                 OPEN OUTPUT CLASS-MASTER
+                 IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+                   DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                   GOBACK
+                 END-IF
+              END-IF
+           END-IF.
+           PERFORM ADD-OR-UPDATE-CLASS.
+           CLOSE CLASS-MASTER.
+           GOBACK.
+
+       ADD-OR-UPDATE-CLASS.
+           PERFORM LOAD-CLASS.
+           MOVE WS-CLASS-MASTER TO CLASS-MASTER-RECORD.
+           WRITE CLASS-MASTER-RECORD
+           INVALID KEY
+               DISPLAY 'DUPLICATE KEY. UPDATING EXISTING RECORD...'
+               REWRITE CLASS-MASTER-RECORD
+           END-WRITE.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'UPDATED'
+           ELSE
+               DISPLAY 'ERROR: UPDATE FAILED WITH STATUS' WS-FILE-STATUS
+           END-IF.
+
+       LOAD-CLASS.
+           DISPLAY 'Enter ship class name, 20 chars: '.
+           ACCEPT WS-CLASS-NAME.
+           DISPLAY 'Enter standard main gun number (# of barrels): '.
+           ACCEPT WS-STD-MAIN-GUN-NR.
+           DISPLAY 'Enter standard main gun calibre in mm: '.
+           ACCEPT WS-STD-MAIN-GUN-CALIBRE.
+           DISPLAY 'Enter standard belt armour thickness mm: '.
+           ACCEPT WS-STD-BELT-ARMOUR-MM.
+           DISPLAY 'Enter standard deck armour thickness mm: '.
+           ACCEPT WS-STD-DECK-ARMOUR-MM.
+           DISPLAY 'Enter designed speed in knots: '.
+           ACCEPT WS-STD-SPEED-KN.
