@@ -0,0 +1,78 @@
+      *This program maintains the navy and hull-type code reference
+      *table that ADDSH validates SHIP-NAVY/SHIP-TYPE against, so
+      *'RN' and 'Rn' don't become two different navies.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    NVTYPE.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAVY-TYPE-CODES ASSIGN TO NVTYPCD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS NVT-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  NAVY-TYPE-CODES.
+       01 NAVY-TYPE-RECORD.
+           05 NVT-KEY.
+                10 NVT-KIND PIC X(4).
+                10 NVT-CODE PIC X(4).
+           05 NVT-DESC PIC X(30).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-NAVY-TYPE.
+           05 WS-KEY.
+                10 WS-KIND PIC X(4).
+                10 WS-CODE PIC X(4).
+           05 WS-DESC PIC X(30).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN I-O NAVY-TYPE-CODES.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-FILE-STATUS NOT = '35'
+                 DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                 GOBACK
+              ELSE
+                 OPEN OUTPUT NAVY-TYPE-CODES
+                 IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+                   DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                   GOBACK
+                 END-IF
+              END-IF
+           END-IF.
+           PERFORM ADD-OR-UPDATE-CODE.
+           CLOSE NAVY-TYPE-CODES.
+           GOBACK.
+
+       ADD-OR-UPDATE-CODE.
+           PERFORM LOAD-CODE.
+           MOVE WS-NAVY-TYPE TO NAVY-TYPE-RECORD.
+           WRITE NAVY-TYPE-RECORD
+           INVALID KEY
+               DISPLAY 'DUPLICATE KEY. UPDATING EXISTING RECORD...'
+               REWRITE NAVY-TYPE-RECORD
+           END-WRITE.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'UPDATED'
+           ELSE
+               DISPLAY 'ERROR: UPDATE FAILED WITH STATUS' WS-FILE-STATUS
+           END-IF.
+
+       LOAD-CODE.
+           DISPLAY 'Enter kind, NAVY or TYPE, 4 chars: '.
+           ACCEPT WS-KIND.
+           DISPLAY 'Enter code, 4 chars: '.
+           ACCEPT WS-CODE.
+           DISPLAY 'Enter description, 30 chars: '.
+           ACCEPT WS-DESC.
