@@ -0,0 +1,134 @@
+      *This program prints an order-of-battle report: every ship
+      *grouped under her SHIP-THEATRE, sorted by theatre then navy,
+      *showing SHIP-CLASS and SHIP-CAPTAIN, to a line-sequential
+      *report file for staff planning.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    OOBRPT.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO SRTWK01.
+           SELECT REPORT-FILE ASSIGN TO OOBOUT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+       SD  SORT-WORK.
+       01 SORT-RECORD.
+           05 SD-THEATRE PIC X(20).
+           05 SD-NAVY PIC X(4).
+           05 SD-NAME PIC X(20).
+           05 SD-CLASS PIC X(20).
+           05 SD-CAPTAIN PIC X(25).
+       FD  REPORT-FILE.
+       01 REPORT-LINE PIC X(100).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-CUR-THEATRE PIC X(20) VALUE SPACES.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN OUTPUT REPORT-FILE.
+           SORT SORT-WORK ON ASCENDING KEY SD-THEATRE SD-NAVY
+               INPUT PROCEDURE IS BUILD-SORT-INPUT
+               OUTPUT PROCEDURE IS PRINT-ORDER-OF-BATTLE.
+           CLOSE REPORT-FILE.
+           GOBACK.
+
+       BUILD-SORT-INPUT.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE SHIP-THEATRE TO SD-THEATRE
+                       MOVE SHIP-NAVY TO SD-NAVY
+                       MOVE SHIP-NAME TO SD-NAME
+                       MOVE SHIP-CLASS TO SD-CLASS
+                       MOVE SHIP-CAPTAIN TO SD-CAPTAIN
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           MOVE 'N' TO WS-EOF.
+
+       PRINT-ORDER-OF-BATTLE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               RETURN SORT-WORK INTO SORT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM WRITE-ONE-LINE
+               END-RETURN
+           END-PERFORM.
+
+       WRITE-ONE-LINE.
+           IF SD-THEATRE NOT = WS-CUR-THEATRE
+               MOVE SD-THEATRE TO WS-CUR-THEATRE
+               MOVE SPACES TO REPORT-LINE
+               STRING 'THEATRE: ' SD-THEATRE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+           MOVE SPACES TO REPORT-LINE.
+           STRING '  ' SD-NAVY '  ' SD-NAME '  ' SD-CLASS
+                   '  ' SD-CAPTAIN
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
