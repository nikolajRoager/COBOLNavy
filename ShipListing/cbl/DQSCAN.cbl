@@ -0,0 +1,162 @@
+      *This program scans every ALLSHPS record for incomplete-looking
+      *combinations of fields -- equipment counted but not described,
+      *or blank sensor/officer fields on an otherwise Operational
+      *ship -- that pass every existing range check in ADDSH but still
+      *look like someone skipped a field, so they can be reviewed and
+      *fixed by hand instead of surfacing later as a confusing report.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    DQSCAN.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA.
+                     15 SHIP-COMPARTMENTS PIC 999.
+                     15 SHIP-PUMP-CAPACITY PIC 9(5).
+                     15 SHIP-SURVIVABILITY-RATING PIC 999.
+                     15 SHIP-DISPLACEMENT-TONS PIC 9(6).
+                     15 SHIP-FUTURE-DATA-2 PIC X(122).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-ANOMALY-COUNT PIC 9(6) VALUE 0.
+       01 WS-SHIP-FLAGGED PIC X.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           DISPLAY 'DATA QUALITY SCAN'.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM CHECK-ONE-SHIP
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           DISPLAY ' '.
+           DISPLAY 'TOTAL SHIPS FLAGGED: ' WS-ANOMALY-COUNT.
+           GOBACK.
+
+       CHECK-ONE-SHIP.
+           MOVE 'N' TO WS-SHIP-FLAGGED.
+           IF SHIP-MAIN-GUN-NR > 0 AND SHIP-MAIN-GUN-CALIBRE = 0
+               PERFORM FLAG-SHIP
+               DISPLAY '    MAIN GUNS COUNTED BUT CALIBRE IS ZERO'
+           END-IF.
+           IF SHIP-SECONDARY-NR > 0 AND SHIP-SECONDARY-CALIBRE = 0
+               PERFORM FLAG-SHIP
+               DISPLAY '    SECONDARY GUNS COUNTED BUT CALIBRE IS ZERO'
+           END-IF.
+           IF (SHIP-MAIN-GUN-NR > 0 OR SHIP-SECONDARY-NR > 0)
+              AND SHIP-FIRE-CONTROL-CPU = SPACES
+               PERFORM FLAG-SHIP
+               DISPLAY '    GUNS FITTED BUT FIRE-CONTROL-CPU IS BLANK'
+           END-IF.
+           IF (SHIP-HEAVY-AA-NR > 0 OR SHIP-LIGHT-AA-NR > 0)
+              AND SHIP-AA-CONTROL-CPU = SPACES
+               PERFORM FLAG-SHIP
+               DISPLAY '    AA GUNS FITTED BUT AA-CONTROL-CPU IS BLANK'
+           END-IF.
+           IF SHIP-FIRST-AIRCRAFT-NR > 0
+              AND SHIP-FIRST-AIRCRAFT-MODEL = SPACES
+               PERFORM FLAG-SHIP
+               DISPLAY '    FIRST AIRCRAFT COUNTED BUT MODEL IS BLANK'
+           END-IF.
+           IF SHIP-SECOND-AIRCRAFT-NR > 0
+              AND SHIP-SECOND-AIRCRAFT-MODEL = SPACES
+               PERFORM FLAG-SHIP
+               DISPLAY '    SECOND AIRCRAFT COUNTED BUT MODEL IS BLANK'
+           END-IF.
+           IF SHIP-THIRD-AIRCRAFT-NR > 0
+              AND SHIP-THIRD-AIRCRAFT-MODEL = SPACES
+               PERFORM FLAG-SHIP
+               DISPLAY '    THIRD AIRCRAFT COUNTED BUT MODEL IS BLANK'
+           END-IF.
+           IF SHIP-TORPEDOES > 0 AND SHIP-SONAR = SPACES
+               PERFORM FLAG-SHIP
+               DISPLAY '    TORPEDOES CARRIED BUT SONAR IS BLANK'
+           END-IF.
+           IF SHIP-STATUS = 'Operational' AND SHIP-RADAR = SPACES
+               PERFORM FLAG-SHIP
+               DISPLAY '    OPERATIONAL BUT RADAR IS BLANK'
+           END-IF.
+           IF SHIP-STATUS = 'Operational' AND SHIP-CAPTAIN = SPACES
+               PERFORM FLAG-SHIP
+               DISPLAY '    OPERATIONAL BUT CAPTAIN IS BLANK'
+           END-IF.
+           IF SHIP-CLASS = SPACES
+               PERFORM FLAG-SHIP
+               DISPLAY '    SHIP-CLASS IS BLANK'
+           END-IF.
+           IF SHIP-SPEED-KN = 0
+               PERFORM FLAG-SHIP
+               DISPLAY '    SHIP-SPEED-KN IS ZERO'
+           END-IF.
+           IF SHIP-DISPLACEMENT-TONS = 0
+               PERFORM FLAG-SHIP
+               DISPLAY '    SHIP-DISPLACEMENT-TONS IS ZERO'
+           END-IF.
+
+       FLAG-SHIP.
+           IF WS-SHIP-FLAGGED = 'N'
+               DISPLAY ' '
+               DISPLAY 'UID: ' UID '  NAME: ' SHIP-NAME
+               ADD 1 TO WS-ANOMALY-COUNT
+               MOVE 'Y' TO WS-SHIP-FLAGGED
+           END-IF.
