@@ -0,0 +1,121 @@
+      *This program extracts current ship location and status from
+      *ALLSHPS into the fixed-width layout the shore logistics system's
+      *nightly load expects, so fleet disposition doesn't have to be
+      *manually retyped into that second system from our JSON dumps.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    LOGFEED.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+      *Nightly feed to the shore logistics system's input dataset
+           SELECT LOGISTICS-FEED ASSIGN TO LOGFD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOG-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+      *Record layout the shore logistics system's nightly load expects
+       FD  LOGISTICS-FEED.
+       01 LOGISTICS-FEED-RECORD.
+           05 LOGF-UID PIC X(12).
+           05 LOGF-SHIP-NAME PIC X(20).
+           05 LOGF-NAVY PIC X(4).
+           05 LOGF-THEATRE PIC X(20).
+           05 LOGF-FLEET PIC X(20).
+           05 LOGF-STATUS PIC X(11).
+           05 LOGF-EXTRACT-DATE PIC X(8).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-LOG-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-EXTRACT-COUNT PIC 9(6) VALUE 0.
+       01 WS-CURRENT-TIMESTAMP PIC X(20).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           OPEN OUTPUT LOGISTICS-FEED.
+           IF WS-LOG-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: LOGISTICS-FEED OPEN ERROR-CODE:'
+                  WS-LOG-FILE-STATUS
+               CLOSE ALLIED-SHIPS
+               GOBACK
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM WRITE-FEED-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           CLOSE LOGISTICS-FEED.
+           DISPLAY 'LOGISTICS FEED COMPLETE, ' WS-EXTRACT-COUNT
+              ' RECORDS'.
+           GOBACK.
+
+       WRITE-FEED-LINE.
+           MOVE UID TO LOGF-UID.
+           MOVE SHIP-NAME TO LOGF-SHIP-NAME.
+           MOVE SHIP-NAVY TO LOGF-NAVY.
+           MOVE SHIP-THEATRE TO LOGF-THEATRE.
+           MOVE SHIP-FLEET TO LOGF-FLEET.
+           MOVE SHIP-STATUS TO LOGF-STATUS.
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO LOGF-EXTRACT-DATE.
+           WRITE LOGISTICS-FEED-RECORD.
+           ADD 1 TO WS-EXTRACT-COUNT.
