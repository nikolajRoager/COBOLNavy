@@ -0,0 +1,205 @@
+      *This program moves Sunk/Scrapped ships out of the active
+      *ALLIED-SHIPS file and into HISTORICAL-SHIPS once their status
+      *transition (per STATUS-HISTORY) is older than a cutoff date, so
+      *ADDSH lookups and every listing program stop carrying dead
+      *hulls forever.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ARCHSHIP.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT HISTORICAL-SHIPS ASSIGN TO HISTSHP
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS HIST-SHIP-UID
+           FILE STATUS IS WS-HISTSHP-FILE-STATUS.
+           SELECT STATUS-HISTORY ASSIGN TO STHIST
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+       FD  HISTORICAL-SHIPS.
+       01 HISTORICAL-SHIP-RECORD.
+           05 HIST-SHIP-UID PIC X(12).
+           05 HIST-SHIP-OTHER-DATA PIC X(483).
+       FD  STATUS-HISTORY.
+       01 STATUS-HIST-RECORD.
+           05 HIST-UID PIC X(12).
+           05 HIST-OLD-STATUS PIC X(11).
+           05 HIST-NEW-STATUS PIC X(11).
+           05 HIST-CHANGE-DATE PIC X(8).
+           05 HIST-CHANGE-TIME PIC X(8).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-HISTSHP-FILE-STATUS PIC XX.
+       01 WS-HIST-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-CUTOFF-DATE PIC X(8).
+       01 WS-ARCHIVE-COUNT PIC 9(6) VALUE 0.
+      *One entry per UID, holding the latest known date it transitioned
+      *into Sunk or Scrapped, built from a single pass of STATUS-HISTORY
+       01 WS-LAST-TERMINAL-TABLE.
+           05 WS-LAST-TERMINAL-ENTRY OCCURS 500 TIMES.
+                10 WS-LT-UID PIC X(12).
+                10 WS-LT-DATE PIC X(8).
+       01 WS-LAST-TERMINAL-COUNT PIC 9(4) VALUE 0.
+       01 WS-IDX PIC 9(4).
+       01 WS-MATCH-IDX PIC 9(4).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           DISPLAY 'Enter cutoff date, CCYYMMDD: '.
+           ACCEPT WS-CUTOFF-DATE.
+           PERFORM BUILD-LAST-TERMINAL-TABLE.
+           OPEN I-O ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           OPEN I-O HISTORICAL-SHIPS.
+           IF WS-HISTSHP-FILE-STATUS NOT = '00'
+              AND WS-HISTSHP-FILE-STATUS NOT = '97'
+              IF WS-HISTSHP-FILE-STATUS NOT = '35'
+                 DISPLAY 'ERROR: FILE OPEN ERROR-CODE:'
+                    WS-HISTSHP-FILE-STATUS
+                 CLOSE ALLIED-SHIPS
+                 GOBACK
+              ELSE
+                 OPEN OUTPUT HISTORICAL-SHIPS
+                 CLOSE HISTORICAL-SHIPS
+                 OPEN I-O HISTORICAL-SHIPS
+              END-IF
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF SHIP-STATUS = 'Sunk' OR
+                          SHIP-STATUS = 'Scrapped'
+                           PERFORM CHECK-AND-ARCHIVE-SHIP
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           CLOSE HISTORICAL-SHIPS.
+           DISPLAY 'ARCHIVE COMPLETE, ' WS-ARCHIVE-COUNT ' RECORDS'.
+           GOBACK.
+
+      *One pass of STATUS-HISTORY, keeping the newest date per UID
+      *for which the new status was Sunk or Scrapped
+       BUILD-LAST-TERMINAL-TABLE.
+           OPEN INPUT STATUS-HISTORY.
+           IF WS-HIST-FILE-STATUS = '00'
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ STATUS-HISTORY
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF HIST-NEW-STATUS = 'Sunk' OR
+                              HIST-NEW-STATUS = 'Scrapped'
+                               PERFORM RECORD-TERMINAL-DATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STATUS-HISTORY
+           END-IF.
+           MOVE 'N' TO WS-EOF.
+
+       RECORD-TERMINAL-DATE.
+           MOVE 0 TO WS-MATCH-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-LAST-TERMINAL-COUNT
+               IF WS-LT-UID(WS-IDX) = HIST-UID
+                   MOVE WS-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-MATCH-IDX = 0
+               IF WS-LAST-TERMINAL-COUNT < 500
+                   ADD 1 TO WS-LAST-TERMINAL-COUNT
+                   MOVE HIST-UID TO WS-LT-UID(WS-LAST-TERMINAL-COUNT)
+                   MOVE HIST-CHANGE-DATE
+                      TO WS-LT-DATE(WS-LAST-TERMINAL-COUNT)
+               END-IF
+           ELSE
+               IF HIST-CHANGE-DATE > WS-LT-DATE(WS-MATCH-IDX)
+                   MOVE HIST-CHANGE-DATE TO WS-LT-DATE(WS-MATCH-IDX)
+               END-IF
+           END-IF.
+
+       CHECK-AND-ARCHIVE-SHIP.
+           MOVE 0 TO WS-MATCH-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-LAST-TERMINAL-COUNT
+               IF WS-LT-UID(WS-IDX) = UID
+                   MOVE WS-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-MATCH-IDX = 0
+               DISPLAY '  SKIPPING ' UID
+                  ': NO STATUS-HISTORY RECORD OF WHEN SHE WAS LOST'
+           ELSE
+               IF WS-LT-DATE(WS-MATCH-IDX) <= WS-CUTOFF-DATE
+                   MOVE UID TO HIST-SHIP-UID
+                   MOVE OTHER-DATA TO HIST-SHIP-OTHER-DATA
+                   WRITE HISTORICAL-SHIP-RECORD
+                   INVALID KEY
+                       DISPLAY '  ERROR: ' UID
+                          ' ALREADY IN HISTORICAL-SHIPS'
+                   NOT INVALID KEY
+                       DELETE ALLIED-SHIPS RECORD
+                       ADD 1 TO WS-ARCHIVE-COUNT
+                       DISPLAY '  ARCHIVED ' UID ' ' SHIP-NAME
+                   END-WRITE
+               END-IF
+           END-IF.
