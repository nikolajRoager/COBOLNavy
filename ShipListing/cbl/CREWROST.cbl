@@ -0,0 +1,102 @@
+      *This program maintains the crew/personnel roster, keyed by ship
+      *UID and service number, so relieving an officer doesn't mean
+      *overwriting SHIP-CAPTAIN and losing who held the billet before.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CREWROST.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CREW-ROSTER ASSIGN TO CREWROST
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ROSTER-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  CREW-ROSTER.
+       01 ROSTER-RECORD.
+           05 ROSTER-KEY.
+                10 ROSTER-UID PIC X(12).
+                10 ROSTER-SVC-NR PIC X(10).
+           05 ROSTER-DATA.
+                10 ROSTER-NAME PIC X(25).
+                10 ROSTER-BILLET PIC X(20).
+                10 ROSTER-DATE-ASSIGNED PIC X(8).
+                10 ROSTER-DATE-RELIEVED PIC X(8).
+                10 ROSTER-STATUS PIC X(8).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-ROSTER.
+           05 WS-KEY.
+                10 WS-UID PIC X(12).
+                10 WS-SVC-NR PIC X(10).
+           05 WS-DATA.
+                10 WS-NAME PIC X(25).
+                10 WS-BILLET PIC X(20).
+                10 WS-DATE-ASSIGNED PIC X(8).
+                10 WS-DATE-RELIEVED PIC X(8).
+                10 WS-STATUS PIC X(8).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN I-O CREW-ROSTER.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-FILE-STATUS NOT = '35'
+                 DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                 GOBACK
+              ELSE
+                 OPEN OUTPUT CREW-ROSTER
+                 IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+                   DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                   GOBACK
+                 END-IF
+              END-IF
+           END-IF.
+           PERFORM ADD-OR-UPDATE-ROSTER.
+           CLOSE CREW-ROSTER.
+           GOBACK.
+
+       ADD-OR-UPDATE-ROSTER.
+           PERFORM LOAD-ROSTER.
+           MOVE WS-ROSTER TO ROSTER-RECORD.
+           WRITE ROSTER-RECORD
+           INVALID KEY
+               DISPLAY 'DUPLICATE KEY. UPDATING EXISTING RECORD...'
+               READ CREW-ROSTER RECORD KEY ROSTER-KEY
+               INVALID KEY
+                   DISPLAY 'ERROR: DUPLICATE RECORD COULD NOT BE LOADED'
+                   GOBACK
+               END-READ
+               MOVE WS-DATA TO ROSTER-DATA
+               REWRITE ROSTER-RECORD
+           END-WRITE.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'UPDATED'
+           ELSE
+               DISPLAY 'ERROR: UPDATE FAILED WITH STATUS' WS-FILE-STATUS
+           END-IF.
+
+       LOAD-ROSTER.
+           DISPLAY 'Enter ship UID, 12 chars: '.
+           ACCEPT WS-UID.
+           DISPLAY 'Enter officer service number, 10 chars: '.
+           ACCEPT WS-SVC-NR.
+           DISPLAY 'Enter officer name, 25 chars: '.
+           ACCEPT WS-NAME.
+           DISPLAY 'Enter billet (Captain/XO/Engineering/... ) 20 chars'.
+           ACCEPT WS-BILLET.
+           DISPLAY 'Enter date assigned, CCYYMMDD: '.
+           ACCEPT WS-DATE-ASSIGNED.
+           DISPLAY 'Enter date relieved, CCYYMMDD, spaces if current: '.
+           ACCEPT WS-DATE-RELIEVED.
+           DISPLAY 'Enter status (Active/Relieved), 8 chars: '.
+           ACCEPT WS-STATUS.
