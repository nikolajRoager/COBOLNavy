@@ -0,0 +1,143 @@
+      *This program prints a fleet-level armament summary, totalling
+      *main guns, secondary guns, heavy AA and light AA across ships,
+      *optionally restricted to one SHIP-FLEET or SHIP-THEATRE, so a
+      *fleet commander can see total barrels available at a glance.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ARMRPT.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-FILTER-KIND PIC X VALUE SPACE.
+       01 WS-FILTER-VALUE PIC X(20) VALUE SPACES.
+       01 WS-SHIP-COUNT PIC 9(6) VALUE 0.
+       01 WS-TOTAL-MAIN-GUNS PIC 9(8) VALUE 0.
+       01 WS-TOTAL-SECONDARY-GUNS PIC 9(8) VALUE 0.
+       01 WS-TOTAL-HEAVY-AA PIC 9(8) VALUE 0.
+       01 WS-TOTAL-LIGHT-AA PIC 9(8) VALUE 0.
+       01 WS-PASSES-FILTER PIC X VALUE 'Y'.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           PERFORM ASK-FILTER.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM CHECK-FILTER
+                       IF WS-PASSES-FILTER = 'Y'
+                           PERFORM ADD-TO-TOTALS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           DISPLAY 'ARMAMENT SUMMARY REPORT'.
+           IF WS-FILTER-KIND = 'F'
+               DISPLAY '  FILTERED BY FLEET: ' WS-FILTER-VALUE
+           END-IF.
+           IF WS-FILTER-KIND = 'T'
+               DISPLAY '  FILTERED BY THEATRE: ' WS-FILTER-VALUE
+           END-IF.
+           DISPLAY '  SHIPS COUNTED:      ' WS-SHIP-COUNT.
+           DISPLAY '  TOTAL MAIN GUNS:    ' WS-TOTAL-MAIN-GUNS.
+           DISPLAY '  TOTAL SECONDARY GUNS: ' WS-TOTAL-SECONDARY-GUNS.
+           DISPLAY '  TOTAL HEAVY AA:      ' WS-TOTAL-HEAVY-AA.
+           DISPLAY '  TOTAL LIGHT AA:      ' WS-TOTAL-LIGHT-AA.
+           GOBACK.
+
+       ASK-FILTER.
+           DISPLAY 'Filter by (F)leet, (T)heatre, or (N)one: '.
+           ACCEPT WS-FILTER-KIND.
+           IF WS-FILTER-KIND = 'F' OR WS-FILTER-KIND = 'f'
+               MOVE 'F' TO WS-FILTER-KIND
+               DISPLAY 'Enter SHIP-FLEET value: '
+               ACCEPT WS-FILTER-VALUE
+           ELSE
+               IF WS-FILTER-KIND = 'T' OR WS-FILTER-KIND = 't'
+                   MOVE 'T' TO WS-FILTER-KIND
+                   DISPLAY 'Enter SHIP-THEATRE value: '
+                   ACCEPT WS-FILTER-VALUE
+               ELSE
+                   MOVE 'N' TO WS-FILTER-KIND
+               END-IF
+           END-IF.
+
+       ADD-TO-TOTALS.
+           ADD 1 TO WS-SHIP-COUNT.
+           ADD SHIP-MAIN-GUN-NR TO WS-TOTAL-MAIN-GUNS.
+           ADD SHIP-SECONDARY-NR TO WS-TOTAL-SECONDARY-GUNS.
+           ADD SHIP-HEAVY-AA-NR TO WS-TOTAL-HEAVY-AA.
+           ADD SHIP-LIGHT-AA-NR TO WS-TOTAL-LIGHT-AA.
+
+       CHECK-FILTER.
+           MOVE 'Y' TO WS-PASSES-FILTER.
+           EVALUATE WS-FILTER-KIND
+               WHEN 'F'
+                   IF SHIP-FLEET NOT = WS-FILTER-VALUE
+                       MOVE 'N' TO WS-PASSES-FILTER
+                   END-IF
+               WHEN 'T'
+                   IF SHIP-THEATRE NOT = WS-FILTER-VALUE
+                       MOVE 'N' TO WS-PASSES-FILTER
+                   END-IF
+           END-EVALUATE.
