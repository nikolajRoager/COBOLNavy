@@ -0,0 +1,86 @@
+      *This program maintains the maintenance/refit history file, so a
+      *ship's SHIP-STATUS of Refitting has a yard, scope of work, and
+      *expected completion date behind it instead of just the flag.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    REFITS.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SHIP-REFITS ASSIGN TO REFITDT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS REFIT-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  SHIP-REFITS.
+       01 REFIT-RECORD.
+           05 REFIT-KEY.
+                10 REFIT-UID PIC X(12).
+                10 REFIT-START-DATE PIC X(8).
+           05 REFIT-EXPECTED-COMPLETION PIC X(8).
+           05 REFIT-YARD-NAME PIC X(25).
+           05 REFIT-WORK-DESCRIPTION PIC X(60).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-REFIT.
+           05 WS-KEY.
+                10 WS-UID PIC X(12).
+                10 WS-START-DATE PIC X(8).
+           05 WS-EXPECTED-COMPLETION PIC X(8).
+           05 WS-YARD-NAME PIC X(25).
+           05 WS-WORK-DESCRIPTION PIC X(60).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN I-O SHIP-REFITS.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-FILE-STATUS NOT = '35'
+                 DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                 GOBACK
+              ELSE
+                 OPEN OUTPUT SHIP-REFITS
+                 IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+                   DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                   GOBACK
+                 END-IF
+              END-IF
+           END-IF.
+           PERFORM ADD-OR-UPDATE-REFIT.
+           CLOSE SHIP-REFITS.
+           GOBACK.
+
+       ADD-OR-UPDATE-REFIT.
+           PERFORM LOAD-REFIT.
+           MOVE WS-REFIT TO REFIT-RECORD.
+           WRITE REFIT-RECORD
+           INVALID KEY
+               DISPLAY 'DUPLICATE KEY. UPDATING EXISTING RECORD...'
+               REWRITE REFIT-RECORD
+           END-WRITE.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'UPDATED'
+           ELSE
+               DISPLAY 'ERROR: UPDATE FAILED WITH STATUS' WS-FILE-STATUS
+           END-IF.
+
+       LOAD-REFIT.
+           DISPLAY 'Enter ship UID, 12 chars: '.
+           ACCEPT WS-UID.
+           DISPLAY 'Enter refit start date, CCYYMMDD: '.
+           ACCEPT WS-START-DATE.
+           DISPLAY 'Enter expected completion date, CCYYMMDD: '.
+           ACCEPT WS-EXPECTED-COMPLETION.
+           DISPLAY 'Enter yard name, 25 chars: '.
+           ACCEPT WS-YARD-NAME.
+           DISPLAY 'Enter work description, 60 chars: '.
+           ACCEPT WS-WORK-DESCRIPTION.
