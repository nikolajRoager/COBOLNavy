@@ -0,0 +1,113 @@
+      *This program answers "what does Captain X currently command" by
+      *browsing the ALLSHPS VSAM cluster through the SHIP-CAPTAIN
+      *alternate index ADDSH maintains, the same keyed-access idiom
+      *FINDSHP uses against the primary UID key. WITH DUPLICATES means
+      *more than one hull can be on file under the same captain name
+      *(e.g. during a change of command), so this browses every match
+      *instead of stopping at the first one.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    FINDCAPT.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           ALTERNATE RECORD KEY IS SHIP-CAPTAIN WITH DUPLICATES
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+      *UID is generated from navy, type, and id number
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC ZZ9V99.
+                10 SHIP-DECK-ARMOUR-MM PIC ZZ9V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC ZZ9V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC ZZ9V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+      *Currently unussed, we might add more stuff
+                10 SHIP-FUTURE-DATA PIC X(139).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-SEARCH-CAPTAIN PIC X(25).
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-START PIC X VALUE 'Y'.
+       01 WS-FOUND-ANY PIC X VALUE 'N'.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           DISPLAY 'Enter captain name to search for, 25 chars: '.
+           ACCEPT WS-SEARCH-CAPTAIN.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY '{"success":0,"error":"File error '
+                  WS-FILE-STATUS '"}'
+               GOBACK
+           END-IF.
+           MOVE WS-SEARCH-CAPTAIN TO SHIP-CAPTAIN.
+           START ALLIED-SHIPS KEY IS EQUAL SHIP-CAPTAIN
+           INVALID KEY
+               MOVE 'Y' TO WS-EOF
+           END-START.
+           DISPLAY '{"success":1,"ships":['.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF SHIP-CAPTAIN NOT = WS-SEARCH-CAPTAIN
+                           MOVE 'Y' TO WS-EOF
+                       ELSE
+                           IF WS-START NOT = 'Y'
+                               DISPLAY ','
+                           END-IF
+                           MOVE 'N' TO WS-START
+                           MOVE 'Y' TO WS-FOUND-ANY
+                           CALL 'JSONSHIP' USING SHIP-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY ']}'.
+           IF WS-FOUND-ANY NOT = 'Y'
+               DISPLAY 'No ships found for that captain.'
+           END-IF.
+           CLOSE ALLIED-SHIPS.
+           GOBACK.
