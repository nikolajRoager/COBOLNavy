@@ -1,7 +1,7 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    ADDSH
+       PROGRAM-ID.    ADDSH.
        AUTHOR.        Nikolaj R Christensen
       *--------------------
        ENVIRONMENT DIVISION.
@@ -12,7 +12,59 @@
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY IS UID
+      *Lets a lookup program do a keyed READ by name instead of a
+      *sequential scan; duplicates allowed, two hulls can share a name
+           ALTERNATE RECORD KEY IS SHIP-NAME WITH DUPLICATES
+      *Lets "what does Captain X command" be a keyed READ instead of
+      *a sequential scan; duplicates allowed, one officer could in
+      *theory be listed against more than one hull during a handover
+           ALTERNATE RECORD KEY IS SHIP-CAPTAIN WITH DUPLICATES
            FILE STATUS IS WS-FILE-STATUS.
+      *Append-only log of every SHIP-STATUS transition ADDSH performs
+           SELECT STATUS-HISTORY ASSIGN TO STHIST
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-FILE-STATUS.
+      *Reference table of valid navy and hull-type codes, maintained
+      *by NVTYPE, checked here before GET-UID mints a UID from them
+           SELECT NAVY-TYPE-CODES ASSIGN TO NVTYPCD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS NVT-KEY
+           FILE STATUS IS WS-NVT-FILE-STATUS.
+      *Reference table of class design baselines, maintained by
+      *CLSMSTR, checked here so SHIP-CLASS can't drift into typos
+           SELECT CLASS-MASTER ASSIGN TO CLSMSDT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CLM-CLASS-NAME
+           FILE STATUS IS WS-CLM-FILE-STATUS.
+      *Append-only log of who changed what and when; EXTEND creates it
+      *the first time, same as STATUS-HISTORY
+           SELECT AUDIT-TRAIL ASSIGN TO AUDTRL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-FILE-STATUS.
+      *Reference table of registered formations, maintained by
+      *FRMNMST, checked here so SHIP-FORMATION can't drift into typos
+           SELECT FORMATION-MASTER ASSIGN TO FRMNMDT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FRM-NAME
+           FILE STATUS IS WS-FRM-FILE-STATUS.
+      *Reference table of which fleet belongs to which theatre,
+      *maintained by THFLMST, checked here so a ship can't be recorded
+      *under a fleet/theatre pairing that doesn't actually exist
+           SELECT THEATRE-FLEET-XREF ASSIGN TO THFLXDT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS TFX-FLEET
+           FILE STATUS IS WS-TFX-FILE-STATUS.
+      *Offsite disaster-recovery mirror of ALLIED-SHIPS, kept in step
+      *with every add/update so a site loss doesn't lose the change
+           SELECT MIRROR-SHIPS ASSIGN TO MIRRSHP
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS MIR-UID
+           FILE STATUS IS WS-MIR-FILE-STATUS.
       *-------------
        DATA DIVISION.
       *-------------
@@ -53,12 +105,124 @@
                 10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
                 10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
                 10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
-      *Currently unussed, we might add more stuff
-                10 SHIP-FUTURE-DATA PIC X(139).
+      *Damage-control block, carved out of the future-data reserve
+                10 SHIP-FUTURE-DATA.
+                     15 SHIP-COMPARTMENTS PIC 999.
+                     15 SHIP-PUMP-CAPACITY PIC 9(5).
+                     15 SHIP-SURVIVABILITY-RATING PIC 999.
+      *Full load displacement, carved out of the future-data reserve
+                     15 SHIP-DISPLACEMENT-TONS PIC 9(6).
+      *Still unused, we might add more stuff
+                     15 SHIP-FUTURE-DATA-2 PIC X(122).
+       FD  STATUS-HISTORY.
+       01 STATUS-HIST-RECORD.
+           05 HIST-UID PIC X(12).
+           05 HIST-OLD-STATUS PIC X(11).
+           05 HIST-NEW-STATUS PIC X(11).
+           05 HIST-CHANGE-DATE PIC X(8).
+           05 HIST-CHANGE-TIME PIC X(8).
+       FD  NAVY-TYPE-CODES.
+       01 NAVY-TYPE-RECORD.
+           05 NVT-KEY.
+                10 NVT-KIND PIC X(4).
+                10 NVT-CODE PIC X(4).
+           05 NVT-DESC PIC X(30).
+       FD  CLASS-MASTER.
+       01 CLASS-MASTER-RECORD.
+           05 CLM-CLASS-NAME PIC X(20).
+           05 CLM-STD-MAIN-GUN-NR PIC 9(3).
+           05 CLM-STD-MAIN-GUN-CALIBRE PIC 999V99.
+           05 CLM-STD-BELT-ARMOUR-MM PIC 999V99.
+           05 CLM-STD-DECK-ARMOUR-MM PIC 999V99.
+           05 CLM-STD-SPEED-KN PIC 99V99.
+       FD  AUDIT-TRAIL.
+       01 AUDIT-TRAIL-RECORD.
+           05 AUD-UID PIC X(12).
+           05 AUD-OPERATOR PIC X(12).
+           05 AUD-DATE PIC X(8).
+           05 AUD-TIME PIC X(8).
+           05 AUD-ACTION PIC X(6).
+           05 AUD-FIELDS-CHANGED PIC X(250).
+       FD  FORMATION-MASTER.
+       01 FORMATION-MASTER-RECORD.
+           05 FRM-NAME PIC X(25).
+           05 FRM-PARENT-FLEET PIC X(20).
+           05 FRM-COMMANDING-SHIP-UID PIC X(12).
+       FD  THEATRE-FLEET-XREF.
+       01 THEATRE-FLEET-XREF-RECORD.
+           05 TFX-FLEET PIC X(20).
+           05 TFX-THEATRE PIC X(20).
+      *Same layout as SHIP-RECORD, byte-for-byte, so a straight MOVE
+      *SHIP-RECORD TO MIRROR-SHIP-RECORD carries every field across
+       FD  MIRROR-SHIPS.
+       01 MIRROR-SHIP-RECORD.
+           05 MIR-UID PIC X(12).
+           05 MIR-OTHER-DATA.
+                10 MIR-NAVY PIC X(4).
+                10 MIR-TYPE PIC X(4).
+                10 MIR-IDNR PIC ZZZ9.
+                10 MIR-NAME PIC X(20).
+                10 MIR-CLASS PIC X(20).
+                10 MIR-STATUS PIC X(11).
+                10 MIR-THEATRE PIC X(20).
+                10 MIR-FLEET PIC X(20).
+                10 MIR-FORMATION PIC X(25).
+                10 MIR-CAPTAIN PIC X(25).
+                10 MIR-SPEED-KN PIC 99V99.
+                10 MIR-BELT-ARMOUR-MM PIC 999V99.
+                10 MIR-DECK-ARMOUR-MM PIC 999V99.
+                10 MIR-MAIN-GUN-NR PIC 9(3).
+                10 MIR-MAIN-GUN-CALIBRE PIC 999V99.
+                10 MIR-SECONDARY-NR PIC 9(3).
+                10 MIR-SECONDARY-CALIBRE PIC 999V99.
+                10 MIR-FIRE-CONTROL-CPU PIC X(20).
+                10 MIR-HEAVY-AA-NR PIC 9(3).
+                10 MIR-LIGHT-AA-NR PIC 9(3).
+                10 MIR-AA-CONTROL-CPU PIC X(20).
+                10 MIR-RADAR PIC X(20).
+                10 MIR-SONAR PIC X(20).
+                10 MIR-DEPTH-CHARGES PIC 9(3).
+                10 MIR-TORPEDOES PIC 9(3).
+                10 MIR-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 MIR-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 MIR-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 MIR-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 MIR-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 MIR-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 MIR-FUTURE-DATA.
+                     15 MIR-COMPARTMENTS PIC 999.
+                     15 MIR-PUMP-CAPACITY PIC 9(5).
+                     15 MIR-SURVIVABILITY-RATING PIC 999.
+                     15 MIR-DISPLACEMENT-TONS PIC 9(6).
+                     15 MIR-FUTURE-DATA-2 PIC X(122).
       *-------------------
        WORKING-STORAGE SECTION.
        01 WS-FILE-STATUS PIC XX.
+       01 WS-HIST-FILE-STATUS PIC XX.
+       01 WS-NVT-FILE-STATUS PIC XX.
+       01 WS-NVT-AVAILABLE PIC X VALUE 'n'.
+       01 WS-NVT-LOOKUP-KEY.
+           05 WS-NVT-LOOKUP-KIND PIC X(4).
+           05 WS-NVT-LOOKUP-CODE PIC X(4).
+       01 WS-CLM-FILE-STATUS PIC XX.
+       01 WS-CLM-AVAILABLE PIC X VALUE 'n'.
+       01 WS-FRM-FILE-STATUS PIC XX.
+       01 WS-FRM-AVAILABLE PIC X VALUE 'n'.
+       01 WS-TFX-FILE-STATUS PIC XX.
+       01 WS-TFX-AVAILABLE PIC X VALUE 'n'.
+       01 WS-MIR-FILE-STATUS PIC XX.
+       01 WS-MIR-AVAILABLE PIC X VALUE 'n'.
+       01 WS-AUD-FILE-STATUS PIC XX.
+       01 WS-OPERATOR-ID PIC X(12).
+       01 WS-IS-UPDATE PIC X VALUE 'N'.
+       01 WS-CHANGED-FIELDS PIC X(250) VALUE SPACES.
+       01 WS-CF-POINTER PIC 9(4) VALUE 1.
        01 WS-END-OF-FILE PIC X value 'n'.
+       01 WS-PRIOR-STATUS PIC X(11).
+       01 WS-EXISTING-FUTURE-DATA-2 PIC X(122).
+       01 WS-VALID-STATUS PIC X VALUE 'n'.
+       01 WS-ENTRY-CONFIRMED PIC X VALUE 'n'.
+       01 WS-CURRENT-TIMESTAMP PIC X(20).
        01 WS-UID-CALCULATION.
             05 WS-4-DIGIT PIC 9999 VALUE 0000.
             05 TYPE-STR-LEN PIC 9 VALUE 2.
@@ -97,7 +261,12 @@
                 10 WS-SECOND-AIRCRAFT-MODEL PIC X(20).
                 10 WS-THIRD-AIRCRAFT-NR PIC 9(3).
                 10 WS-THIRD-AIRCRAFT-MODEL PIC X(20).
-                10 WS-FUTURE-DATA PIC X(139) VALUE SPACES.
+                10 WS-FUTURE-DATA.
+                     15 WS-COMPARTMENTS PIC 999 VALUE 0.
+                     15 WS-PUMP-CAPACITY PIC 9(5) VALUE 0.
+                     15 WS-SURVIVABILITY-RATING PIC 999 VALUE 0.
+                     15 WS-DISPLACEMENT-TONS PIC 9(6) VALUE 0.
+                     15 WS-FUTURE-DATA-2 PIC X(122) VALUE SPACES.
       *------------------
        PROCEDURE DIVISION.
       *------------------
@@ -105,6 +274,73 @@
       *Output to write new entries, Input to check for duplicate keys
            OPEN I-O ALLIED-SHIPS.
            DISPLAY 'start'.
+           DISPLAY 'Enter operator ID, 12 chars: '.
+           ACCEPT WS-OPERATOR-ID.
+      *Status history is append-only; EXTEND creates it the first time
+           OPEN EXTEND STATUS-HISTORY.
+           IF WS-HIST-FILE-STATUS NOT = '00'
+               CLOSE STATUS-HISTORY
+               OPEN OUTPUT STATUS-HISTORY
+           END-IF.
+      *Audit trail is append-only; EXTEND creates it the first time
+           OPEN EXTEND AUDIT-TRAIL.
+           IF WS-AUD-FILE-STATUS NOT = '00'
+               CLOSE AUDIT-TRAIL
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+      *Reference table is maintained by NVTYPE; only ever read here
+           OPEN INPUT NAVY-TYPE-CODES.
+           IF WS-NVT-FILE-STATUS = '00' OR WS-NVT-FILE-STATUS = '97'
+               MOVE 'y' TO WS-NVT-AVAILABLE
+           ELSE
+               DISPLAY 'WARNING: NAVY-TYPE-CODES NOT AVAILABLE, '
+                  'SKIPPING CODE VALIDATION, STATUS '
+                  WS-NVT-FILE-STATUS
+           END-IF.
+      *Reference table is maintained by CLSMSTR; only ever read here
+           OPEN INPUT CLASS-MASTER.
+           IF WS-CLM-FILE-STATUS = '00' OR WS-CLM-FILE-STATUS = '97'
+               MOVE 'y' TO WS-CLM-AVAILABLE
+           ELSE
+               DISPLAY 'WARNING: CLASS-MASTER NOT AVAILABLE, '
+                  'SKIPPING CLASS VALIDATION, STATUS '
+                  WS-CLM-FILE-STATUS
+           END-IF.
+      *Reference table is maintained by FRMNMST; only ever read here
+           OPEN INPUT FORMATION-MASTER.
+           IF WS-FRM-FILE-STATUS = '00' OR WS-FRM-FILE-STATUS = '97'
+               MOVE 'y' TO WS-FRM-AVAILABLE
+           ELSE
+               DISPLAY 'WARNING: FORMATION-MASTER NOT AVAILABLE, '
+                  'SKIPPING FORMATION VALIDATION, STATUS '
+                  WS-FRM-FILE-STATUS
+           END-IF.
+      *Reference table is maintained by THFLMST; only ever read here
+           OPEN INPUT THEATRE-FLEET-XREF.
+           IF WS-TFX-FILE-STATUS = '00' OR WS-TFX-FILE-STATUS = '97'
+               MOVE 'y' TO WS-TFX-AVAILABLE
+           ELSE
+               DISPLAY 'WARNING: THEATRE-FLEET-XREF NOT AVAILABLE, '
+                  'SKIPPING THEATRE/FLEET VALIDATION, STATUS '
+                  WS-TFX-FILE-STATUS
+           END-IF.
+      *Offsite mirror; same 35-means-not-created-yet idiom as
+      *ALLIED-SHIPS itself, since a fresh offsite mount starts empty
+           OPEN I-O MIRROR-SHIPS.
+           IF WS-MIR-FILE-STATUS = '00' OR WS-MIR-FILE-STATUS = '97'
+               MOVE 'y' TO WS-MIR-AVAILABLE
+           ELSE
+               IF WS-MIR-FILE-STATUS = '35'
+                   OPEN OUTPUT MIRROR-SHIPS
+                   IF WS-MIR-FILE-STATUS = '00'
+                       MOVE 'y' TO WS-MIR-AVAILABLE
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-MIR-AVAILABLE NOT = 'y'
+               DISPLAY 'WARNING: MIRROR-SHIPS NOT AVAILABLE, OFFSITE '
+                  'DUAL-WRITE SKIPPED, STATUS ' WS-MIR-FILE-STATUS
+           END-IF.
       *00, opened succesfullu, 97, opened, but not closed correctly last
            IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
       * We don't need to close it, it is not open
@@ -122,46 +358,361 @@
                  ELSE
                      PERFORM ADD-OR-UPDATE-SHIP
                      CLOSE ALLIED-SHIPS
+                     CLOSE STATUS-HISTORY
+                     CLOSE AUDIT-TRAIL
+                     IF WS-NVT-AVAILABLE = 'y'
+                         CLOSE NAVY-TYPE-CODES
+                     END-IF
+                     IF WS-CLM-AVAILABLE = 'y'
+                         CLOSE CLASS-MASTER
+                     END-IF
+                     IF WS-FRM-AVAILABLE = 'y'
+                         CLOSE FORMATION-MASTER
+                     END-IF
+                     IF WS-TFX-AVAILABLE = 'y'
+                         CLOSE THEATRE-FLEET-XREF
+                     END-IF
+                     IF WS-MIR-AVAILABLE = 'y'
+                         CLOSE MIRROR-SHIPS
+                     END-IF
                      GOBACK
                  END-IF
            ELSE
                 PERFORM ADD-OR-UPDATE-SHIP
                 CLOSE ALLIED-SHIPS
+                CLOSE STATUS-HISTORY
+                CLOSE AUDIT-TRAIL
+                IF WS-NVT-AVAILABLE = 'y'
+                    CLOSE NAVY-TYPE-CODES
+                END-IF
+                IF WS-CLM-AVAILABLE = 'y'
+                    CLOSE CLASS-MASTER
+                END-IF
+                IF WS-FRM-AVAILABLE = 'y'
+                    CLOSE FORMATION-MASTER
+                END-IF
+                IF WS-TFX-AVAILABLE = 'y'
+                    CLOSE THEATRE-FLEET-XREF
+                END-IF
+                IF WS-MIR-AVAILABLE = 'y'
+                    CLOSE MIRROR-SHIPS
+                END-IF
                 GOBACK
            END-IF.
 
        ADD-OR-UPDATE-SHIP.
-           PERFORM LOAD-SHIP
+           MOVE 'n' TO WS-ENTRY-CONFIRMED.
+           PERFORM UNTIL WS-ENTRY-CONFIRMED = 'y'
+               PERFORM LOAD-SHIP
+               PERFORM PREVIEW-AND-CONFIRM
+           END-PERFORM.
+           MOVE SPACES TO WS-PRIOR-STATUS
+           MOVE 'N' TO WS-IS-UPDATE.
       *Try just uploading it, if it doesn't work, maybe the key exists
            MOVE WS-SHIP TO SHIP-RECORD
            WRITE SHIP-RECORD
            INVALID KEY
       *get the existing record and overwrite it then
                DISPLAY 'DUPLICATE KEY. UPDATING EXISTING RECORD...'
+               MOVE 'Y' TO WS-IS-UPDATE
                READ ALLIED-SHIPS RECORD KEY UID
                INVALID KEY
       *I don't know if this is a thing which can even happen
                    DISPLAY 'ERROR: DUBLICATE RECORD COULD NOT BE LOADED'
                    GOBACK
                END-READ
+      *Remember the old status before it is overwritten, for the history log
+               MOVE SHIP-STATUS TO WS-PRIOR-STATUS
+      *Also remember the on-disk reserve span, since ADDSH always
+      *carries a blank WS-FUTURE-DATA-2 and would otherwise blank out
+      *any pointer fields another program (e.g. RENUMBR) carved out
+      *of that reserve and already populated on this record
+               MOVE SHIP-FUTURE-DATA-2 TO WS-EXISTING-FUTURE-DATA-2
+      *Work out which fields actually changed, for the audit trail,
+      *while OTHER-DATA still holds the pre-update values
+               PERFORM COMPARE-FIELDS
       *Update the rest of the data, not the UID
                MOVE WS-OTHER-DATA TO OTHER-DATA
+      *Restore the reserve span so an ADDSH-driven update can't
+      *clobber fields it doesn't know about
+               MOVE WS-EXISTING-FUTURE-DATA-2 TO SHIP-FUTURE-DATA-2
                REWRITE SHIP-RECORD
            END-WRITE.
       *Verify that stuff happened
            IF WS-FILE-STATUS = '00'
                DISPLAY 'UPDATED'
+               PERFORM LOG-STATUS-CHANGE
+               PERFORM WRITE-AUDIT-RECORD
+               IF WS-MIR-AVAILABLE = 'y'
+                   PERFORM MIRROR-THE-WRITE
+               END-IF
            ELSE
                DISPLAY 'ERROR: UPDATE FAILED WITH STATUS' WS-FILE-STATUS
            END-IF.
 
+      *Posts the same add/update just made on ALLIED-SHIPS to the
+      *offsite mirror file, so a site loss doesn't lose the change;
+      *a mirror failure is logged but does not fail the primary update
+       MIRROR-THE-WRITE.
+           MOVE SHIP-RECORD TO MIRROR-SHIP-RECORD.
+           WRITE MIRROR-SHIP-RECORD
+           INVALID KEY
+               REWRITE MIRROR-SHIP-RECORD
+           END-WRITE.
+           IF WS-MIR-FILE-STATUS NOT = '00'
+               DISPLAY 'WARNING: MIRROR-SHIPS DUAL-WRITE FAILED, '
+                  'STATUS ' WS-MIR-FILE-STATUS
+           END-IF.
+
+      *Field-by-field comparison of the old on-disk record against the
+      *newly-entered values, run before the old values are overwritten.
+      *Builds a short space-separated list of changed field names for
+      *the audit trail, and prints old value -> new value for each one
+      *so an operator can see exactly what a REWRITE is about to change.
+       COMPARE-FIELDS.
+           MOVE SPACES TO WS-CHANGED-FIELDS.
+           MOVE 1 TO WS-CF-POINTER.
+           IF WS-NAVY NOT = SHIP-NAVY
+               STRING 'NAVY ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  NAVY CHANGED: ' SHIP-NAVY ' -> ' WS-NAVY
+           END-IF.
+           IF WS-TYPE NOT = SHIP-TYPE
+               STRING 'TYPE ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  TYPE CHANGED: ' SHIP-TYPE ' -> ' WS-TYPE
+           END-IF.
+           IF WS-NAME NOT = SHIP-NAME
+               STRING 'NAME ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  NAME CHANGED: ' SHIP-NAME ' -> ' WS-NAME
+           END-IF.
+           IF WS-CLASS NOT = SHIP-CLASS
+               STRING 'CLASS ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  CLASS CHANGED: ' SHIP-CLASS ' -> ' WS-CLASS
+           END-IF.
+           IF WS-STATUS NOT = SHIP-STATUS
+               STRING 'STATUS ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  STATUS CHANGED: ' SHIP-STATUS ' -> ' WS-STATUS
+           END-IF.
+           IF WS-THEATRE NOT = SHIP-THEATRE
+               STRING 'THEATRE ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  THEATRE CHANGED: ' SHIP-THEATRE ' -> '
+                  WS-THEATRE
+           END-IF.
+           IF WS-FLEET NOT = SHIP-FLEET
+               STRING 'FLEET ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  FLEET CHANGED: ' SHIP-FLEET ' -> ' WS-FLEET
+           END-IF.
+           IF WS-FORMATION NOT = SHIP-FORMATION
+               STRING 'FORMATION ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  FORMATION CHANGED: ' SHIP-FORMATION ' -> '
+                  WS-FORMATION
+           END-IF.
+           IF WS-CAPTAIN NOT = SHIP-CAPTAIN
+               STRING 'CAPTAIN ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  CAPTAIN CHANGED: ' SHIP-CAPTAIN ' -> '
+                  WS-CAPTAIN
+           END-IF.
+           IF WS-SPEED-KN NOT = SHIP-SPEED-KN
+               STRING 'SPEED ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  SPEED CHANGED: ' SHIP-SPEED-KN ' -> '
+                  WS-SPEED-KN
+           END-IF.
+           IF WS-BELT-ARMOUR-MM NOT = SHIP-BELT-ARMOUR-MM
+               STRING 'BELT-ARMOUR ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  BELT ARMOUR CHANGED: ' SHIP-BELT-ARMOUR-MM
+                  ' -> ' WS-BELT-ARMOUR-MM
+           END-IF.
+           IF WS-DECK-ARMOUR-MM NOT = SHIP-DECK-ARMOUR-MM
+               STRING 'DECK-ARMOUR ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  DECK ARMOUR CHANGED: ' SHIP-DECK-ARMOUR-MM
+                  ' -> ' WS-DECK-ARMOUR-MM
+           END-IF.
+           IF WS-MAIN-GUN-NR NOT = SHIP-MAIN-GUN-NR
+               STRING 'MAIN-GUN-NR ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  MAIN GUN NR CHANGED: ' SHIP-MAIN-GUN-NR
+                  ' -> ' WS-MAIN-GUN-NR
+           END-IF.
+           IF WS-MAIN-GUN-CALIBRE NOT = SHIP-MAIN-GUN-CALIBRE
+               STRING 'MAIN-GUN-CALIBRE ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  MAIN GUN CALIBRE CHANGED: '
+                  SHIP-MAIN-GUN-CALIBRE ' -> ' WS-MAIN-GUN-CALIBRE
+           END-IF.
+           IF WS-SECONDARY-NR NOT = SHIP-SECONDARY-NR
+               STRING 'SECONDARY-NR ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  SECONDARY NR CHANGED: ' SHIP-SECONDARY-NR
+                  ' -> ' WS-SECONDARY-NR
+           END-IF.
+           IF WS-SECONDARY-CALIBRE NOT = SHIP-SECONDARY-CALIBRE
+               STRING 'SECONDARY-CALIBRE ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  SECONDARY CALIBRE CHANGED: '
+                  SHIP-SECONDARY-CALIBRE ' -> ' WS-SECONDARY-CALIBRE
+           END-IF.
+           IF WS-FIRE-CONTROL-CPU NOT = SHIP-FIRE-CONTROL-CPU
+               STRING 'FIRE-CONTROL-CPU ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  FIRE CONTROL CPU CHANGED: '
+                  SHIP-FIRE-CONTROL-CPU ' -> ' WS-FIRE-CONTROL-CPU
+           END-IF.
+           IF WS-HEAVY-AA-NR NOT = SHIP-HEAVY-AA-NR
+               STRING 'HEAVY-AA-NR ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  HEAVY AA NR CHANGED: ' SHIP-HEAVY-AA-NR
+                  ' -> ' WS-HEAVY-AA-NR
+           END-IF.
+           IF WS-LIGHT-AA-NR NOT = SHIP-LIGHT-AA-NR
+               STRING 'LIGHT-AA-NR ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  LIGHT AA NR CHANGED: ' SHIP-LIGHT-AA-NR
+                  ' -> ' WS-LIGHT-AA-NR
+           END-IF.
+           IF WS-AA-CONTROL-CPU NOT = SHIP-AA-CONTROL-CPU
+               STRING 'AA-CONTROL-CPU ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  AA CONTROL CPU CHANGED: '
+                  SHIP-AA-CONTROL-CPU ' -> ' WS-AA-CONTROL-CPU
+           END-IF.
+           IF WS-RADAR NOT = SHIP-RADAR
+               STRING 'RADAR ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  RADAR CHANGED: ' SHIP-RADAR ' -> ' WS-RADAR
+           END-IF.
+           IF WS-SONAR NOT = SHIP-SONAR
+               STRING 'SONAR ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  SONAR CHANGED: ' SHIP-SONAR ' -> ' WS-SONAR
+           END-IF.
+           IF WS-DEPTH-CHARGES NOT = SHIP-DEPTH-CHARGES
+               STRING 'DEPTH-CHARGES ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  DEPTH CHARGES CHANGED: ' SHIP-DEPTH-CHARGES
+                  ' -> ' WS-DEPTH-CHARGES
+           END-IF.
+           IF WS-TORPEDOES NOT = SHIP-TORPEDOES
+               STRING 'TORPEDOES ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  TORPEDOES CHANGED: ' SHIP-TORPEDOES ' -> '
+                  WS-TORPEDOES
+           END-IF.
+           IF WS-FIRST-AIRCRAFT-NR NOT = SHIP-FIRST-AIRCRAFT-NR
+               STRING 'FIRST-AIRCRAFT-NR ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  FIRST AIRCRAFT NR CHANGED: '
+                  SHIP-FIRST-AIRCRAFT-NR ' -> ' WS-FIRST-AIRCRAFT-NR
+           END-IF.
+           IF WS-FIRST-AIRCRAFT-MODEL NOT = SHIP-FIRST-AIRCRAFT-MODEL
+               STRING 'FIRST-AIRCRAFT-MODEL ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  FIRST AIRCRAFT MODEL CHANGED: '
+                  SHIP-FIRST-AIRCRAFT-MODEL ' -> '
+                  WS-FIRST-AIRCRAFT-MODEL
+           END-IF.
+           IF WS-SECOND-AIRCRAFT-NR NOT = SHIP-SECOND-AIRCRAFT-NR
+               STRING 'SECOND-AIRCRAFT-NR ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  SECOND AIRCRAFT NR CHANGED: '
+                  SHIP-SECOND-AIRCRAFT-NR ' -> ' WS-SECOND-AIRCRAFT-NR
+           END-IF.
+           IF WS-SECOND-AIRCRAFT-MODEL NOT = SHIP-SECOND-AIRCRAFT-MODEL
+               STRING 'SECOND-AIRCRAFT-MODEL ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  SECOND AIRCRAFT MODEL CHANGED: '
+                  SHIP-SECOND-AIRCRAFT-MODEL ' -> '
+                  WS-SECOND-AIRCRAFT-MODEL
+           END-IF.
+           IF WS-THIRD-AIRCRAFT-NR NOT = SHIP-THIRD-AIRCRAFT-NR
+               STRING 'THIRD-AIRCRAFT-NR ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  THIRD AIRCRAFT NR CHANGED: '
+                  SHIP-THIRD-AIRCRAFT-NR ' -> ' WS-THIRD-AIRCRAFT-NR
+           END-IF.
+           IF WS-THIRD-AIRCRAFT-MODEL NOT = SHIP-THIRD-AIRCRAFT-MODEL
+               STRING 'THIRD-AIRCRAFT-MODEL ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  THIRD AIRCRAFT MODEL CHANGED: '
+                  SHIP-THIRD-AIRCRAFT-MODEL ' -> '
+                  WS-THIRD-AIRCRAFT-MODEL
+           END-IF.
+           IF WS-COMPARTMENTS NOT = SHIP-COMPARTMENTS
+               STRING 'COMPARTMENTS ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  COMPARTMENTS CHANGED: ' SHIP-COMPARTMENTS
+                  ' -> ' WS-COMPARTMENTS
+           END-IF.
+           IF WS-PUMP-CAPACITY NOT = SHIP-PUMP-CAPACITY
+               STRING 'PUMP-CAPACITY ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  PUMP CAPACITY CHANGED: ' SHIP-PUMP-CAPACITY
+                  ' -> ' WS-PUMP-CAPACITY
+           END-IF.
+           IF WS-SURVIVABILITY-RATING NOT = SHIP-SURVIVABILITY-RATING
+               STRING 'SURVIVABILITY-RATING ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  SURVIVABILITY RATING CHANGED: '
+                  SHIP-SURVIVABILITY-RATING ' -> '
+                  WS-SURVIVABILITY-RATING
+           END-IF.
+           IF WS-DISPLACEMENT-TONS NOT = SHIP-DISPLACEMENT-TONS
+               STRING 'DISPLACEMENT-TONS ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+               DISPLAY '  DISPLACEMENT TONS CHANGED: '
+                  SHIP-DISPLACEMENT-TONS ' -> ' WS-DISPLACEMENT-TONS
+           END-IF.
+
+      *Stamp who did what, and when, to the audit trail; fields changed
+      *is either the COMPARE-FIELDS list (updates) or a fixed marker
+      *for brand-new records, which have no prior values to diff
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-UID TO AUD-UID.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO AUD-DATE.
+           MOVE WS-CURRENT-TIMESTAMP(9:8) TO AUD-TIME.
+           IF WS-IS-UPDATE = 'Y'
+               MOVE 'UPDATE' TO AUD-ACTION
+               MOVE WS-CHANGED-FIELDS TO AUD-FIELDS-CHANGED
+           ELSE
+               MOVE 'ADD   ' TO AUD-ACTION
+               MOVE 'NEW RECORD' TO AUD-FIELDS-CHANGED
+           END-IF.
+           WRITE AUDIT-TRAIL-RECORD.
+
+      *Append a row to STATUS-HISTORY whenever SHIP-STATUS changed, or
+      *when the ship is brand new (prior status blank)
+       LOG-STATUS-CHANGE.
+           IF WS-PRIOR-STATUS NOT = WS-STATUS
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+               MOVE WS-UID TO HIST-UID
+               MOVE WS-PRIOR-STATUS TO HIST-OLD-STATUS
+               MOVE WS-STATUS TO HIST-NEW-STATUS
+               MOVE WS-CURRENT-TIMESTAMP(1:8) TO HIST-CHANGE-DATE
+               MOVE WS-CURRENT-TIMESTAMP(9:8) TO HIST-CHANGE-TIME
+               WRITE STATUS-HIST-RECORD
+           END-IF.
+
       *Read data from sysin to workspace, in practice this is oft defined in jcl
        LOAD-SHIP.
            DISPLAY 'Enter Navy, 4 chars: '.
            ACCEPT WS-NAVY.
+           PERFORM CHECK-NAVY-CODE.
            DISPLAY WS-NAVY '-> Navy'.
            DISPLAY 'Enter hull class type, 4 chars: '.
            ACCEPT WS-TYPE.
+           PERFORM CHECK-TYPE-CODE.
            DISPLAY WS-TYPE '-> Type'.
            DISPLAY 'Enter pennant number, 4 digits: '.
            ACCEPT WS-IDNR.
@@ -170,8 +721,10 @@
            DISPLAY 'UID generated ' WS-UID.
            DISPLAY 'Enter ship name, 20 chars: '.
            ACCEPT WS-NAME.
+           PERFORM CHECK-DUPLICATE-NAME.
            DISPLAY 'Enter ship class name, 20 chars: '.
            ACCEPT WS-CLASS.
+           PERFORM CHECK-CLASS-CODE.
            DISPLAY 'Enter ship status, 11 chars, one of the following: '
            DISPLAY '    Operational'.
            DISPLAY '    Repairing'.
@@ -180,31 +733,69 @@
            DISPLAY '    Sunk'.
            DISPLAY '    Scrapped'.
            DISPLAY '    Missing'.
-           ACCEPT WS-STATUS.
+           MOVE 'n' TO WS-VALID-STATUS.
+           PERFORM UNTIL WS-VALID-STATUS = 'y'
+               ACCEPT WS-STATUS
+               EVALUATE WS-STATUS
+                   WHEN 'Operational'
+                   WHEN 'Repairing'
+                   WHEN 'Refitting'
+                   WHEN 'Resupplying'
+                   WHEN 'Sunk'
+                   WHEN 'Scrapped'
+                   WHEN 'Missing'
+                       MOVE 'y' TO WS-VALID-STATUS
+                   WHEN OTHER
+                       DISPLAY 'INVALID STATUS, PLEASE RE-ENTER: '
+               END-EVALUATE
+           END-PERFORM.
            DISPLAY 'Enter ship operating theatre, 20 chars '.
            ACCEPT WS-THEATRE.
            DISPLAY 'Enter ship fleet 20 chars'.
            ACCEPT WS-FLEET.
+           PERFORM CHECK-THEATRE-FLEET.
            DISPLAY 'Enter ship formation 25 chars'.
            ACCEPT WS-FORMATION.
+           PERFORM CHECK-FORMATION-CODE.
            DISPLAY 'Enter captain name 25 chars'.
            ACCEPT WS-CAPTAIN.
-           DISPLAY 'Enter max speed in knots (example 23.00)'.
-           ACCEPT WS-SPEED-KN.
-           DISPLAY
-             'Enter main belt armour thickness mm (example 330.00)'.
-           ACCEPT WS-BELT-ARMOUR-MM.
-           DISPLAY
-             'Enter deck armour thickness in mm (example 200.00)'.
-           ACCEPT WS-DECK-ARMOUR-MM.
+           MOVE 0 TO WS-SPEED-KN.
+           PERFORM UNTIL WS-SPEED-KN > 0 AND WS-SPEED-KN <= 45
+               DISPLAY 'Enter max speed in knots (example 23.00)'
+               DISPLAY '  must be greater than 0 and at most 45'
+               ACCEPT WS-SPEED-KN
+           END-PERFORM.
+           MOVE 501 TO WS-BELT-ARMOUR-MM.
+           PERFORM UNTIL WS-BELT-ARMOUR-MM <= 500
+               DISPLAY
+             'Enter main belt armour thickness mm (example 330.00)'
+               DISPLAY '  must be at most 500'
+               ACCEPT WS-BELT-ARMOUR-MM
+           END-PERFORM.
+           MOVE 501 TO WS-DECK-ARMOUR-MM.
+           PERFORM UNTIL WS-DECK-ARMOUR-MM <= 500
+               DISPLAY
+             'Enter deck armour thickness in mm (example 200.00)'
+               DISPLAY '  must be at most 500'
+               ACCEPT WS-DECK-ARMOUR-MM
+           END-PERFORM.
            DISPLAY 'Enter number of main gun (# of barrels)'.
            ACCEPT WS-MAIN-GUN-NR.
-           DISPLAY 'Enter main gun calibre in mm (example 406.00)'.
-           ACCEPT WS-MAIN-GUN-CALIBRE.
+           MOVE 0 TO WS-MAIN-GUN-CALIBRE.
+           PERFORM UNTIL WS-MAIN-GUN-CALIBRE > 0
+               AND WS-MAIN-GUN-CALIBRE <= 460
+               DISPLAY 'Enter main gun calibre in mm (example 406.00)'
+               DISPLAY '  must be greater than 0 and at most 460'
+               ACCEPT WS-MAIN-GUN-CALIBRE
+           END-PERFORM.
            DISPLAY 'Enter number of secondary gun (# of barrels)'.
            ACCEPT WS-SECONDARY-NR.
-           DISPLAY 'Enter main gun calibre in mm (example 152.00)'.
-           ACCEPT WS-SECONDARY-CALIBRE.
+           MOVE 204 TO WS-SECONDARY-CALIBRE.
+           PERFORM UNTIL WS-SECONDARY-CALIBRE <= 203
+               DISPLAY 'Enter secondary gun calibre mm (example 152.00)'
+               DISPLAY '  must be at most 203'
+               ACCEPT WS-SECONDARY-CALIBRE
+           END-PERFORM.
            DISPLAY 'Enter fire control computer model name 20 chars)'.
            ACCEPT WS-FIRE-CONTROL-CPU.
            DISPLAY
@@ -238,7 +829,181 @@
            ACCEPT WS-THIRD-AIRCRAFT-NR.
            DISPLAY 'Enter name of third aircraft model, 20 chars'.
            ACCEPT WS-THIRD-AIRCRAFT-MODEL.
-           MOVE SPACES TO WS-FUTURE-DATA.
+           MOVE SPACES TO WS-FUTURE-DATA-2.
+           DISPLAY 'Enter number of watertight compartments, 3 digits'.
+           ACCEPT WS-COMPARTMENTS.
+           DISPLAY 'Enter pump capacity in tons/hr, 5 digits'.
+           ACCEPT WS-PUMP-CAPACITY.
+           DISPLAY 'Enter full load displacement in tons, 6 digits'.
+           ACCEPT WS-DISPLACEMENT-TONS.
+           PERFORM COMPUTE-SURVIVABILITY-RATING.
+
+      *Rough damage-control rating: more compartments and more pump
+      *capacity both raise the chance of staying afloat after damage
+       COMPUTE-SURVIVABILITY-RATING.
+           COMPUTE WS-SURVIVABILITY-RATING =
+               (WS-COMPARTMENTS * 2) + (WS-PUMP-CAPACITY / 100)
+           IF WS-SURVIVABILITY-RATING > 999
+               MOVE 999 TO WS-SURVIVABILITY-RATING
+           END-IF.
+
+      *Shows the operator everything just entered before it is
+      *written or rewritten, with the option to redo the whole entry
+      *instead of committing a mistyped record to ALLSHPS
+       PREVIEW-AND-CONFIRM.
+           DISPLAY ' '.
+           DISPLAY '--- REVIEW ENTRY BEFORE SAVING ---'.
+           DISPLAY '  NAVY: ' WS-NAVY '  TYPE: ' WS-TYPE
+              '  IDNR: ' WS-IDNR.
+           DISPLAY '  UID: ' WS-UID.
+           DISPLAY '  NAME: ' WS-NAME.
+           DISPLAY '  CLASS: ' WS-CLASS.
+           DISPLAY '  STATUS: ' WS-STATUS.
+           DISPLAY '  THEATRE: ' WS-THEATRE '  FLEET: ' WS-FLEET.
+           DISPLAY '  FORMATION: ' WS-FORMATION.
+           DISPLAY '  CAPTAIN: ' WS-CAPTAIN.
+           DISPLAY '  SPEED-KN: ' WS-SPEED-KN.
+           DISPLAY '  BELT-ARMOUR-MM: ' WS-BELT-ARMOUR-MM
+              '  DECK-ARMOUR-MM: ' WS-DECK-ARMOUR-MM.
+           DISPLAY '  MAIN-GUN-NR: ' WS-MAIN-GUN-NR
+              '  MAIN-GUN-CALIBRE: ' WS-MAIN-GUN-CALIBRE.
+           DISPLAY '  SECONDARY-NR: ' WS-SECONDARY-NR
+              '  SECONDARY-CALIBRE: ' WS-SECONDARY-CALIBRE.
+           DISPLAY '  FIRE-CONTROL-CPU: ' WS-FIRE-CONTROL-CPU.
+           DISPLAY '  HEAVY-AA-NR: ' WS-HEAVY-AA-NR
+              '  LIGHT-AA-NR: ' WS-LIGHT-AA-NR.
+           DISPLAY '  AA-CONTROL-CPU: ' WS-AA-CONTROL-CPU.
+           DISPLAY '  RADAR: ' WS-RADAR '  SONAR: ' WS-SONAR.
+           DISPLAY '  DEPTH-CHARGES: ' WS-DEPTH-CHARGES
+              '  TORPEDOES: ' WS-TORPEDOES.
+           DISPLAY '  AIRCRAFT 1: ' WS-FIRST-AIRCRAFT-NR ' '
+              WS-FIRST-AIRCRAFT-MODEL.
+           DISPLAY '  AIRCRAFT 2: ' WS-SECOND-AIRCRAFT-NR ' '
+              WS-SECOND-AIRCRAFT-MODEL.
+           DISPLAY '  AIRCRAFT 3: ' WS-THIRD-AIRCRAFT-NR ' '
+              WS-THIRD-AIRCRAFT-MODEL.
+           DISPLAY '  COMPARTMENTS: ' WS-COMPARTMENTS
+              '  PUMP-CAPACITY: ' WS-PUMP-CAPACITY
+              '  SURVIVABILITY-RATING: ' WS-SURVIVABILITY-RATING.
+           DISPLAY '  DISPLACEMENT-TONS: ' WS-DISPLACEMENT-TONS.
+           DISPLAY 'Save this record? Y to save, N to redo entry: '.
+           ACCEPT WS-ENTRY-CONFIRMED.
+           IF WS-ENTRY-CONFIRMED = 'Y' OR WS-ENTRY-CONFIRMED = 'y'
+               MOVE 'y' TO WS-ENTRY-CONFIRMED
+           ELSE
+               MOVE 'n' TO WS-ENTRY-CONFIRMED
+               DISPLAY 'REDOING ENTRY...'
+           END-IF.
+
+      *Reject unrecognized navy codes instead of silently minting a
+      *new, inconsistently-spelled one; re-prompt until it's found in
+      *the NVTYPE-maintained reference table
+       CHECK-NAVY-CODE.
+           IF WS-NVT-AVAILABLE = 'y'
+               MOVE 'NAVY' TO WS-NVT-LOOKUP-KIND
+               MOVE WS-NAVY TO WS-NVT-LOOKUP-CODE
+               MOVE '99' TO WS-NVT-FILE-STATUS
+               PERFORM UNTIL WS-NVT-FILE-STATUS = '00'
+                   MOVE WS-NVT-LOOKUP-KIND TO NVT-KIND
+                   MOVE WS-NVT-LOOKUP-CODE TO NVT-CODE
+                   READ NAVY-TYPE-CODES RECORD KEY NVT-KEY
+                   IF WS-NVT-FILE-STATUS NOT = '00'
+                       DISPLAY 'UNRECOGNIZED NAVY CODE ' WS-NAVY
+                       DISPLAY 'Enter Navy, 4 chars: '
+                       ACCEPT WS-NAVY
+                       MOVE WS-NAVY TO WS-NVT-LOOKUP-CODE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *Same idea as CHECK-NAVY-CODE, for the hull-type code
+       CHECK-TYPE-CODE.
+           IF WS-NVT-AVAILABLE = 'y'
+               MOVE 'TYPE' TO WS-NVT-LOOKUP-KIND
+               MOVE WS-TYPE TO WS-NVT-LOOKUP-CODE
+               MOVE '99' TO WS-NVT-FILE-STATUS
+               PERFORM UNTIL WS-NVT-FILE-STATUS = '00'
+                   MOVE WS-NVT-LOOKUP-KIND TO NVT-KIND
+                   MOVE WS-NVT-LOOKUP-CODE TO NVT-CODE
+                   READ NAVY-TYPE-CODES RECORD KEY NVT-KEY
+                   IF WS-NVT-FILE-STATUS NOT = '00'
+                       DISPLAY 'UNRECOGNIZED HULL TYPE CODE ' WS-TYPE
+                       DISPLAY 'Enter hull class type, 4 chars: '
+                       ACCEPT WS-TYPE
+                       MOVE WS-TYPE TO WS-NVT-LOOKUP-CODE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *Same idea again, for SHIP-CLASS, against the CLSMSTR-maintained
+      *design-baseline table instead of free-typing the class name
+       CHECK-CLASS-CODE.
+           IF WS-CLM-AVAILABLE = 'y'
+               MOVE '99' TO WS-CLM-FILE-STATUS
+               PERFORM UNTIL WS-CLM-FILE-STATUS = '00'
+                   MOVE WS-CLASS TO CLM-CLASS-NAME
+                   READ CLASS-MASTER RECORD KEY CLM-CLASS-NAME
+                   IF WS-CLM-FILE-STATUS NOT = '00'
+                       DISPLAY 'UNRECOGNIZED SHIP CLASS ' WS-CLASS
+                       DISPLAY 'Enter ship class name, 20 chars: '
+                       ACCEPT WS-CLASS
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *Same idea again, for SHIP-FORMATION, against the FRMNMST-
+      *maintained formation roster instead of free-typing the name
+       CHECK-FORMATION-CODE.
+           IF WS-FRM-AVAILABLE = 'y'
+               MOVE '99' TO WS-FRM-FILE-STATUS
+               PERFORM UNTIL WS-FRM-FILE-STATUS = '00'
+                   MOVE WS-FORMATION TO FRM-NAME
+                   READ FORMATION-MASTER RECORD KEY FRM-NAME
+                   IF WS-FRM-FILE-STATUS NOT = '00'
+                       DISPLAY 'UNRECOGNIZED FORMATION ' WS-FORMATION
+                       DISPLAY 'Enter ship formation, 25 chars: '
+                       ACCEPT WS-FORMATION
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      *Cross-checks SHIP-THEATRE against the THFLMST-maintained
+      *theatre/fleet pairing, so a copy-paste mix-up between the two
+      *fields (a ship recorded in "Home Fleet" while SHIP-THEATRE says
+      *"Mediterranean") gets caught here instead of sitting on file.
+      *If the fleet isn't registered at all, skip the check with a
+      *warning rather than blocking the entry on a missing reference.
+       CHECK-THEATRE-FLEET.
+           IF WS-TFX-AVAILABLE = 'y'
+               MOVE WS-FLEET TO TFX-FLEET
+               READ THEATRE-FLEET-XREF RECORD KEY TFX-FLEET
+               IF WS-TFX-FILE-STATUS NOT = '00'
+                   DISPLAY 'WARNING: FLEET NOT REGISTERED IN '
+                      'THEATRE-FLEET-XREF, SKIPPING THEATRE/FLEET '
+                      'CONSISTENCY CHECK ' WS-FLEET
+               ELSE
+                   PERFORM UNTIL WS-THEATRE = TFX-THEATRE
+                       DISPLAY 'THEATRE/FLEET MISMATCH: ' WS-FLEET
+                          ' BELONGS TO THEATRE ' TFX-THEATRE
+                       DISPLAY 'Enter ship operating theatre, 20 chars '
+                       ACCEPT WS-THEATRE
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+      *Warn, but do not block, if another UID already uses this name
+      *(catches accidental duplicate entries after a renumbering)
+       CHECK-DUPLICATE-NAME.
+           MOVE WS-NAME TO SHIP-NAME.
+           READ ALLIED-SHIPS RECORD KEY IS SHIP-NAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF UID NOT = WS-UID
+                       DISPLAY 'WARNING: ' WS-NAME
+                          ' IS ALREADY USED BY SHIP UID ' UID
+                   END-IF
+           END-READ.
 
       *Calculate the UID from navy, type and pennant number in ws
        GET-UID.
