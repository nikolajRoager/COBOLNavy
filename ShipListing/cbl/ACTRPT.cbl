@@ -0,0 +1,168 @@
+      *This program summarizes ADDSH's AUDIT-TRAIL activity for one
+      *day, breaking new-UID adds versus existing-record updates down
+      *by operator and by navy (from the first 4 characters of
+      *AUD-UID), so data-entry workload trends can be seen without
+      *combing through the raw append-only audit log by hand.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ACTRPT.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL ASSIGN TO AUDTRL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  AUDIT-TRAIL.
+       01 AUDIT-TRAIL-RECORD.
+           05 AUD-UID PIC X(12).
+           05 AUD-OPERATOR PIC X(12).
+           05 AUD-DATE PIC X(8).
+           05 AUD-TIME PIC X(8).
+           05 AUD-ACTION PIC X(6).
+           05 AUD-FIELDS-CHANGED PIC X(250).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-REPORT-DATE PIC X(8).
+       01 WS-TOTAL-ADDS PIC 9(6) VALUE 0.
+       01 WS-TOTAL-UPDATES PIC 9(6) VALUE 0.
+       01 WS-TOTAL-RENUMS PIC 9(6) VALUE 0.
+       01 WS-OPERATOR-TABLE.
+           05 WS-OPERATOR-ENTRY OCCURS 100 TIMES.
+                10 WS-OP-ID PIC X(12).
+                10 WS-OP-ADDS PIC 9(5).
+                10 WS-OP-UPDATES PIC 9(5).
+                10 WS-OP-RENUMS PIC 9(5).
+       01 WS-OPERATOR-COUNT PIC 999 VALUE 0.
+       01 WS-NAVY-TABLE.
+           05 WS-NAVY-ENTRY OCCURS 50 TIMES.
+                10 WS-NV-CODE PIC X(4).
+                10 WS-NV-ADDS PIC 9(5).
+                10 WS-NV-UPDATES PIC 9(5).
+                10 WS-NV-RENUMS PIC 9(5).
+       01 WS-NAVY-COUNT PIC 999 VALUE 0.
+       01 WS-IDX PIC 999.
+       01 WS-MATCH-IDX PIC 999.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           DISPLAY 'Enter report date, CCYYMMDD: '.
+           ACCEPT WS-REPORT-DATE.
+           OPEN INPUT AUDIT-TRAIL.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ AUDIT-TRAIL NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF AUD-DATE = WS-REPORT-DATE
+                           PERFORM TALLY-ACTIVITY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE AUDIT-TRAIL.
+           PERFORM PRINT-REPORT.
+           GOBACK.
+
+       TALLY-ACTIVITY.
+           EVALUATE AUD-ACTION
+               WHEN 'ADD   '
+                   ADD 1 TO WS-TOTAL-ADDS
+               WHEN 'RENUM '
+                   ADD 1 TO WS-TOTAL-RENUMS
+               WHEN OTHER
+                   ADD 1 TO WS-TOTAL-UPDATES
+           END-EVALUATE.
+           PERFORM TALLY-OPERATOR.
+           PERFORM TALLY-NAVY.
+
+       TALLY-OPERATOR.
+           MOVE 0 TO WS-MATCH-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-OPERATOR-COUNT
+               IF WS-OP-ID(WS-IDX) = AUD-OPERATOR
+                   MOVE WS-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-MATCH-IDX = 0 AND WS-OPERATOR-COUNT < 100
+               ADD 1 TO WS-OPERATOR-COUNT
+               MOVE WS-OPERATOR-COUNT TO WS-MATCH-IDX
+               MOVE AUD-OPERATOR TO WS-OP-ID(WS-MATCH-IDX)
+               MOVE 0 TO WS-OP-ADDS(WS-MATCH-IDX)
+               MOVE 0 TO WS-OP-UPDATES(WS-MATCH-IDX)
+               MOVE 0 TO WS-OP-RENUMS(WS-MATCH-IDX)
+           END-IF.
+           IF WS-MATCH-IDX NOT = 0
+               EVALUATE AUD-ACTION
+                   WHEN 'ADD   '
+                       ADD 1 TO WS-OP-ADDS(WS-MATCH-IDX)
+                   WHEN 'RENUM '
+                       ADD 1 TO WS-OP-RENUMS(WS-MATCH-IDX)
+                   WHEN OTHER
+                       ADD 1 TO WS-OP-UPDATES(WS-MATCH-IDX)
+               END-EVALUATE
+           END-IF.
+
+       TALLY-NAVY.
+           MOVE 0 TO WS-MATCH-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NAVY-COUNT
+               IF WS-NV-CODE(WS-IDX) = AUD-UID(1:4)
+                   MOVE WS-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-MATCH-IDX = 0 AND WS-NAVY-COUNT < 50
+               ADD 1 TO WS-NAVY-COUNT
+               MOVE WS-NAVY-COUNT TO WS-MATCH-IDX
+               MOVE AUD-UID(1:4) TO WS-NV-CODE(WS-MATCH-IDX)
+               MOVE 0 TO WS-NV-ADDS(WS-MATCH-IDX)
+               MOVE 0 TO WS-NV-UPDATES(WS-MATCH-IDX)
+               MOVE 0 TO WS-NV-RENUMS(WS-MATCH-IDX)
+           END-IF.
+           IF WS-MATCH-IDX NOT = 0
+               EVALUATE AUD-ACTION
+                   WHEN 'ADD   '
+                       ADD 1 TO WS-NV-ADDS(WS-MATCH-IDX)
+                   WHEN 'RENUM '
+                       ADD 1 TO WS-NV-RENUMS(WS-MATCH-IDX)
+                   WHEN OTHER
+                       ADD 1 TO WS-NV-UPDATES(WS-MATCH-IDX)
+               END-EVALUATE
+           END-IF.
+
+       PRINT-REPORT.
+           DISPLAY 'ADDSH ACTIVITY VOLUME REPORT FOR ' WS-REPORT-DATE.
+           DISPLAY '  TOTAL ADDS: ' WS-TOTAL-ADDS.
+           DISPLAY '  TOTAL UPDATES: ' WS-TOTAL-UPDATES.
+           DISPLAY '  TOTAL RENUMBERS: ' WS-TOTAL-RENUMS.
+           DISPLAY ' '.
+           DISPLAY 'BY OPERATOR:'.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-OPERATOR-COUNT
+               DISPLAY '  ' WS-OP-ID(WS-IDX) '  ADDS: '
+                  WS-OP-ADDS(WS-IDX) '  UPDATES: '
+                  WS-OP-UPDATES(WS-IDX) '  RENUMBERS: '
+                  WS-OP-RENUMS(WS-IDX)
+           END-PERFORM.
+           DISPLAY ' '.
+           DISPLAY 'BY NAVY:'.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NAVY-COUNT
+               DISPLAY '  ' WS-NV-CODE(WS-IDX) '  ADDS: '
+                  WS-NV-ADDS(WS-IDX) '  UPDATES: '
+                  WS-NV-UPDATES(WS-IDX) '  RENUMBERS: '
+                  WS-NV-RENUMS(WS-IDX)
+           END-PERFORM.
