@@ -0,0 +1,364 @@
+      *This program renumbers a hull's pennant (UID) without losing
+      * its history: it mints a new UID for a fresh record carrying
+      * all of the old record's data plus a pointer back to the prior
+      * UID, then marks the old record as superseded by the new UID
+      * instead of leaving two disconnected entries for the same hull.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    RENUMBR.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+      *Append-only log of who changed what and when, same file
+      *ADDSH/BULKLD/BULKSTAT post to
+           SELECT AUDIT-TRAIL ASSIGN TO AUDTRL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA.
+                     15 SHIP-COMPARTMENTS PIC 999.
+                     15 SHIP-PUMP-CAPACITY PIC 9(5).
+                     15 SHIP-SURVIVABILITY-RATING PIC 999.
+                     15 SHIP-DISPLACEMENT-TONS PIC 9(6).
+      *Renumbering pointers, carved out of the future-data reserve;
+      *only this program reads or writes them
+                     15 SHIP-PRIOR-UID PIC X(12).
+                     15 SHIP-SUPERSEDED-BY PIC X(12).
+      *Still unused, we might add more stuff
+                     15 SHIP-FUTURE-DATA-2 PIC X(98).
+       FD  AUDIT-TRAIL.
+       01 AUDIT-TRAIL-RECORD.
+           05 AUD-UID PIC X(12).
+           05 AUD-OPERATOR PIC X(12).
+           05 AUD-DATE PIC X(8).
+           05 AUD-TIME PIC X(8).
+           05 AUD-ACTION PIC X(6).
+           05 AUD-FIELDS-CHANGED PIC X(250).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-AUD-FILE-STATUS PIC XX.
+       01 WS-OPERATOR-ID PIC X(12).
+       01 WS-OLD-UID PIC X(12).
+       01 WS-NEW-UID PIC X(12).
+       01 WS-UID-FREE PIC X VALUE 'n'.
+       01 WS-NEW-RECORD-CREATED PIC X VALUE 'n'.
+       01 WS-CURRENT-TIMESTAMP PIC X(20).
+       01 WS-UID-CALCULATION.
+            05 WS-4-DIGIT PIC 9999 VALUE 0000.
+            05 TYPE-STR-LEN PIC 9 VALUE 2.
+            05 NAVY-STR-LEN PIC 9 VALUE 2.
+      *Holds the old record's data across the two keyed READs needed to
+      *mint and verify the new UID, mirroring ADDSH's own WS-SHIP/
+      *SHIP-RECORD pairing -- a group MOVE copies it byte for byte
+       01 WS-OLD-SHIP.
+           05 WS-OLD-NAVY PIC X(4).
+           05 WS-OLD-TYPE PIC X(4).
+           05 WS-OLD-IDNR PIC ZZZ9.
+           05 WS-OLD-NAME PIC X(20).
+           05 WS-OLD-CLASS PIC X(20).
+           05 WS-OLD-STATUS PIC X(11).
+           05 WS-OLD-THEATRE PIC X(20).
+           05 WS-OLD-FLEET PIC X(20).
+           05 WS-OLD-FORMATION PIC X(25).
+           05 WS-OLD-CAPTAIN PIC X(25).
+           05 WS-OLD-SPEED-KN PIC 99V99.
+           05 WS-OLD-BELT-ARMOUR-MM PIC 999V99.
+           05 WS-OLD-DECK-ARMOUR-MM PIC 999V99.
+           05 WS-OLD-MAIN-GUN-NR PIC 9(3).
+           05 WS-OLD-MAIN-GUN-CALIBRE PIC 999V99.
+           05 WS-OLD-SECONDARY-NR PIC 9(3).
+           05 WS-OLD-SECONDARY-CALIBRE PIC 999V99.
+           05 WS-OLD-FIRE-CONTROL-CPU PIC X(20).
+           05 WS-OLD-HEAVY-AA-NR PIC 9(3).
+           05 WS-OLD-LIGHT-AA-NR PIC 9(3).
+           05 WS-OLD-AA-CONTROL-CPU PIC X(20).
+           05 WS-OLD-RADAR PIC X(20).
+           05 WS-OLD-SONAR PIC X(20).
+           05 WS-OLD-DEPTH-CHARGES PIC 9(3).
+           05 WS-OLD-TORPEDOES PIC 9(3).
+           05 WS-OLD-FIRST-AIRCRAFT-NR PIC 9(3).
+           05 WS-OLD-FIRST-AIRCRAFT-MODEL PIC X(20).
+           05 WS-OLD-SECOND-AIRCRAFT-NR PIC 9(3).
+           05 WS-OLD-SECOND-AIRCRAFT-MODEL PIC X(20).
+           05 WS-OLD-THIRD-AIRCRAFT-NR PIC 9(3).
+           05 WS-OLD-THIRD-AIRCRAFT-MODEL PIC X(20).
+           05 WS-OLD-FUTURE-DATA.
+                10 WS-OLD-COMPARTMENTS PIC 999.
+                10 WS-OLD-PUMP-CAPACITY PIC 9(5).
+                10 WS-OLD-SURVIVABILITY-RATING PIC 999.
+                10 WS-OLD-DISPLACEMENT-TONS PIC 9(6).
+                10 WS-OLD-PRIOR-UID PIC X(12).
+                10 WS-OLD-SUPERSEDED-BY PIC X(12).
+                10 WS-OLD-FUTURE-DATA-2 PIC X(98).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN I-O ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           OPEN EXTEND AUDIT-TRAIL.
+           IF WS-AUD-FILE-STATUS NOT = '00'
+               CLOSE AUDIT-TRAIL
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+           DISPLAY 'Enter operator ID, 12 chars: '.
+           ACCEPT WS-OPERATOR-ID.
+           PERFORM RENUMBER-SHIP.
+           CLOSE ALLIED-SHIPS.
+           CLOSE AUDIT-TRAIL.
+           GOBACK.
+
+       RENUMBER-SHIP.
+           DISPLAY 'Enter UID of ship to renumber, 12 chars: '.
+           ACCEPT WS-OLD-UID.
+           MOVE WS-OLD-UID TO UID.
+           READ ALLIED-SHIPS RECORD KEY UID
+               INVALID KEY
+                   DISPLAY 'ERROR: NO SHIP FOUND WITH UID ' WS-OLD-UID
+               NOT INVALID KEY
+                   IF SHIP-SUPERSEDED-BY NOT = SPACES
+                       DISPLAY 'ERROR: SHIP ALREADY SUPERSEDED BY '
+                          SHIP-SUPERSEDED-BY
+                   ELSE
+      *Save the old record's data before any further keyed READ
+      *overwrites the shared SHIP-RECORD buffer
+                       MOVE SHIP-NAVY TO WS-OLD-NAVY
+                       MOVE SHIP-TYPE TO WS-OLD-TYPE
+                       MOVE SHIP-IDNR TO WS-OLD-IDNR
+                       MOVE SHIP-NAME TO WS-OLD-NAME
+                       MOVE SHIP-CLASS TO WS-OLD-CLASS
+                       MOVE SHIP-STATUS TO WS-OLD-STATUS
+                       MOVE SHIP-THEATRE TO WS-OLD-THEATRE
+                       MOVE SHIP-FLEET TO WS-OLD-FLEET
+                       MOVE SHIP-FORMATION TO WS-OLD-FORMATION
+                       MOVE SHIP-CAPTAIN TO WS-OLD-CAPTAIN
+                       MOVE SHIP-SPEED-KN TO WS-OLD-SPEED-KN
+                       MOVE SHIP-BELT-ARMOUR-MM TO WS-OLD-BELT-ARMOUR-MM
+                       MOVE SHIP-DECK-ARMOUR-MM TO WS-OLD-DECK-ARMOUR-MM
+                       MOVE SHIP-MAIN-GUN-NR TO WS-OLD-MAIN-GUN-NR
+                       MOVE SHIP-MAIN-GUN-CALIBRE
+                          TO WS-OLD-MAIN-GUN-CALIBRE
+                       MOVE SHIP-SECONDARY-NR TO WS-OLD-SECONDARY-NR
+                       MOVE SHIP-SECONDARY-CALIBRE
+                          TO WS-OLD-SECONDARY-CALIBRE
+                       MOVE SHIP-FIRE-CONTROL-CPU
+                          TO WS-OLD-FIRE-CONTROL-CPU
+                       MOVE SHIP-HEAVY-AA-NR TO WS-OLD-HEAVY-AA-NR
+                       MOVE SHIP-LIGHT-AA-NR TO WS-OLD-LIGHT-AA-NR
+                       MOVE SHIP-AA-CONTROL-CPU TO WS-OLD-AA-CONTROL-CPU
+                       MOVE SHIP-RADAR TO WS-OLD-RADAR
+                       MOVE SHIP-SONAR TO WS-OLD-SONAR
+                       MOVE SHIP-DEPTH-CHARGES TO WS-OLD-DEPTH-CHARGES
+                       MOVE SHIP-TORPEDOES TO WS-OLD-TORPEDOES
+                       MOVE SHIP-FIRST-AIRCRAFT-NR
+                          TO WS-OLD-FIRST-AIRCRAFT-NR
+                       MOVE SHIP-FIRST-AIRCRAFT-MODEL
+                          TO WS-OLD-FIRST-AIRCRAFT-MODEL
+                       MOVE SHIP-SECOND-AIRCRAFT-NR
+                          TO WS-OLD-SECOND-AIRCRAFT-NR
+                       MOVE SHIP-SECOND-AIRCRAFT-MODEL
+                          TO WS-OLD-SECOND-AIRCRAFT-MODEL
+                       MOVE SHIP-THIRD-AIRCRAFT-NR
+                          TO WS-OLD-THIRD-AIRCRAFT-NR
+                       MOVE SHIP-THIRD-AIRCRAFT-MODEL
+                          TO WS-OLD-THIRD-AIRCRAFT-MODEL
+                       MOVE SHIP-COMPARTMENTS TO WS-OLD-COMPARTMENTS
+                       MOVE SHIP-PUMP-CAPACITY TO WS-OLD-PUMP-CAPACITY
+                       MOVE SHIP-SURVIVABILITY-RATING
+                          TO WS-OLD-SURVIVABILITY-RATING
+                       MOVE SHIP-DISPLACEMENT-TONS
+                          TO WS-OLD-DISPLACEMENT-TONS
+                       MOVE SHIP-PRIOR-UID TO WS-OLD-PRIOR-UID
+                       MOVE SHIP-FUTURE-DATA-2 TO WS-OLD-FUTURE-DATA-2
+                       PERFORM BUILD-NEW-UID
+                       PERFORM CHECK-NEW-UID-FREE
+                       MOVE 'n' TO WS-NEW-RECORD-CREATED
+                       PERFORM CREATE-NEW-RECORD
+                       IF WS-NEW-RECORD-CREATED = 'y'
+                           PERFORM MARK-OLD-RECORD-SUPERSEDED
+                       ELSE
+                           DISPLAY 'ERROR: RENUMBER ABANDONED, OLD '
+                              'RECORD LEFT UNCHANGED'
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *Mints a new UID the same way ADDSH's GET-UID does, from a
+      *freshly entered navy/type/pennant-number triple
+       BUILD-NEW-UID.
+           DISPLAY 'Enter new navy, 4 chars: '.
+           ACCEPT WS-OLD-NAVY.
+           DISPLAY 'Enter new hull class type, 4 chars: '.
+           ACCEPT WS-OLD-TYPE.
+           DISPLAY 'Enter new pennant number, 4 digits: '.
+           ACCEPT WS-OLD-IDNR.
+           COMPUTE WS-4-DIGIT = FUNCTION NUMVAL(WS-OLD-IDNR).
+           MOVE 0 TO NAVY-STR-LEN.
+           INSPECT FUNCTION REVERSE(WS-OLD-NAVY)
+              TALLYING NAVY-STR-LEN FOR LEADING SPACES.
+           COMPUTE NAVY-STR-LEN = 4 - NAVY-STR-LEN.
+           MOVE 0 TO TYPE-STR-LEN.
+           INSPECT FUNCTION REVERSE(WS-OLD-TYPE)
+              TALLYING TYPE-STR-LEN FOR LEADING SPACES.
+           COMPUTE TYPE-STR-LEN = 4 - TYPE-STR-LEN.
+           MOVE SPACES TO WS-NEW-UID.
+           STRING  WS-OLD-NAVY(1:NAVY-STR-LEN)
+                   WS-OLD-TYPE(1:TYPE-STR-LEN)
+                   WS-4-DIGIT
+              SPACES
+              DELIMITED BY SIZE INTO WS-NEW-UID.
+           DISPLAY 'NEW UID GENERATED ' WS-NEW-UID.
+
+      *Re-prompts for a new navy/type/pennant triple until the UID it
+      *produces is not already on file, same re-prompt-until-valid
+      *shape as ADDSH's CHECK-*-CODE paragraphs
+       CHECK-NEW-UID-FREE.
+           MOVE 'n' TO WS-UID-FREE.
+           PERFORM UNTIL WS-UID-FREE = 'y'
+               MOVE WS-NEW-UID TO UID
+               READ ALLIED-SHIPS RECORD KEY UID
+                   INVALID KEY
+                       MOVE 'y' TO WS-UID-FREE
+                   NOT INVALID KEY
+                       DISPLAY 'ERROR: UID ' WS-NEW-UID
+                          ' ALREADY IN USE, RE-ENTER'
+                       PERFORM BUILD-NEW-UID
+               END-READ
+           END-PERFORM.
+
+      *Writes the new record with the old data carried across, the new
+      *UID as its key, and a pointer back to the UID it replaces
+       CREATE-NEW-RECORD.
+           MOVE WS-NEW-UID TO UID.
+           MOVE WS-OLD-NAVY TO SHIP-NAVY.
+           MOVE WS-OLD-TYPE TO SHIP-TYPE.
+           MOVE WS-OLD-IDNR TO SHIP-IDNR.
+           MOVE WS-OLD-NAME TO SHIP-NAME.
+           MOVE WS-OLD-CLASS TO SHIP-CLASS.
+           MOVE WS-OLD-STATUS TO SHIP-STATUS.
+           MOVE WS-OLD-THEATRE TO SHIP-THEATRE.
+           MOVE WS-OLD-FLEET TO SHIP-FLEET.
+           MOVE WS-OLD-FORMATION TO SHIP-FORMATION.
+           MOVE WS-OLD-CAPTAIN TO SHIP-CAPTAIN.
+           MOVE WS-OLD-SPEED-KN TO SHIP-SPEED-KN.
+           MOVE WS-OLD-BELT-ARMOUR-MM TO SHIP-BELT-ARMOUR-MM.
+           MOVE WS-OLD-DECK-ARMOUR-MM TO SHIP-DECK-ARMOUR-MM.
+           MOVE WS-OLD-MAIN-GUN-NR TO SHIP-MAIN-GUN-NR.
+           MOVE WS-OLD-MAIN-GUN-CALIBRE TO SHIP-MAIN-GUN-CALIBRE.
+           MOVE WS-OLD-SECONDARY-NR TO SHIP-SECONDARY-NR.
+           MOVE WS-OLD-SECONDARY-CALIBRE TO SHIP-SECONDARY-CALIBRE.
+           MOVE WS-OLD-FIRE-CONTROL-CPU TO SHIP-FIRE-CONTROL-CPU.
+           MOVE WS-OLD-HEAVY-AA-NR TO SHIP-HEAVY-AA-NR.
+           MOVE WS-OLD-LIGHT-AA-NR TO SHIP-LIGHT-AA-NR.
+           MOVE WS-OLD-AA-CONTROL-CPU TO SHIP-AA-CONTROL-CPU.
+           MOVE WS-OLD-RADAR TO SHIP-RADAR.
+           MOVE WS-OLD-SONAR TO SHIP-SONAR.
+           MOVE WS-OLD-DEPTH-CHARGES TO SHIP-DEPTH-CHARGES.
+           MOVE WS-OLD-TORPEDOES TO SHIP-TORPEDOES.
+           MOVE WS-OLD-FIRST-AIRCRAFT-NR TO SHIP-FIRST-AIRCRAFT-NR.
+           MOVE WS-OLD-FIRST-AIRCRAFT-MODEL TO SHIP-FIRST-AIRCRAFT-MODEL.
+           MOVE WS-OLD-SECOND-AIRCRAFT-NR TO SHIP-SECOND-AIRCRAFT-NR.
+           MOVE WS-OLD-SECOND-AIRCRAFT-MODEL
+              TO SHIP-SECOND-AIRCRAFT-MODEL.
+           MOVE WS-OLD-THIRD-AIRCRAFT-NR TO SHIP-THIRD-AIRCRAFT-NR.
+           MOVE WS-OLD-THIRD-AIRCRAFT-MODEL TO SHIP-THIRD-AIRCRAFT-MODEL.
+           MOVE WS-OLD-COMPARTMENTS TO SHIP-COMPARTMENTS.
+           MOVE WS-OLD-PUMP-CAPACITY TO SHIP-PUMP-CAPACITY.
+           MOVE WS-OLD-SURVIVABILITY-RATING TO SHIP-SURVIVABILITY-RATING.
+           MOVE WS-OLD-DISPLACEMENT-TONS TO SHIP-DISPLACEMENT-TONS.
+           MOVE WS-OLD-UID TO SHIP-PRIOR-UID.
+           MOVE SPACES TO SHIP-SUPERSEDED-BY.
+           MOVE WS-OLD-FUTURE-DATA-2 TO SHIP-FUTURE-DATA-2.
+           WRITE SHIP-RECORD
+               INVALID KEY
+                   DISPLAY 'ERROR: COULD NOT WRITE NEW RECORD '
+                      WS-NEW-UID
+           END-WRITE.
+           IF WS-FILE-STATUS = '00'
+               MOVE 'y' TO WS-NEW-RECORD-CREATED
+               DISPLAY 'NEW RECORD CREATED: ' WS-NEW-UID
+               PERFORM WRITE-RENUMBER-AUDIT-RECORD
+           END-IF.
+
+      *Re-reads the old record (the shared buffer was overwritten by
+      *CREATE-NEW-RECORD) and flags it as superseded by the new UID
+       MARK-OLD-RECORD-SUPERSEDED.
+           MOVE WS-OLD-UID TO UID.
+           READ ALLIED-SHIPS RECORD KEY UID
+               INVALID KEY
+                   DISPLAY 'ERROR: OLD RECORD ' WS-OLD-UID
+                      ' DISAPPEARED BEFORE IT COULD BE SUPERSEDED'
+               NOT INVALID KEY
+                   MOVE WS-NEW-UID TO SHIP-SUPERSEDED-BY
+                   REWRITE SHIP-RECORD
+                   IF WS-FILE-STATUS = '00'
+                       DISPLAY 'OLD RECORD ' WS-OLD-UID
+                          ' MARKED SUPERSEDED BY ' WS-NEW-UID
+                       PERFORM WRITE-RENUMBER-AUDIT-RECORD
+                   ELSE
+                       DISPLAY 'ERROR: COULD NOT MARK OLD RECORD '
+                          'SUPERSEDED, STATUS ' WS-FILE-STATUS
+                   END-IF
+           END-READ.
+
+       WRITE-RENUMBER-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE UID TO AUD-UID.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO AUD-DATE.
+           MOVE WS-CURRENT-TIMESTAMP(9:8) TO AUD-TIME.
+           MOVE 'RENUM ' TO AUD-ACTION.
+           STRING WS-OLD-UID ' RENUMBERED TO ' WS-NEW-UID
+              DELIMITED BY SIZE INTO AUD-FIELDS-CHANGED.
+           WRITE AUDIT-TRAIL-RECORD.
