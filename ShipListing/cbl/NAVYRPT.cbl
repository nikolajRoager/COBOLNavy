@@ -0,0 +1,146 @@
+      *This program totals ship count, gun counts, and aircraft counts
+      *per SHIP-NAVY, so coalition fleet-strength comparisons don't
+      *require manually filtering the JSON dump by navy code.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    NAVYRPT.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-NAVY-TABLE.
+           05 WS-NAVY-ENTRY OCCURS 50 TIMES.
+                10 WS-NV-CODE PIC X(4).
+                10 WS-NV-SHIP-COUNT PIC 9(5).
+                10 WS-NV-MAIN-GUN-TOTAL PIC 9(7).
+                10 WS-NV-SECONDARY-TOTAL PIC 9(7).
+                10 WS-NV-HEAVY-AA-TOTAL PIC 9(7).
+                10 WS-NV-LIGHT-AA-TOTAL PIC 9(7).
+                10 WS-NV-AIRCRAFT-TOTAL PIC 9(7).
+       01 WS-NAVY-COUNT PIC 999 VALUE 0.
+       01 WS-IDX PIC 999.
+       01 WS-MATCH-IDX PIC 999.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM TALLY-NAVY
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           PERFORM PRINT-REPORT.
+           GOBACK.
+
+       TALLY-NAVY.
+           MOVE 0 TO WS-MATCH-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NAVY-COUNT
+               IF WS-NV-CODE(WS-IDX) = SHIP-NAVY
+                   MOVE WS-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-MATCH-IDX = 0 AND WS-NAVY-COUNT < 50
+               ADD 1 TO WS-NAVY-COUNT
+               MOVE WS-NAVY-COUNT TO WS-MATCH-IDX
+               MOVE SHIP-NAVY TO WS-NV-CODE(WS-MATCH-IDX)
+               MOVE 0 TO WS-NV-SHIP-COUNT(WS-MATCH-IDX)
+               MOVE 0 TO WS-NV-MAIN-GUN-TOTAL(WS-MATCH-IDX)
+               MOVE 0 TO WS-NV-SECONDARY-TOTAL(WS-MATCH-IDX)
+               MOVE 0 TO WS-NV-HEAVY-AA-TOTAL(WS-MATCH-IDX)
+               MOVE 0 TO WS-NV-LIGHT-AA-TOTAL(WS-MATCH-IDX)
+               MOVE 0 TO WS-NV-AIRCRAFT-TOTAL(WS-MATCH-IDX)
+           END-IF.
+           IF WS-MATCH-IDX NOT = 0
+               ADD 1 TO WS-NV-SHIP-COUNT(WS-MATCH-IDX)
+               ADD SHIP-MAIN-GUN-NR TO
+                  WS-NV-MAIN-GUN-TOTAL(WS-MATCH-IDX)
+               ADD SHIP-SECONDARY-NR TO
+                  WS-NV-SECONDARY-TOTAL(WS-MATCH-IDX)
+               ADD SHIP-HEAVY-AA-NR TO
+                  WS-NV-HEAVY-AA-TOTAL(WS-MATCH-IDX)
+               ADD SHIP-LIGHT-AA-NR TO
+                  WS-NV-LIGHT-AA-TOTAL(WS-MATCH-IDX)
+               ADD SHIP-FIRST-AIRCRAFT-NR TO
+                  WS-NV-AIRCRAFT-TOTAL(WS-MATCH-IDX)
+               ADD SHIP-SECOND-AIRCRAFT-NR TO
+                  WS-NV-AIRCRAFT-TOTAL(WS-MATCH-IDX)
+               ADD SHIP-THIRD-AIRCRAFT-NR TO
+                  WS-NV-AIRCRAFT-TOTAL(WS-MATCH-IDX)
+           END-IF.
+
+       PRINT-REPORT.
+           DISPLAY 'CROSS-NAVY FLEET STRENGTH ROLL-UP'.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NAVY-COUNT
+               DISPLAY ' '
+               DISPLAY 'NAVY: ' WS-NV-CODE(WS-IDX)
+               DISPLAY '  SHIPS: ' WS-NV-SHIP-COUNT(WS-IDX)
+               DISPLAY '  MAIN GUNS: ' WS-NV-MAIN-GUN-TOTAL(WS-IDX)
+               DISPLAY '  SECONDARY GUNS: '
+                  WS-NV-SECONDARY-TOTAL(WS-IDX)
+               DISPLAY '  HEAVY AA: ' WS-NV-HEAVY-AA-TOTAL(WS-IDX)
+               DISPLAY '  LIGHT AA: ' WS-NV-LIGHT-AA-TOTAL(WS-IDX)
+               DISPLAY '  AIRCRAFT: ' WS-NV-AIRCRAFT-TOTAL(WS-IDX)
+           END-PERFORM.
