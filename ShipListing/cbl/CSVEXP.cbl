@@ -0,0 +1,202 @@
+      *This program writes a CSV dump of ALLSHPS, one row per ship with
+      *a header line of the OTHER-DATA field names, as an alternative
+      *to the JSON-only output of FINDSHP/LSSHP/LSSHVS, since several
+      *staff just want the fleet roster straight into a spreadsheet.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CSVEXP.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT CSV-EXTRACT ASSIGN TO CSVEXTR
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+       FD  CSV-EXTRACT.
+       01 CSV-LINE PIC X(300).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-CSV-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-LINE-POINTER PIC 9(4).
+      *Scratch area for CSV-quoting a single free-text field: wrap in
+      *double quotes and double any embedded double quote, the CSV
+      *equivalent of what MKQUOTE does for JSON elsewhere in this repo
+       01 WS-QF-INPUT PIC X(25).
+       01 WS-QF-LEN PIC 99.
+       01 WS-QF-OUTPUT PIC X(55).
+       01 WS-QF-OUT-LEN PIC 999.
+       01 WS-QF-OUT-POINTER PIC 9(4).
+       01 WS-QF-IDX PIC 99.
+       01 WS-QF-CHAR PIC X.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           OPEN OUTPUT CSV-EXTRACT.
+           MOVE SPACES TO CSV-LINE.
+           STRING
+               'UID,Navy,Type,Pennant,Name,Class,Status,Theatre,'
+               'Fleet,Formation,Captain,SpeedKn,BeltArmourMm,'
+               'DeckArmourMm,MainGunNr,MainGunCalibre,SecondaryNr,'
+               'SecondaryCalibre'
+               DELIMITED BY SIZE INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM WRITE-CSV-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           CLOSE CSV-EXTRACT.
+           GOBACK.
+
+      *Free-text fields (name/class/theatre/fleet/formation/captain)
+      *are quoted via QUOTE-CSV-FIELD since any of them could contain
+      *a literal comma; everything else is a fixed code/number that
+      *can't, so it goes in unquoted same as before
+       WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-LINE.
+           MOVE 1 TO WS-LINE-POINTER.
+           STRING UID ',' SHIP-NAVY ',' SHIP-TYPE ',' SHIP-IDNR ','
+               DELIMITED BY SIZE INTO CSV-LINE
+               WITH POINTER WS-LINE-POINTER
+           END-STRING.
+           MOVE SHIP-NAME TO WS-QF-INPUT.
+           MOVE 20 TO WS-QF-LEN.
+           PERFORM QUOTE-CSV-FIELD.
+           STRING WS-QF-OUTPUT(1:WS-QF-OUT-LEN) ',' DELIMITED BY SIZE
+               INTO CSV-LINE WITH POINTER WS-LINE-POINTER
+           END-STRING.
+           MOVE SHIP-CLASS TO WS-QF-INPUT.
+           MOVE 20 TO WS-QF-LEN.
+           PERFORM QUOTE-CSV-FIELD.
+           STRING WS-QF-OUTPUT(1:WS-QF-OUT-LEN) ',' DELIMITED BY SIZE
+               INTO CSV-LINE WITH POINTER WS-LINE-POINTER
+           END-STRING.
+           STRING SHIP-STATUS ',' DELIMITED BY SIZE INTO CSV-LINE
+               WITH POINTER WS-LINE-POINTER
+           END-STRING.
+           MOVE SHIP-THEATRE TO WS-QF-INPUT.
+           MOVE 20 TO WS-QF-LEN.
+           PERFORM QUOTE-CSV-FIELD.
+           STRING WS-QF-OUTPUT(1:WS-QF-OUT-LEN) ',' DELIMITED BY SIZE
+               INTO CSV-LINE WITH POINTER WS-LINE-POINTER
+           END-STRING.
+           MOVE SHIP-FLEET TO WS-QF-INPUT.
+           MOVE 20 TO WS-QF-LEN.
+           PERFORM QUOTE-CSV-FIELD.
+           STRING WS-QF-OUTPUT(1:WS-QF-OUT-LEN) ',' DELIMITED BY SIZE
+               INTO CSV-LINE WITH POINTER WS-LINE-POINTER
+           END-STRING.
+           MOVE SHIP-FORMATION TO WS-QF-INPUT.
+           MOVE 25 TO WS-QF-LEN.
+           PERFORM QUOTE-CSV-FIELD.
+           STRING WS-QF-OUTPUT(1:WS-QF-OUT-LEN) ',' DELIMITED BY SIZE
+               INTO CSV-LINE WITH POINTER WS-LINE-POINTER
+           END-STRING.
+           MOVE SHIP-CAPTAIN TO WS-QF-INPUT.
+           MOVE 25 TO WS-QF-LEN.
+           PERFORM QUOTE-CSV-FIELD.
+           STRING WS-QF-OUTPUT(1:WS-QF-OUT-LEN) ',' DELIMITED BY SIZE
+               INTO CSV-LINE WITH POINTER WS-LINE-POINTER
+           END-STRING.
+           STRING SHIP-SPEED-KN ',' SHIP-BELT-ARMOUR-MM ','
+               SHIP-DECK-ARMOUR-MM ',' SHIP-MAIN-GUN-NR ','
+               SHIP-MAIN-GUN-CALIBRE ',' SHIP-SECONDARY-NR ','
+               SHIP-SECONDARY-CALIBRE
+               DELIMITED BY SIZE INTO CSV-LINE
+               WITH POINTER WS-LINE-POINTER
+           END-STRING.
+           WRITE CSV-LINE.
+
+      *CSV-quotes WS-QF-INPUT(1:WS-QF-LEN) into WS-QF-OUTPUT, setting
+      *WS-QF-OUT-LEN to the quoted result's length
+       QUOTE-CSV-FIELD.
+           MOVE SPACES TO WS-QF-OUTPUT.
+           MOVE 1 TO WS-QF-OUT-POINTER.
+           STRING '"' DELIMITED BY SIZE INTO WS-QF-OUTPUT
+               WITH POINTER WS-QF-OUT-POINTER
+           END-STRING.
+           PERFORM VARYING WS-QF-IDX FROM 1 BY 1
+               UNTIL WS-QF-IDX > WS-QF-LEN
+               MOVE WS-QF-INPUT(WS-QF-IDX:1) TO WS-QF-CHAR
+               IF WS-QF-CHAR = '"'
+                   STRING '""' DELIMITED BY SIZE INTO WS-QF-OUTPUT
+                       WITH POINTER WS-QF-OUT-POINTER
+                       ON OVERFLOW
+                           CONTINUE
+                   END-STRING
+               ELSE
+                   STRING WS-QF-CHAR DELIMITED BY SIZE
+                       INTO WS-QF-OUTPUT
+                       WITH POINTER WS-QF-OUT-POINTER
+                       ON OVERFLOW
+                           CONTINUE
+                   END-STRING
+               END-IF
+           END-PERFORM.
+           STRING '"' DELIMITED BY SIZE INTO WS-QF-OUTPUT
+               WITH POINTER WS-QF-OUT-POINTER
+               ON OVERFLOW
+                   CONTINUE
+           END-STRING.
+           COMPUTE WS-QF-OUT-LEN = WS-QF-OUT-POINTER - 1.
