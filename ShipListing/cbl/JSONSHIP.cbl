@@ -2,7 +2,7 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.   JSONSHIP
+       PROGRAM-ID.   JSONSHIP.
        AUTHOR.        Nikolaj R Christensen
       *--------------------
        ENVIRONMENT DIVISION.
@@ -44,7 +44,12 @@
                 10 WS-SECOND-AIRCRAFT-MODEL PIC X(20).
                 10 WS-THIRD-AIRCRAFT-NR PIC 9(3).
                 10 WS-THIRD-AIRCRAFT-MODEL PIC X(20).
-                10 WS-FUTURE-DATA PIC X(139) VALUE SPACES.
+                10 WS-FUTURE-DATA.
+                     15 WS-COMPARTMENTS PIC 999.
+                     15 WS-PUMP-CAPACITY PIC 9(5).
+                     15 WS-SURVIVABILITY-RATING PIC 999.
+                     15 WS-DISPLACEMENT-TONS PIC 9(6).
+                     15 WS-FUTURE-DATA-2 PIC X(122) VALUE SPACES.
        01 WS-UID-CALCULATION.
             05 WS-4-DIGIT PIC 9999 VALUE 0000.
             05 TYPE-STR-LEN PIC 9 VALUE 2.
@@ -94,7 +99,12 @@
                 10 LK-SECOND-AIRCRAFT-MODEL PIC X(20).
                 10 LK-THIRD-AIRCRAFT-NR PIC 9(3).
                 10 LK-THIRD-AIRCRAFT-MODEL PIC X(20).
-                10 LK-FUTURE-DATA PIC X(139) VALUE SPACES.
+                10 LK-FUTURE-DATA.
+                     15 LK-COMPARTMENTS PIC 999.
+                     15 LK-PUMP-CAPACITY PIC 9(5).
+                     15 LK-SURVIVABILITY-RATING PIC 999.
+                     15 LK-DISPLACEMENT-TONS PIC 9(6).
+                     15 LK-FUTURE-DATA-2 PIC X(122) VALUE SPACES.
 
        PROCEDURE DIVISION USING LK-SHIP.
 
@@ -106,38 +116,33 @@
            PERFORM GET-UID.
            DISPLAY '    "Id":' WS-UID.
            MOVE 4 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-NAVY, STRING-LEN RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-NAVY, STRING-LEN, BUFFER.
            DISPLAY '    "Navy":' BUFFER .
            MOVE 4 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-TYPE , STRING-LEN RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-TYPE , STRING-LEN, BUFFER.
            DISPLAY '    "Type":' BUFFER .
            MOVE 20 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-NAME , STRING-LEN RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-NAME , STRING-LEN, BUFFER.
            DISPLAY '    "Name":' BUFFER .
            MOVE WS-IDNR TO WS-FORMAT-INTEGER.
            DISPLAY '    "Pennant-nr":' WS-IDNR WS-FORMAT-INTEGER ','.
            MOVE 20 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-CLASS , STRING-LEN RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-CLASS , STRING-LEN, BUFFER.
            DISPLAY '    "Class":' BUFFER .
            MOVE 11 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-STATUS , STRING-LEN
-              RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-STATUS , STRING-LEN, BUFFER.
            DISPLAY '    "Status":' BUFFER .
            MOVE 20 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-THEATRE , STRING-LEN
-              RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-THEATRE , STRING-LEN, BUFFER.
            DISPLAY '    "Theatre":' BUFFER .
            MOVE 20 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-FLEET , STRING-LEN
-              RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-FLEET , STRING-LEN, BUFFER.
            DISPLAY '    "Fleet":' BUFFER .
            MOVE 25 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-FORMATION , STRING-LEN
-              RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-FORMATION , STRING-LEN, BUFFER.
            DISPLAY '    "Formation":' BUFFER .
            MOVE 25 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-CAPTAIN , STRING-LEN
-              RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-CAPTAIN , STRING-LEN, BUFFER.
            DISPLAY '    "Captain":' BUFFER .
       *    Essentially remove leading 0's, but Cobol makes it bloody difficult
            DISPLAY '    "Speed":' WS-SPEED-KN ','.
@@ -153,8 +158,7 @@
            DISPLAY '    "SecondaryGunCalibre":' WS-SECONDARY-CALIBRE ','
            .
            MOVE 20 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-FIRE-CONTROL-CPU , STRING-LEN
-              RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-FIRE-CONTROL-CPU , STRING-LEN, BUFFER.
            DISPLAY '    "FireControlComputer":' BUFFER.
            MOVE WS-HEAVY-AA-NR TO WS-FORMAT-INTEGER.
            DISPLAY '    "HeavyAAGunNr":' WS-FORMAT-INTEGER ','.
@@ -162,19 +166,16 @@
            DISPLAY '    "LightAAGunNr":' WS-FORMAT-INTEGER ','.
 
            MOVE 20 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-AA-CONTROL-CPU , STRING-LEN
-              RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-AA-CONTROL-CPU , STRING-LEN, BUFFER.
            DISPLAY '    "AAControlComputer":'
              BUFFER.
 
            MOVE 20 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-RADAR , STRING-LEN
-              RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-RADAR , STRING-LEN, BUFFER.
            DISPLAY '    "RadarModel":' BUFFER .
 
            MOVE 20 TO STRING-LEN.
-           CALL 'MKQUOTE' USING WS-SONAR, STRING-LEN
-              RETURNING BUFFER.
+           CALL 'MKQUOTE' USING WS-SONAR, STRING-LEN, BUFFER.
            DISPLAY '    "SonarModel":' BUFFER .
 
            MOVE WS-DEPTH-CHARGES TO WS-FORMAT-INTEGER.
@@ -182,10 +183,18 @@
            MOVE WS-TORPEDOES TO WS-FORMAT-INTEGER.
            DISPLAY '    "Torpedos":' WS-FORMAT-INTEGER ','.
 
+           MOVE WS-COMPARTMENTS TO WS-FORMAT-INTEGER.
+           DISPLAY '    "WatertightCompartments":' WS-FORMAT-INTEGER
+              ','.
+           DISPLAY '    "PumpCapacity":' WS-PUMP-CAPACITY ','.
+           MOVE WS-SURVIVABILITY-RATING TO WS-FORMAT-INTEGER.
+           DISPLAY '    "SurvivabilityRating":' WS-FORMAT-INTEGER ','.
+           DISPLAY '    "DisplacementTons":' WS-DISPLACEMENT-TONS ','.
+
            DISPLAY '    "Aircraft":['
            IF WS-FIRST-AIRCRAFT-NR > 0 THEN
               CALL 'MKQUOTE' USING WS-FIRST-AIRCRAFT-MODEL ,
-                 STRING-LEN RETURNING BUFFER.
+                 STRING-LEN, BUFFER.
            IF WS-FIRST-AIRCRAFT-NR > 0 THEN
               DISPLAY '      {'
               DISPLAY '        "model":'  BUFFER
@@ -201,7 +210,7 @@
 
            IF WS-SECOND-AIRCRAFT-NR > 0 THEN
               CALL 'MKQUOTE' USING WS-SECOND-AIRCRAFT-MODEL,
-                 STRING-LEN RETURNING BUFFER.
+                 STRING-LEN, BUFFER.
            IF WS-SECOND-AIRCRAFT-NR > 0 THEN
               DISPLAY '      {'
               DISPLAY '        "model":'  BUFFER
@@ -215,7 +224,7 @@
 
            IF WS-THIRD-AIRCRAFT-NR > 0 THEN
               CALL 'MKQUOTE' USING WS-THIRD-AIRCRAFT-MODEL,
-                 STRING-LEN RETURNING BUFFER.
+                 STRING-LEN, BUFFER.
            IF WS-THIRD-AIRCRAFT-NR > 0 THEN
               DISPLAY '      {'
               DISPLAY '        "model":'  BUFFER
