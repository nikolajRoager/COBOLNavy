@@ -0,0 +1,93 @@
+      *This program maintains the ENEMY-SHIPS file, a parallel VSAM
+      *cluster to ALLIED-SHIPS for what we know about opposing fleets,
+      *so intelligence staff have a system of their own instead of
+      *keeping enemy order-of-battle in a spreadsheet disconnected
+      *from this system.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ENEMYSH.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Same navy+type+pennant UID scheme as ALLIED-SHIPS, minted by
+      *the same GET-UID logic so the two files don't collide on key
+           SELECT ENEMY-SHIPS ASSIGN TO ENMYSHP
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ENM-UID
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ENEMY-SHIPS.
+       01 ENEMY-SHIP-RECORD.
+           05 ENM-UID PIC X(12).
+           05 ENM-NAME PIC X(20).
+           05 ENM-CLASS PIC X(20).
+           05 ENM-ARMAMENT-ESTIMATE PIC X(40).
+           05 ENM-LAST-THEATRE PIC X(20).
+      *NATO-style source-and-information reliability grade, A-E
+           05 ENM-CONFIDENCE-LEVEL PIC X(1).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-ENEMY-SHIP.
+           05 WS-UID PIC X(12).
+           05 WS-NAME PIC X(20).
+           05 WS-CLASS PIC X(20).
+           05 WS-ARMAMENT-ESTIMATE PIC X(40).
+           05 WS-LAST-THEATRE PIC X(20).
+           05 WS-CONFIDENCE-LEVEL PIC X(1).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN I-O ENEMY-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-FILE-STATUS NOT = '35'
+                 DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                 GOBACK
+              ELSE
+                 OPEN OUTPUT ENEMY-SHIPS
+                 IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+                   DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                   GOBACK
+                 END-IF
+              END-IF
+           END-IF.
+           PERFORM ADD-OR-UPDATE-ENEMY-SHIP.
+           CLOSE ENEMY-SHIPS.
+           GOBACK.
+
+       ADD-OR-UPDATE-ENEMY-SHIP.
+           PERFORM LOAD-ENEMY-SHIP.
+           MOVE WS-ENEMY-SHIP TO ENEMY-SHIP-RECORD.
+           WRITE ENEMY-SHIP-RECORD
+           INVALID KEY
+               DISPLAY 'DUPLICATE KEY. UPDATING EXISTING RECORD...'
+               REWRITE ENEMY-SHIP-RECORD
+           END-WRITE.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'UPDATED'
+           ELSE
+               DISPLAY 'ERROR: UPDATE FAILED WITH STATUS' WS-FILE-STATUS
+           END-IF.
+
+       LOAD-ENEMY-SHIP.
+           DISPLAY 'Enter enemy ship UID, 12 chars: '.
+           ACCEPT WS-UID.
+           DISPLAY 'Enter ship name, 20 chars: '.
+           ACCEPT WS-NAME.
+           DISPLAY 'Enter ship class, 20 chars: '.
+           ACCEPT WS-CLASS.
+           DISPLAY 'Enter armament estimate, 40 chars: '.
+           ACCEPT WS-ARMAMENT-ESTIMATE.
+           DISPLAY 'Enter last known theatre, 20 chars: '.
+           ACCEPT WS-LAST-THEATRE.
+           DISPLAY 'Enter confidence level, A-E: '.
+           ACCEPT WS-CONFIDENCE-LEVEL.
