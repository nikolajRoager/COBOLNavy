@@ -0,0 +1,84 @@
+      *This program appends an intelligence sighting report, tied back
+      *to ALLSHPS by UID when the contact is one of ours, or recorded
+      *standalone with a free-text description when it isn't, so
+      *reconnaissance reports have somewhere to live other than a
+      *separate spreadsheet.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    SIGHTREP.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGHTINGS ASSIGN TO SIGHTNG
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  SIGHTINGS.
+       01 SIGHTING-RECORD.
+      *Blank when the contact isn't one of ours
+           05 SIG-UID PIC X(12).
+      *Used whether or not SIG-UID is known, so an unidentified
+      *contact still has a name for the report to refer to
+           05 SIG-CONTACT-DESC PIC X(30).
+           05 SIG-DATE PIC X(8).
+           05 SIG-LOCATION PIC X(25).
+           05 SIG-REPORTING-UNIT PIC X(25).
+      *A/B/C/D/E, NATO-style source-and-information reliability grade
+           05 SIG-RELIABILITY-GRADE PIC X(1).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-SIGHTING.
+           05 WS-UID PIC X(12).
+           05 WS-CONTACT-DESC PIC X(30).
+           05 WS-DATE PIC X(8).
+           05 WS-LOCATION PIC X(25).
+           05 WS-REPORTING-UNIT PIC X(25).
+           05 WS-RELIABILITY-GRADE PIC X(1).
+       01 WS-IS-OURS PIC X VALUE 'n'.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+      *Append-only log; EXTEND creates it the first time it is posted to
+           OPEN EXTEND SIGHTINGS.
+           IF WS-FILE-STATUS NOT = '00'
+               CLOSE SIGHTINGS
+               OPEN OUTPUT SIGHTINGS
+           END-IF.
+           PERFORM LOAD-SIGHTING.
+           MOVE WS-SIGHTING TO SIGHTING-RECORD.
+           WRITE SIGHTING-RECORD.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'LOGGED'
+           ELSE
+               DISPLAY 'ERROR: LOG FAILED WITH STATUS' WS-FILE-STATUS
+           END-IF.
+           CLOSE SIGHTINGS.
+           GOBACK.
+
+       LOAD-SIGHTING.
+           MOVE SPACES TO WS-UID.
+           DISPLAY 'Is this one of our own ships? (Y/N): '.
+           ACCEPT WS-IS-OURS.
+           IF WS-IS-OURS = 'Y' OR WS-IS-OURS = 'y'
+               DISPLAY 'Enter ship UID, 12 chars: '
+               ACCEPT WS-UID
+           END-IF.
+           DISPLAY 'Enter contact description, 30 chars: '.
+           ACCEPT WS-CONTACT-DESC.
+           DISPLAY 'Enter sighting date, CCYYMMDD: '.
+           ACCEPT WS-DATE.
+           DISPLAY 'Enter location, 25 chars: '.
+           ACCEPT WS-LOCATION.
+           DISPLAY 'Enter reporting unit, 25 chars: '.
+           ACCEPT WS-REPORTING-UNIT.
+           DISPLAY 'Enter reliability grade, A-E: '.
+           ACCEPT WS-RELIABILITY-GRADE.
