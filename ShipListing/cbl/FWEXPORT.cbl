@@ -0,0 +1,129 @@
+      *This program writes one fixed-width line per ship, same field
+      *layout as SHIP-RECORD but de-suppressed to fixed columns (no
+      *ZZZ9/ZZ9V99 zero-suppression), so the fleet-tracking spreadsheet
+      *macro can import it directly instead of parsing JSON first.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    FWEXPORT.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT FLAT-EXTRACT ASSIGN TO FWEXTR
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FLAT-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+       FD  FLAT-EXTRACT.
+       01 FLAT-RECORD.
+           05 FLAT-UID PIC X(12).
+           05 FLAT-NAVY PIC X(4).
+           05 FLAT-TYPE PIC X(4).
+           05 FLAT-IDNR PIC 9999.
+           05 FLAT-NAME PIC X(20).
+           05 FLAT-CLASS PIC X(20).
+           05 FLAT-STATUS PIC X(11).
+           05 FLAT-THEATRE PIC X(20).
+           05 FLAT-FLEET PIC X(20).
+           05 FLAT-FORMATION PIC X(25).
+           05 FLAT-CAPTAIN PIC X(25).
+           05 FLAT-SPEED-KN PIC 99.99.
+           05 FLAT-BELT-ARMOUR-MM PIC 999.99.
+           05 FLAT-DECK-ARMOUR-MM PIC 999.99.
+           05 FLAT-MAIN-GUN-NR PIC 999.
+           05 FLAT-MAIN-GUN-CALIBRE PIC 999.99.
+           05 FLAT-SECONDARY-NR PIC 999.
+           05 FLAT-SECONDARY-CALIBRE PIC 999.99.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-FLAT-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           OPEN OUTPUT FLAT-EXTRACT.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM WRITE-FLAT-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           CLOSE FLAT-EXTRACT.
+           GOBACK.
+
+       WRITE-FLAT-LINE.
+           MOVE UID TO FLAT-UID.
+           MOVE SHIP-NAVY TO FLAT-NAVY.
+           MOVE SHIP-TYPE TO FLAT-TYPE.
+           MOVE FUNCTION NUMVAL(SHIP-IDNR) TO FLAT-IDNR.
+           MOVE SHIP-NAME TO FLAT-NAME.
+           MOVE SHIP-CLASS TO FLAT-CLASS.
+           MOVE SHIP-STATUS TO FLAT-STATUS.
+           MOVE SHIP-THEATRE TO FLAT-THEATRE.
+           MOVE SHIP-FLEET TO FLAT-FLEET.
+           MOVE SHIP-FORMATION TO FLAT-FORMATION.
+           MOVE SHIP-CAPTAIN TO FLAT-CAPTAIN.
+           MOVE SHIP-SPEED-KN TO FLAT-SPEED-KN.
+           MOVE SHIP-BELT-ARMOUR-MM TO FLAT-BELT-ARMOUR-MM.
+           MOVE SHIP-DECK-ARMOUR-MM TO FLAT-DECK-ARMOUR-MM.
+           MOVE SHIP-MAIN-GUN-NR TO FLAT-MAIN-GUN-NR.
+           MOVE SHIP-MAIN-GUN-CALIBRE TO FLAT-MAIN-GUN-CALIBRE.
+           MOVE SHIP-SECONDARY-NR TO FLAT-SECONDARY-NR.
+           MOVE SHIP-SECONDARY-CALIBRE TO FLAT-SECONDARY-CALIBRE.
+           WRITE FLAT-RECORD.
