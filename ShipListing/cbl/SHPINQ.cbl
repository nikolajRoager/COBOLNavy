@@ -0,0 +1,175 @@
+      *This is the online counterpart to ReadVSAM (LSSHVS): a CICS
+      *transaction that answers a single-ship or whole-fleet JSON
+      *query on demand against the same ALLSHPS VSAM cluster, instead
+      *of waiting on the next scheduled batch dump. Reuses the same
+      *READ-and-JSONSHIP logic as ReadVSAM's READ-FILE paragraph.
+      *NOTE: this program uses EXEC CICS, a vendor dialect extension
+      *GnuCOBOL's cobc cannot parse/translate without a CICS
+      *translator. It is desk-checked rather than run through the
+      *syntax gate, per this repo's dialect-limitation convention.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    SHPINQ.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *ALLSHPS is opened/closed by CICS file control, not by this
+      *program; the SELECT here only supplies the record layout
+           SELECT VSAM-FILE ASSIGN TO VSAMFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UID
+               FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  VSAM-FILE DATA RECORD IS VSAM-RECORD.
+       01  VSAM-RECORD.
+      *UID is generated from navy, type, and id number
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC ZZ9V99.
+                10 SHIP-DECK-ARMOUR-MM PIC ZZ9V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC ZZ9V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC ZZ9V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+      *Currently unussed, we might add more stuff
+                10 SHIP-FUTURE-DATA PIC X(139).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS     PIC XX.
+       01  WS-RESP            PIC S9(8) COMP.
+       01  WS-EOF             PIC X VALUE 'N'.
+       01  WS-START           PIC X VALUE 'Y'.
+       01  WS-REQUEST-UID     PIC X(12).
+      *--------------------
+       LINKAGE SECTION.
+      *--------------------
+      *Single UID to look up, or SPACES for a whole-fleet dump, passed
+      *by the intranet page's calling transaction
+       01  DFHCOMMAREA.
+           05 LK-REQUEST-UID  PIC X(12).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           MOVE SPACES TO WS-REQUEST-UID.
+           IF EIBCALEN > 0
+               MOVE LK-REQUEST-UID TO WS-REQUEST-UID
+           END-IF.
+           IF WS-REQUEST-UID NOT = SPACES
+               PERFORM LOOKUP-ONE-SHIP
+           ELSE
+               PERFORM LOOKUP-WHOLE-FLEET
+           END-IF.
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+
+      *Keyed read of exactly the ship the intranet page asked for
+       LOOKUP-ONE-SHIP.
+           MOVE WS-REQUEST-UID TO UID.
+           EXEC CICS READ
+               DATASET('ALLSHPS')
+               INTO(VSAM-RECORD)
+               RIDFLD(UID)
+               KEYLENGTH(12)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS SEND TEXT
+                   FROM('{"success":1,"ships":[')
+                   LENGTH(23)
+               END-EXEC
+               CALL 'JSONSHIP' USING VSAM-RECORD
+               EXEC CICS SEND TEXT
+                   FROM(']}')
+                   LENGTH(2)
+               END-EXEC
+           ELSE
+               IF WS-RESP = DFHRESP(NOTFND)
+                   EXEC CICS SEND TEXT
+                       FROM('{"success":0,"error":"UID NOT FOUND"}')
+                       LENGTH(39)
+                   END-EXEC
+               ELSE
+                   EXEC CICS SEND TEXT
+                       FROM('{"success":0,"error":"FILE ERROR"}')
+                       LENGTH(35)
+                   END-EXEC
+               END-IF
+           END-IF.
+
+      *Whole-fleet dump, same browse-and-JSONSHIP shape as ReadVSAM's
+      *batch READ-FILE paragraph, only emitted via CICS SEND TEXT
+      *instead of DISPLAY
+       LOOKUP-WHOLE-FLEET.
+           EXEC CICS SEND TEXT
+               FROM('{"success":1,"ships":[')
+               LENGTH(23)
+           END-EXEC.
+           EXEC CICS STARTBR
+               DATASET('ALLSHPS')
+               RIDFLD(UID)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM UNTIL WS-EOF = 'Y'
+                   EXEC CICS READNEXT
+                       DATASET('ALLSHPS')
+                       INTO(VSAM-RECORD)
+                       RIDFLD(UID)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP NOT = DFHRESP(NORMAL)
+                       MOVE 'Y' TO WS-EOF
+                   ELSE
+                       IF WS-START NOT = 'Y'
+                           EXEC CICS SEND TEXT
+                               FROM(',')
+                               LENGTH(1)
+                           END-EXEC
+                       END-IF
+                       MOVE 'N' TO WS-START
+                       CALL 'JSONSHIP' USING VSAM-RECORD
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR
+                   DATASET('ALLSHPS')
+               END-EXEC
+           END-IF.
+           EXEC CICS SEND TEXT
+               FROM(']}')
+               LENGTH(2)
+           END-EXEC.
