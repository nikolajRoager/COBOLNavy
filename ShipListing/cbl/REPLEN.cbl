@@ -0,0 +1,72 @@
+      *This program appends a resupply/replenishment entry for a ship,
+      *so a SHIP-STATUS of Resupplying has real consumption data behind
+      *it instead of just the status flag.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    REPLEN.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPLENISH ASSIGN TO RPLNSH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  REPLENISH.
+       01 REPLENISH-RECORD.
+           05 RPL-UID PIC X(12).
+           05 RPL-DATE PIC X(8).
+           05 RPL-FUEL-TONS PIC 9(6).
+           05 RPL-AMMO-ROUNDS PIC 9(6).
+           05 RPL-STORES-DAYS PIC 9(3).
+           05 RPL-PORT PIC X(20).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-REPLENISH.
+           05 WS-UID PIC X(12).
+           05 WS-DATE PIC X(8).
+           05 WS-FUEL-TONS PIC 9(6).
+           05 WS-AMMO-ROUNDS PIC 9(6).
+           05 WS-STORES-DAYS PIC 9(3).
+           05 WS-PORT PIC X(20).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+      *Append-only log; EXTEND creates it the first time it is posted to
+           OPEN EXTEND REPLENISH.
+           IF WS-FILE-STATUS NOT = '00'
+               CLOSE REPLENISH
+               OPEN OUTPUT REPLENISH
+           END-IF.
+           PERFORM LOAD-REPLENISH.
+           MOVE WS-REPLENISH TO REPLENISH-RECORD.
+           WRITE REPLENISH-RECORD.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'LOGGED'
+           ELSE
+               DISPLAY 'ERROR: LOG FAILED WITH STATUS' WS-FILE-STATUS
+           END-IF.
+           CLOSE REPLENISH.
+           GOBACK.
+
+       LOAD-REPLENISH.
+           DISPLAY 'Enter ship UID, 12 chars: '.
+           ACCEPT WS-UID.
+           DISPLAY 'Enter replenishment date, CCYYMMDD: '.
+           ACCEPT WS-DATE.
+           DISPLAY 'Enter fuel oil taken on, tons, 6 digits: '.
+           ACCEPT WS-FUEL-TONS.
+           DISPLAY 'Enter ammunition rounds taken on, 6 digits: '.
+           ACCEPT WS-AMMO-ROUNDS.
+           DISPLAY 'Enter provisions taken on, days, 3 digits: '.
+           ACCEPT WS-STORES-DAYS.
+           DISPLAY 'Enter port, 20 chars: '.
+           ACCEPT WS-PORT.
