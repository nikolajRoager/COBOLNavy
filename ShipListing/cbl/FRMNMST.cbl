@@ -0,0 +1,78 @@
+      *This program maintains the FORMATION-MASTER reference file, so
+      *a formation name always refers to one registered grouping with
+      *a known parent fleet and commanding ship, instead of being
+      *retyped free-text and potentially misspelled on every ship
+      *record.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    FRMNMST.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORMATION-MASTER ASSIGN TO FRMNMDT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FRM-NAME
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  FORMATION-MASTER.
+       01 FORMATION-MASTER-RECORD.
+           05 FRM-NAME PIC X(25).
+           05 FRM-PARENT-FLEET PIC X(20).
+           05 FRM-COMMANDING-SHIP-UID PIC X(12).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-FORMATION-MASTER.
+           05 WS-NAME PIC X(25).
+           05 WS-PARENT-FLEET PIC X(20).
+           05 WS-COMMANDING-SHIP-UID PIC X(12).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN I-O FORMATION-MASTER.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-FILE-STATUS NOT = '35'
+                 DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                 GOBACK
+              ELSE
+                 OPEN OUTPUT FORMATION-MASTER
+                 IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+                   DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                   GOBACK
+                 END-IF
+              END-IF
+           END-IF.
+           PERFORM ADD-OR-UPDATE-FORMATION.
+           CLOSE FORMATION-MASTER.
+           GOBACK.
+
+       ADD-OR-UPDATE-FORMATION.
+           PERFORM LOAD-FORMATION.
+           MOVE WS-FORMATION-MASTER TO FORMATION-MASTER-RECORD.
+           WRITE FORMATION-MASTER-RECORD
+           INVALID KEY
+               DISPLAY 'DUPLICATE KEY. UPDATING EXISTING RECORD...'
+               REWRITE FORMATION-MASTER-RECORD
+           END-WRITE.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'UPDATED'
+           ELSE
+               DISPLAY 'ERROR: UPDATE FAILED WITH STATUS' WS-FILE-STATUS
+           END-IF.
+
+       LOAD-FORMATION.
+           DISPLAY 'Enter formation name, 25 chars: '.
+           ACCEPT WS-NAME.
+           DISPLAY 'Enter parent fleet, 20 chars: '.
+           ACCEPT WS-PARENT-FLEET.
+           DISPLAY 'Enter commanding ship UID, 12 chars: '.
+           ACCEPT WS-COMMANDING-SHIP-UID.
