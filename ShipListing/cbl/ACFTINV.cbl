@@ -0,0 +1,132 @@
+      *This program prints a fleet-wide aircraft inventory, aggregating
+      *counts by model name across all three embarked-aircraft slots
+      *on every ship, so fleet-wide totals don't have to be tallied up
+      *by hand from the JSON dump.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ACFTINV.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-MODEL-TABLE.
+           05 WS-MODEL-ENTRY OCCURS 100 TIMES.
+                10 WS-MODEL-NAME PIC X(20).
+                10 WS-MODEL-TOTAL PIC 9(6).
+       01 WS-MODEL-COUNT PIC 999 VALUE 0.
+       01 WS-IDX PIC 999.
+       01 WS-MATCH-IDX PIC 999.
+       01 WS-LOOKUP-MODEL PIC X(20).
+       01 WS-LOOKUP-NUMBER PIC 9(3).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM ADD-TO-INVENTORY
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           DISPLAY 'AIRCRAFT INVENTORY SUMMARY'.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-MODEL-COUNT
+               DISPLAY '  ' WS-MODEL-NAME(WS-IDX) ': '
+                  WS-MODEL-TOTAL(WS-IDX)
+           END-PERFORM.
+           GOBACK.
+
+      *Fold each ship's three embarked-aircraft slots into the totals
+      *table, one pass per slot that actually carries any aircraft
+       ADD-TO-INVENTORY.
+           IF SHIP-FIRST-AIRCRAFT-NR > 0
+               MOVE SHIP-FIRST-AIRCRAFT-MODEL TO WS-LOOKUP-MODEL
+               MOVE SHIP-FIRST-AIRCRAFT-NR TO WS-LOOKUP-NUMBER
+               PERFORM TALLY-MODEL
+           END-IF.
+           IF SHIP-SECOND-AIRCRAFT-NR > 0
+               MOVE SHIP-SECOND-AIRCRAFT-MODEL TO WS-LOOKUP-MODEL
+               MOVE SHIP-SECOND-AIRCRAFT-NR TO WS-LOOKUP-NUMBER
+               PERFORM TALLY-MODEL
+           END-IF.
+           IF SHIP-THIRD-AIRCRAFT-NR > 0
+               MOVE SHIP-THIRD-AIRCRAFT-MODEL TO WS-LOOKUP-MODEL
+               MOVE SHIP-THIRD-AIRCRAFT-NR TO WS-LOOKUP-NUMBER
+               PERFORM TALLY-MODEL
+           END-IF.
+
+       TALLY-MODEL.
+           MOVE 0 TO WS-MATCH-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-MODEL-COUNT
+               IF WS-MODEL-NAME(WS-IDX) = WS-LOOKUP-MODEL
+                   MOVE WS-IDX TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-MATCH-IDX = 0 AND WS-MODEL-COUNT < 100
+               ADD 1 TO WS-MODEL-COUNT
+               MOVE WS-LOOKUP-MODEL TO WS-MODEL-NAME(WS-MODEL-COUNT)
+               MOVE WS-LOOKUP-NUMBER TO WS-MODEL-TOTAL(WS-MODEL-COUNT)
+           ELSE
+               ADD WS-LOOKUP-NUMBER TO WS-MODEL-TOTAL(WS-MATCH-IDX)
+           END-IF.
