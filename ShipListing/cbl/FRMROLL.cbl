@@ -0,0 +1,215 @@
+      *This program prints a roll call of every ship under each
+      *formation registered in FORMATION-MASTER, flagging ships whose
+      *SHIP-FORMATION doesn't match any registered formation name
+      *(orphaned/misspelled) and formations on file with no ships
+      *currently assigned to them.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    FRMROLL.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT FORMATION-MASTER ASSIGN TO FRMNMDT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FRM-NAME
+           FILE STATUS IS WS-FRM-FILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO SRTWK01.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+       FD  FORMATION-MASTER.
+       01 FORMATION-MASTER-RECORD.
+           05 FRM-NAME PIC X(25).
+           05 FRM-PARENT-FLEET PIC X(20).
+           05 FRM-COMMANDING-SHIP-UID PIC X(12).
+       SD  SORT-WORK.
+       01 SORT-RECORD.
+           05 SD-FORMATION PIC X(25).
+           05 SD-NAME PIC X(20).
+           05 SD-CLASS PIC X(20).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-FRM-FILE-STATUS PIC XX.
+       01 WS-FRM-AVAILABLE PIC X VALUE 'n'.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-CUR-FORMATION PIC X(25) VALUE SPACES.
+       01 WS-FORM-SHIP-COUNT PIC 9(5) VALUE 0.
+       01 WS-SEEN-TABLE.
+           05 WS-SEEN-ENTRY OCCURS 200 TIMES PIC X(25).
+       01 WS-SEEN-COUNT PIC 9(4) VALUE 0.
+       01 WS-IDX PIC 9(4).
+       01 WS-MATCH-IDX PIC 9(4).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           SORT SORT-WORK ON ASCENDING KEY SD-FORMATION
+               INPUT PROCEDURE IS BUILD-SORT-INPUT
+               OUTPUT PROCEDURE IS PRINT-ROLL-CALL.
+           PERFORM PRINT-UNASSIGNED-FORMATIONS.
+           GOBACK.
+
+       BUILD-SORT-INPUT.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE SHIP-FORMATION TO SD-FORMATION
+                       MOVE SHIP-NAME TO SD-NAME
+                       MOVE SHIP-CLASS TO SD-CLASS
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           MOVE 'N' TO WS-EOF.
+
+       PRINT-ROLL-CALL.
+           DISPLAY 'FORMATION ROLL CALL'.
+           OPEN INPUT FORMATION-MASTER.
+           IF WS-FRM-FILE-STATUS = '00' OR WS-FRM-FILE-STATUS = '97'
+               MOVE 'y' TO WS-FRM-AVAILABLE
+           ELSE
+               DISPLAY 'WARNING: FORMATION-MASTER NOT AVAILABLE, '
+                  'STATUS ' WS-FRM-FILE-STATUS
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               RETURN SORT-WORK INTO SORT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-ONE-SHIP
+               END-RETURN
+           END-PERFORM.
+           IF WS-CUR-FORMATION NOT = SPACES
+               PERFORM PRINT-FORMATION-SUBTOTAL
+           END-IF.
+           IF WS-FRM-AVAILABLE = 'y'
+               CLOSE FORMATION-MASTER
+           END-IF.
+
+       PROCESS-ONE-SHIP.
+           IF SD-FORMATION NOT = WS-CUR-FORMATION
+               IF WS-CUR-FORMATION NOT = SPACES
+                   PERFORM PRINT-FORMATION-SUBTOTAL
+               END-IF
+               MOVE SD-FORMATION TO WS-CUR-FORMATION
+               MOVE 0 TO WS-FORM-SHIP-COUNT
+               PERFORM REMEMBER-FORMATION-SEEN
+               DISPLAY ' '
+               DISPLAY 'FORMATION: ' WS-CUR-FORMATION
+               IF WS-FRM-AVAILABLE = 'y'
+                   MOVE WS-CUR-FORMATION TO FRM-NAME
+                   READ FORMATION-MASTER RECORD KEY FRM-NAME
+                   INVALID KEY
+                       DISPLAY '  *** UNREGISTERED/MISSPELLED'
+                          ' FORMATION, NOT ON FORMATION-MASTER ***'
+                   NOT INVALID KEY
+                       DISPLAY '  PARENT FLEET: ' FRM-PARENT-FLEET
+                       DISPLAY '  COMMANDING SHIP UID: '
+                          FRM-COMMANDING-SHIP-UID
+                   END-READ
+               END-IF
+           END-IF.
+           DISPLAY '    ' SD-NAME ' (' SD-CLASS ')'.
+           ADD 1 TO WS-FORM-SHIP-COUNT.
+
+       PRINT-FORMATION-SUBTOTAL.
+           DISPLAY '  -- ' WS-CUR-FORMATION ' SHIPS: '
+               WS-FORM-SHIP-COUNT.
+           MOVE SPACES TO WS-CUR-FORMATION.
+
+      *Remembers every formation name that had at least one ship, so
+      *the final pass over FORMATION-MASTER can tell which registered
+      *formations currently have nobody assigned to them
+       REMEMBER-FORMATION-SEEN.
+           IF WS-SEEN-COUNT < 200
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE SD-FORMATION TO WS-SEEN-ENTRY(WS-SEEN-COUNT)
+           END-IF.
+
+       PRINT-UNASSIGNED-FORMATIONS.
+           OPEN INPUT FORMATION-MASTER.
+           IF WS-FRM-FILE-STATUS NOT = '00' AND
+              WS-FRM-FILE-STATUS NOT = '97'
+               DISPLAY 'WARNING: FORMATION-MASTER NOT AVAILABLE, '
+                  'STATUS ' WS-FRM-FILE-STATUS
+           ELSE
+               DISPLAY ' '
+               DISPLAY 'REGISTERED FORMATIONS WITH NO SHIPS ASSIGNED:'
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ FORMATION-MASTER NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           PERFORM CHECK-FORMATION-UNASSIGNED
+                   END-READ
+               END-PERFORM
+               CLOSE FORMATION-MASTER
+           END-IF.
+
+       CHECK-FORMATION-UNASSIGNED.
+           MOVE 0 TO WS-MATCH-IDX.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-ENTRY(WS-IDX) = FRM-NAME
+                   MOVE 1 TO WS-MATCH-IDX
+               END-IF
+           END-PERFORM.
+           IF WS-MATCH-IDX = 0
+               DISPLAY '  ' FRM-NAME
+           END-IF.
