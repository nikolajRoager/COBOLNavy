@@ -0,0 +1,95 @@
+      *This program maintains task force composition records, so a
+      *task force's member ships can be printed directly instead of
+      *inferring membership from free-text SHIP-FORMATION spellings.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    TASKFRC.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASK-FORCE ASSIGN TO TSKFRC
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS TF-ID
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  TASK-FORCE.
+       01 TASK-FORCE-RECORD.
+           05 TF-ID PIC X(8).
+           05 TF-NAME PIC X(30).
+           05 TF-COMMANDING-UID PIC X(12).
+           05 TF-MEMBER-COUNT PIC 99.
+           05 TF-MEMBER-UID OCCURS 20 TIMES PIC X(12).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-TASK-FORCE.
+           05 WS-TF-ID PIC X(8).
+           05 WS-TF-NAME PIC X(30).
+           05 WS-TF-COMMANDING-UID PIC X(12).
+           05 WS-TF-MEMBER-COUNT PIC 99.
+           05 WS-TF-MEMBER-UID OCCURS 20 TIMES PIC X(12).
+       01 WS-IDX PIC 99.
+       01 WS-MORE PIC X.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN I-O TASK-FORCE.
+           IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+              IF WS-FILE-STATUS NOT = '35'
+                 DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                 GOBACK
+              ELSE
+                 OPEN OUTPUT TASK-FORCE
+                 IF WS-FILE-STATUS NOT = '00' AND NOT = '97'
+                   DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                   GOBACK
+                 END-IF
+              END-IF
+           END-IF.
+           PERFORM ADD-OR-UPDATE-TASK-FORCE.
+           CLOSE TASK-FORCE.
+           GOBACK.
+
+       ADD-OR-UPDATE-TASK-FORCE.
+           PERFORM LOAD-TASK-FORCE.
+           MOVE WS-TASK-FORCE TO TASK-FORCE-RECORD.
+           WRITE TASK-FORCE-RECORD
+           INVALID KEY
+               DISPLAY 'DUPLICATE KEY. UPDATING EXISTING RECORD...'
+               REWRITE TASK-FORCE-RECORD
+           END-WRITE.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'UPDATED'
+           ELSE
+               DISPLAY 'ERROR: UPDATE FAILED WITH STATUS' WS-FILE-STATUS
+           END-IF.
+
+       LOAD-TASK-FORCE.
+           DISPLAY 'Enter task force id, 8 chars: '.
+           ACCEPT WS-TF-ID.
+           DISPLAY 'Enter task force name, 30 chars: '.
+           ACCEPT WS-TF-NAME.
+           DISPLAY 'Enter commanding ship UID, 12 chars: '.
+           ACCEPT WS-TF-COMMANDING-UID.
+           MOVE 0 TO WS-TF-MEMBER-COUNT.
+           MOVE SPACES TO WS-TF-MEMBER-UID(1).
+           MOVE 'y' TO WS-MORE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > 20 OR WS-MORE NOT = 'y'
+               DISPLAY 'Enter member ship UID, 12 chars, blank to stop:'
+               ACCEPT WS-TF-MEMBER-UID(WS-IDX)
+               IF WS-TF-MEMBER-UID(WS-IDX) = SPACES
+                   MOVE 'n' TO WS-MORE
+               ELSE
+                   ADD 1 TO WS-TF-MEMBER-COUNT
+               END-IF
+           END-PERFORM.
