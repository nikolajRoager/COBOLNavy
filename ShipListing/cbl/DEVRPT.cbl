@@ -0,0 +1,155 @@
+      *This program flags ships whose speed, belt armour, or main gun
+      *calibre has drifted from her SHIP-CLASS's design baseline in
+      *CLASS-MASTER by more than a threshold percentage, so battle
+      *damage or an off-spec refit gets surfaced automatically.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    DEVRPT.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT CLASS-MASTER ASSIGN TO CLSMSDT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CLM-CLASS-NAME
+           FILE STATUS IS WS-CLM-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA PIC X(139).
+       FD  CLASS-MASTER.
+       01 CLASS-MASTER-RECORD.
+           05 CLM-CLASS-NAME PIC X(20).
+           05 CLM-STD-MAIN-GUN-NR PIC 9(3).
+           05 CLM-STD-MAIN-GUN-CALIBRE PIC 999V99.
+           05 CLM-STD-BELT-ARMOUR-MM PIC 999V99.
+           05 CLM-STD-DECK-ARMOUR-MM PIC 999V99.
+           05 CLM-STD-SPEED-KN PIC 99V99.
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-CLM-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-THRESHOLD-PCT PIC 99V99 VALUE 10.00.
+       01 WS-SPEED-DIFF PIC 99V99.
+       01 WS-BELT-DIFF PIC 999V99.
+       01 WS-CALIBRE-DIFF PIC 999V99.
+       01 WS-SPEED-LIMIT PIC 999V9999.
+       01 WS-BELT-LIMIT PIC 9999V9999.
+       01 WS-CALIBRE-LIMIT PIC 9999V9999.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           DISPLAY 'Enter deviation threshold percent (example 10.00)'.
+           ACCEPT WS-THRESHOLD-PCT.
+           OPEN INPUT ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           OPEN INPUT CLASS-MASTER.
+           IF WS-CLM-FILE-STATUS NOT = '00' AND
+              WS-CLM-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: CLASS-MASTER OPEN ERROR-CODE:'
+                  WS-CLM-FILE-STATUS
+               CLOSE ALLIED-SHIPS
+               GOBACK
+           END-IF.
+           DISPLAY 'DESIGN-DEVIATION REPORT'.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM CHECK-SHIP-FOR-DEVIATION
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           CLOSE CLASS-MASTER.
+           GOBACK.
+
+       CHECK-SHIP-FOR-DEVIATION.
+           MOVE SHIP-CLASS TO CLM-CLASS-NAME
+           READ CLASS-MASTER RECORD KEY CLM-CLASS-NAME
+           INVALID KEY
+               DISPLAY '  ' UID ' ' SHIP-NAME
+                  ': UNKNOWN CLASS ' SHIP-CLASS
+           NOT INVALID KEY
+               PERFORM COMPARE-TO-BASELINE
+           END-READ.
+
+       COMPARE-TO-BASELINE.
+           COMPUTE WS-SPEED-DIFF =
+               FUNCTION ABS(SHIP-SPEED-KN - CLM-STD-SPEED-KN).
+           COMPUTE WS-SPEED-LIMIT =
+               CLM-STD-SPEED-KN * WS-THRESHOLD-PCT / 100.
+           IF WS-SPEED-DIFF > WS-SPEED-LIMIT
+               DISPLAY '  ' UID ' ' SHIP-NAME ' SPEED ' SHIP-SPEED-KN
+                  ' VS CLASS BASELINE ' CLM-STD-SPEED-KN
+           END-IF.
+           COMPUTE WS-BELT-DIFF =
+               FUNCTION ABS(SHIP-BELT-ARMOUR-MM -
+                  CLM-STD-BELT-ARMOUR-MM).
+           COMPUTE WS-BELT-LIMIT =
+               CLM-STD-BELT-ARMOUR-MM * WS-THRESHOLD-PCT / 100.
+           IF WS-BELT-DIFF > WS-BELT-LIMIT
+               DISPLAY '  ' UID ' ' SHIP-NAME ' BELT ARMOUR '
+                  SHIP-BELT-ARMOUR-MM ' VS CLASS BASELINE '
+                  CLM-STD-BELT-ARMOUR-MM
+           END-IF.
+           COMPUTE WS-CALIBRE-DIFF =
+               FUNCTION ABS(SHIP-MAIN-GUN-CALIBRE -
+                  CLM-STD-MAIN-GUN-CALIBRE).
+           COMPUTE WS-CALIBRE-LIMIT =
+               CLM-STD-MAIN-GUN-CALIBRE * WS-THRESHOLD-PCT / 100.
+           IF WS-CALIBRE-DIFF > WS-CALIBRE-LIMIT
+               DISPLAY '  ' UID ' ' SHIP-NAME ' MAIN GUN CALIBRE '
+                  SHIP-MAIN-GUN-CALIBRE ' VS CLASS BASELINE '
+                  CLM-STD-MAIN-GUN-CALIBRE
+           END-IF.
