@@ -0,0 +1,514 @@
+      *This program bulk-loads a whole fleet into ALLSHPS from a flat
+      *input dataset instead of running ADDSH's interactive LOAD-SHIP
+      *ACCEPT prompts once per ship. Each input line carries the same
+      *fields LOAD-SHIP prompts for (minus UID, which is still minted
+      *from navy/type/pennant the same way), and every record is run
+      *through the same write-or-update, status-history, and audit-
+      *trail logic ADD-OR-UPDATE-SHIP performs, just driven by READ
+      *instead of ACCEPT. Reference-table validation failures (navy,
+      *type, class, formation codes) skip the offending record with a
+      *warning instead of re-prompting, since there's no operator to
+      *re-prompt in a batch job.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BULKLD.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT STATUS-HISTORY ASSIGN TO STHIST
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-FILE-STATUS.
+           SELECT NAVY-TYPE-CODES ASSIGN TO NVTYPCD
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS NVT-KEY
+           FILE STATUS IS WS-NVT-FILE-STATUS.
+           SELECT CLASS-MASTER ASSIGN TO CLSMSDT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CLM-CLASS-NAME
+           FILE STATUS IS WS-CLM-FILE-STATUS.
+           SELECT FORMATION-MASTER ASSIGN TO FRMNMDT
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS FRM-NAME
+           FILE STATUS IS WS-FRM-FILE-STATUS.
+           SELECT AUDIT-TRAIL ASSIGN TO AUDTRL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-FILE-STATUS.
+           SELECT BULK-INPUT ASSIGN TO BULKIN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BULK-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+      *UID is generated from navy, type, and id number
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA.
+                     15 SHIP-COMPARTMENTS PIC 999.
+                     15 SHIP-PUMP-CAPACITY PIC 9(5).
+                     15 SHIP-SURVIVABILITY-RATING PIC 999.
+                     15 SHIP-DISPLACEMENT-TONS PIC 9(6).
+                     15 SHIP-FUTURE-DATA-2 PIC X(122).
+       FD  STATUS-HISTORY.
+       01 STATUS-HIST-RECORD.
+           05 HIST-UID PIC X(12).
+           05 HIST-OLD-STATUS PIC X(11).
+           05 HIST-NEW-STATUS PIC X(11).
+           05 HIST-CHANGE-DATE PIC X(8).
+           05 HIST-CHANGE-TIME PIC X(8).
+       FD  NAVY-TYPE-CODES.
+       01 NAVY-TYPE-RECORD.
+           05 NVT-KEY.
+                10 NVT-KIND PIC X(4).
+                10 NVT-CODE PIC X(4).
+           05 NVT-DESC PIC X(30).
+       FD  CLASS-MASTER.
+       01 CLASS-MASTER-RECORD.
+           05 CLM-CLASS-NAME PIC X(20).
+           05 CLM-STD-MAIN-GUN-NR PIC 9(3).
+           05 CLM-STD-MAIN-GUN-CALIBRE PIC 999V99.
+           05 CLM-STD-BELT-ARMOUR-MM PIC 999V99.
+           05 CLM-STD-DECK-ARMOUR-MM PIC 999V99.
+           05 CLM-STD-SPEED-KN PIC 99V99.
+       FD  FORMATION-MASTER.
+       01 FORMATION-MASTER-RECORD.
+           05 FRM-NAME PIC X(25).
+           05 FRM-PARENT-FLEET PIC X(20).
+           05 FRM-COMMANDING-SHIP-UID PIC X(12).
+       FD  AUDIT-TRAIL.
+       01 AUDIT-TRAIL-RECORD.
+           05 AUD-UID PIC X(12).
+           05 AUD-OPERATOR PIC X(12).
+           05 AUD-DATE PIC X(8).
+           05 AUD-TIME PIC X(8).
+           05 AUD-ACTION PIC X(6).
+           05 AUD-FIELDS-CHANGED PIC X(250).
+       FD  BULK-INPUT.
+       01 BULK-INPUT-RECORD.
+           05 BLK-NAVY PIC X(4).
+           05 BLK-TYPE PIC X(4).
+           05 BLK-IDNR PIC 9999.
+           05 BLK-NAME PIC X(20).
+           05 BLK-CLASS PIC X(20).
+           05 BLK-STATUS PIC X(11).
+           05 BLK-THEATRE PIC X(20).
+           05 BLK-FLEET PIC X(20).
+           05 BLK-FORMATION PIC X(25).
+           05 BLK-CAPTAIN PIC X(25).
+           05 BLK-SPEED-KN PIC 99V99.
+           05 BLK-BELT-ARMOUR-MM PIC 999V99.
+           05 BLK-DECK-ARMOUR-MM PIC 999V99.
+           05 BLK-MAIN-GUN-NR PIC 999.
+           05 BLK-MAIN-GUN-CALIBRE PIC 999V99.
+           05 BLK-SECONDARY-NR PIC 999.
+           05 BLK-SECONDARY-CALIBRE PIC 999V99.
+           05 BLK-FIRE-CONTROL-CPU PIC X(20).
+           05 BLK-HEAVY-AA-NR PIC 999.
+           05 BLK-LIGHT-AA-NR PIC 999.
+           05 BLK-AA-CONTROL-CPU PIC X(20).
+           05 BLK-RADAR PIC X(20).
+           05 BLK-SONAR PIC X(20).
+           05 BLK-DEPTH-CHARGES PIC 999.
+           05 BLK-TORPEDOES PIC 999.
+           05 BLK-FIRST-AIRCRAFT-NR PIC 999.
+           05 BLK-FIRST-AIRCRAFT-MODEL PIC X(20).
+           05 BLK-SECOND-AIRCRAFT-NR PIC 999.
+           05 BLK-SECOND-AIRCRAFT-MODEL PIC X(20).
+           05 BLK-THIRD-AIRCRAFT-NR PIC 999.
+           05 BLK-THIRD-AIRCRAFT-MODEL PIC X(20).
+           05 BLK-COMPARTMENTS PIC 999.
+           05 BLK-PUMP-CAPACITY PIC 9(5).
+           05 BLK-DISPLACEMENT-TONS PIC 9(6).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-HIST-FILE-STATUS PIC XX.
+       01 WS-NVT-FILE-STATUS PIC XX.
+       01 WS-NVT-AVAILABLE PIC X VALUE 'n'.
+       01 WS-NVT-LOOKUP-KEY.
+           05 WS-NVT-LOOKUP-KIND PIC X(4).
+           05 WS-NVT-LOOKUP-CODE PIC X(4).
+       01 WS-CLM-FILE-STATUS PIC XX.
+       01 WS-CLM-AVAILABLE PIC X VALUE 'n'.
+       01 WS-FRM-FILE-STATUS PIC XX.
+       01 WS-FRM-AVAILABLE PIC X VALUE 'n'.
+       01 WS-AUD-FILE-STATUS PIC XX.
+       01 WS-BULK-FILE-STATUS PIC XX.
+       01 WS-OPERATOR-ID PIC X(12) VALUE 'BULKLOAD'.
+       01 WS-IS-UPDATE PIC X VALUE 'N'.
+       01 WS-SKIP-RECORD PIC X VALUE 'N'.
+       01 WS-CHANGED-FIELDS PIC X(250) VALUE SPACES.
+       01 WS-CF-POINTER PIC 9(4) VALUE 1.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-PRIOR-STATUS PIC X(11).
+       01 WS-EXISTING-FUTURE-DATA-2 PIC X(122).
+       01 WS-CURRENT-TIMESTAMP PIC X(20).
+       01 WS-LOADED-COUNT PIC 9(6) VALUE 0.
+       01 WS-SKIPPED-COUNT PIC 9(6) VALUE 0.
+       01 WS-UID-CALCULATION.
+            05 WS-4-DIGIT PIC 9999 VALUE 0000.
+            05 TYPE-STR-LEN PIC 9 VALUE 2.
+            05 NAVY-STR-LEN PIC 9 VALUE 2.
+       01 WS-SHIP.
+           05 WS-UID PIC X(12).
+           05 WS-OTHER-DATA.
+                10 WS-NAVY PIC X(4).
+                10 WS-TYPE PIC X(4).
+                10 WS-IDNR PIC ZZZ9.
+                10 WS-NAME PIC X(20).
+                10 WS-CLASS PIC X(20).
+                10 WS-STATUS PIC X(11).
+                10 WS-THEATRE PIC X(20).
+                10 WS-FLEET PIC X(20).
+                10 WS-FORMATION PIC X(25).
+                10 WS-CAPTAIN PIC X(25).
+                10 WS-SPEED-KN PIC 99V99.
+                10 WS-BELT-ARMOUR-MM PIC 999V99.
+                10 WS-DECK-ARMOUR-MM PIC 999V99.
+                10 WS-MAIN-GUN-NR PIC 9(3).
+                10 WS-MAIN-GUN-CALIBRE PIC 999V99.
+                10 WS-SECONDARY-NR PIC 9(3).
+                10 WS-SECONDARY-CALIBRE PIC 999V99.
+                10 WS-FIRE-CONTROL-CPU PIC X(20).
+                10 WS-HEAVY-AA-NR PIC 9(3).
+                10 WS-LIGHT-AA-NR PIC 9(3).
+                10 WS-AA-CONTROL-CPU PIC X(20).
+                10 WS-RADAR PIC X(20).
+                10 WS-SONAR PIC X(20).
+                10 WS-DEPTH-CHARGES PIC 9(3).
+                10 WS-TORPEDOES PIC 9(3).
+                10 WS-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 WS-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 WS-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 WS-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 WS-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 WS-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 WS-FUTURE-DATA.
+                     15 WS-COMPARTMENTS PIC 999 VALUE 0.
+                     15 WS-PUMP-CAPACITY PIC 9(5) VALUE 0.
+                     15 WS-SURVIVABILITY-RATING PIC 999 VALUE 0.
+                     15 WS-DISPLACEMENT-TONS PIC 9(6) VALUE 0.
+                     15 WS-FUTURE-DATA-2 PIC X(122) VALUE SPACES.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN I-O ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               IF WS-FILE-STATUS NOT = '35'
+                   DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+                   GOBACK
+               ELSE
+                   OPEN OUTPUT ALLIED-SHIPS
+               END-IF
+           END-IF.
+           OPEN EXTEND STATUS-HISTORY.
+           IF WS-HIST-FILE-STATUS NOT = '00'
+               CLOSE STATUS-HISTORY
+               OPEN OUTPUT STATUS-HISTORY
+           END-IF.
+           OPEN EXTEND AUDIT-TRAIL.
+           IF WS-AUD-FILE-STATUS NOT = '00'
+               CLOSE AUDIT-TRAIL
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+           OPEN INPUT NAVY-TYPE-CODES.
+           IF WS-NVT-FILE-STATUS = '00' OR WS-NVT-FILE-STATUS = '97'
+               MOVE 'y' TO WS-NVT-AVAILABLE
+           END-IF.
+           OPEN INPUT CLASS-MASTER.
+           IF WS-CLM-FILE-STATUS = '00' OR WS-CLM-FILE-STATUS = '97'
+               MOVE 'y' TO WS-CLM-AVAILABLE
+           END-IF.
+           OPEN INPUT FORMATION-MASTER.
+           IF WS-FRM-FILE-STATUS = '00' OR WS-FRM-FILE-STATUS = '97'
+               MOVE 'y' TO WS-FRM-AVAILABLE
+           END-IF.
+           OPEN INPUT BULK-INPUT.
+           IF WS-BULK-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: BULK INPUT OPEN FAILED, STATUS '
+                  WS-BULK-FILE-STATUS
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ BULK-INPUT NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM LOAD-ONE-SHIP
+               END-READ
+           END-PERFORM.
+           CLOSE BULK-INPUT.
+           CLOSE ALLIED-SHIPS.
+           CLOSE STATUS-HISTORY.
+           CLOSE AUDIT-TRAIL.
+           IF WS-NVT-AVAILABLE = 'y'
+               CLOSE NAVY-TYPE-CODES
+           END-IF.
+           IF WS-CLM-AVAILABLE = 'y'
+               CLOSE CLASS-MASTER
+           END-IF.
+           IF WS-FRM-AVAILABLE = 'y'
+               CLOSE FORMATION-MASTER
+           END-IF.
+           DISPLAY 'BULK LOAD COMPLETE. LOADED: ' WS-LOADED-COUNT
+              ' SKIPPED: ' WS-SKIPPED-COUNT.
+           GOBACK.
+
+       LOAD-ONE-SHIP.
+           PERFORM MOVE-BULK-TO-SHIP.
+           MOVE 'N' TO WS-SKIP-RECORD.
+           PERFORM VALIDATE-CODES.
+           IF WS-SKIP-RECORD = 'Y'
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               PERFORM GET-UID
+               COMPUTE WS-SURVIVABILITY-RATING =
+                   (WS-COMPARTMENTS * 2) + (WS-PUMP-CAPACITY / 100)
+               IF WS-SURVIVABILITY-RATING > 999
+                   MOVE 999 TO WS-SURVIVABILITY-RATING
+               END-IF
+               PERFORM ADD-OR-UPDATE-SHIP
+               ADD 1 TO WS-LOADED-COUNT
+           END-IF.
+
+       MOVE-BULK-TO-SHIP.
+           MOVE BLK-NAVY TO WS-NAVY.
+           MOVE BLK-TYPE TO WS-TYPE.
+           MOVE BLK-IDNR TO WS-IDNR.
+           MOVE BLK-NAME TO WS-NAME.
+           MOVE BLK-CLASS TO WS-CLASS.
+           MOVE BLK-STATUS TO WS-STATUS.
+           MOVE BLK-THEATRE TO WS-THEATRE.
+           MOVE BLK-FLEET TO WS-FLEET.
+           MOVE BLK-FORMATION TO WS-FORMATION.
+           MOVE BLK-CAPTAIN TO WS-CAPTAIN.
+           MOVE BLK-SPEED-KN TO WS-SPEED-KN.
+           MOVE BLK-BELT-ARMOUR-MM TO WS-BELT-ARMOUR-MM.
+           MOVE BLK-DECK-ARMOUR-MM TO WS-DECK-ARMOUR-MM.
+           MOVE BLK-MAIN-GUN-NR TO WS-MAIN-GUN-NR.
+           MOVE BLK-MAIN-GUN-CALIBRE TO WS-MAIN-GUN-CALIBRE.
+           MOVE BLK-SECONDARY-NR TO WS-SECONDARY-NR.
+           MOVE BLK-SECONDARY-CALIBRE TO WS-SECONDARY-CALIBRE.
+           MOVE BLK-FIRE-CONTROL-CPU TO WS-FIRE-CONTROL-CPU.
+           MOVE BLK-HEAVY-AA-NR TO WS-HEAVY-AA-NR.
+           MOVE BLK-LIGHT-AA-NR TO WS-LIGHT-AA-NR.
+           MOVE BLK-AA-CONTROL-CPU TO WS-AA-CONTROL-CPU.
+           MOVE BLK-RADAR TO WS-RADAR.
+           MOVE BLK-SONAR TO WS-SONAR.
+           MOVE BLK-DEPTH-CHARGES TO WS-DEPTH-CHARGES.
+           MOVE BLK-TORPEDOES TO WS-TORPEDOES.
+           MOVE BLK-FIRST-AIRCRAFT-NR TO WS-FIRST-AIRCRAFT-NR.
+           MOVE BLK-FIRST-AIRCRAFT-MODEL TO WS-FIRST-AIRCRAFT-MODEL.
+           MOVE BLK-SECOND-AIRCRAFT-NR TO WS-SECOND-AIRCRAFT-NR.
+           MOVE BLK-SECOND-AIRCRAFT-MODEL TO WS-SECOND-AIRCRAFT-MODEL.
+           MOVE BLK-THIRD-AIRCRAFT-NR TO WS-THIRD-AIRCRAFT-NR.
+           MOVE BLK-THIRD-AIRCRAFT-MODEL TO WS-THIRD-AIRCRAFT-MODEL.
+           MOVE BLK-COMPARTMENTS TO WS-COMPARTMENTS.
+           MOVE BLK-PUMP-CAPACITY TO WS-PUMP-CAPACITY.
+           MOVE BLK-DISPLACEMENT-TONS TO WS-DISPLACEMENT-TONS.
+
+      *Unlike ADDSH's interactive CHECK-*-CODE paragraphs, a batch job
+      *has no operator to re-prompt, so an unrecognized code just
+      *skips the record with a warning instead of looping forever
+       VALIDATE-CODES.
+           IF WS-NVT-AVAILABLE = 'y'
+               MOVE 'NAVY' TO WS-NVT-LOOKUP-KIND
+               MOVE WS-NAVY TO WS-NVT-LOOKUP-CODE
+               MOVE WS-NVT-LOOKUP-KIND TO NVT-KIND
+               MOVE WS-NVT-LOOKUP-CODE TO NVT-CODE
+               READ NAVY-TYPE-CODES RECORD KEY NVT-KEY
+               IF WS-NVT-FILE-STATUS NOT = '00'
+                   DISPLAY 'SKIPPING ' WS-NAME ': UNRECOGNIZED NAVY '
+                      WS-NAVY
+                   MOVE 'Y' TO WS-SKIP-RECORD
+               END-IF
+           END-IF.
+           IF WS-SKIP-RECORD NOT = 'Y' AND WS-NVT-AVAILABLE = 'y'
+               MOVE 'TYPE' TO WS-NVT-LOOKUP-KIND
+               MOVE WS-TYPE TO WS-NVT-LOOKUP-CODE
+               MOVE WS-NVT-LOOKUP-KIND TO NVT-KIND
+               MOVE WS-NVT-LOOKUP-CODE TO NVT-CODE
+               READ NAVY-TYPE-CODES RECORD KEY NVT-KEY
+               IF WS-NVT-FILE-STATUS NOT = '00'
+                   DISPLAY 'SKIPPING ' WS-NAME ': UNRECOGNIZED TYPE '
+                      WS-TYPE
+                   MOVE 'Y' TO WS-SKIP-RECORD
+               END-IF
+           END-IF.
+           IF WS-SKIP-RECORD NOT = 'Y' AND WS-CLM-AVAILABLE = 'y'
+               MOVE WS-CLASS TO CLM-CLASS-NAME
+               READ CLASS-MASTER RECORD KEY CLM-CLASS-NAME
+               IF WS-CLM-FILE-STATUS NOT = '00'
+                   DISPLAY 'SKIPPING ' WS-NAME ': UNRECOGNIZED CLASS '
+                      WS-CLASS
+                   MOVE 'Y' TO WS-SKIP-RECORD
+               END-IF
+           END-IF.
+           IF WS-SKIP-RECORD NOT = 'Y' AND WS-FRM-AVAILABLE = 'y'
+               MOVE WS-FORMATION TO FRM-NAME
+               READ FORMATION-MASTER RECORD KEY FRM-NAME
+               IF WS-FRM-FILE-STATUS NOT = '00'
+                   DISPLAY 'SKIPPING ' WS-NAME ': UNRECOGNIZED '
+                      'FORMATION ' WS-FORMATION
+                   MOVE 'Y' TO WS-SKIP-RECORD
+               END-IF
+           END-IF.
+
+      *Same write-or-update shape as ADDSH's ADD-OR-UPDATE-SHIP
+       ADD-OR-UPDATE-SHIP.
+           MOVE SPACES TO WS-PRIOR-STATUS.
+           MOVE 'N' TO WS-IS-UPDATE.
+           MOVE WS-SHIP TO SHIP-RECORD.
+           WRITE SHIP-RECORD
+           INVALID KEY
+               MOVE 'Y' TO WS-IS-UPDATE
+               READ ALLIED-SHIPS RECORD KEY UID
+               INVALID KEY
+                   DISPLAY 'ERROR: COULD NOT RELOAD DUPLICATE RECORD '
+                      WS-UID
+               NOT INVALID KEY
+                   MOVE SHIP-STATUS TO WS-PRIOR-STATUS
+      *Remember the on-disk reserve span, since BULKLD always carries
+      *a blank WS-FUTURE-DATA-2 and would otherwise blank out any
+      *pointer fields another program (e.g. RENUMBR) carved out of
+      *that reserve and already populated on this record
+                   MOVE SHIP-FUTURE-DATA-2 TO WS-EXISTING-FUTURE-DATA-2
+                   PERFORM COMPARE-FIELDS
+                   MOVE WS-OTHER-DATA TO OTHER-DATA
+      *Restore the reserve span so a BULKLD-driven update can't
+      *clobber fields it doesn't know about
+                   MOVE WS-EXISTING-FUTURE-DATA-2 TO SHIP-FUTURE-DATA-2
+                   REWRITE SHIP-RECORD
+               END-READ
+           END-WRITE.
+           IF WS-FILE-STATUS = '00'
+               PERFORM LOG-STATUS-CHANGE
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               DISPLAY 'ERROR: WRITE/REWRITE FAILED FOR ' WS-UID
+                  ' STATUS ' WS-FILE-STATUS
+           END-IF.
+
+      *Same field-by-field diff as ADDSH's COMPARE-FIELDS, trimmed to
+      *the fields that matter for the audit trail token list
+       COMPARE-FIELDS.
+           MOVE SPACES TO WS-CHANGED-FIELDS.
+           MOVE 1 TO WS-CF-POINTER.
+           IF WS-NAME NOT = SHIP-NAME
+               STRING 'NAME ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+           END-IF.
+           IF WS-CLASS NOT = SHIP-CLASS
+               STRING 'CLASS ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+           END-IF.
+           IF WS-STATUS NOT = SHIP-STATUS
+               STRING 'STATUS ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+           END-IF.
+           IF WS-THEATRE NOT = SHIP-THEATRE
+               STRING 'THEATRE ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+           END-IF.
+           IF WS-FLEET NOT = SHIP-FLEET
+               STRING 'FLEET ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+           END-IF.
+           IF WS-FORMATION NOT = SHIP-FORMATION
+               STRING 'FORMATION ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+           END-IF.
+           IF WS-CAPTAIN NOT = SHIP-CAPTAIN
+               STRING 'CAPTAIN ' DELIMITED BY SIZE
+                   INTO WS-CHANGED-FIELDS WITH POINTER WS-CF-POINTER
+           END-IF.
+
+       LOG-STATUS-CHANGE.
+           IF WS-PRIOR-STATUS NOT = WS-STATUS
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+               MOVE WS-UID TO HIST-UID
+               MOVE WS-PRIOR-STATUS TO HIST-OLD-STATUS
+               MOVE WS-STATUS TO HIST-NEW-STATUS
+               MOVE WS-CURRENT-TIMESTAMP(1:8) TO HIST-CHANGE-DATE
+               MOVE WS-CURRENT-TIMESTAMP(9:8) TO HIST-CHANGE-TIME
+               WRITE STATUS-HIST-RECORD
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-UID TO AUD-UID.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO AUD-DATE.
+           MOVE WS-CURRENT-TIMESTAMP(9:8) TO AUD-TIME.
+           IF WS-IS-UPDATE = 'Y'
+               MOVE 'UPDATE' TO AUD-ACTION
+               MOVE WS-CHANGED-FIELDS TO AUD-FIELDS-CHANGED
+           ELSE
+               MOVE 'ADD   ' TO AUD-ACTION
+               MOVE 'NEW RECORD' TO AUD-FIELDS-CHANGED
+           END-IF.
+           WRITE AUDIT-TRAIL-RECORD.
+
+      *Same UID-minting logic as ADDSH's GET-UID
+       GET-UID.
+           COMPUTE WS-4-DIGIT = FUNCTION NUMVAL(WS-IDNR).
+           MOVE 0 TO NAVY-STR-LEN.
+           INSPECT FUNCTION REVERSE(WS-NAVY)
+              TALLYING NAVY-STR-LEN FOR LEADING SPACES.
+           COMPUTE NAVY-STR-LEN = 4 - NAVY-STR-LEN.
+           MOVE 0 TO TYPE-STR-LEN.
+           INSPECT FUNCTION REVERSE(WS-TYPE)
+              TALLYING TYPE-STR-LEN FOR LEADING SPACES.
+           COMPUTE TYPE-STR-LEN = 4 - TYPE-STR-LEN.
+           MOVE SPACES TO WS-UID.
+           STRING  WS-NAVY(1:NAVY-STR-LEN)
+                   WS-TYPE(1:TYPE-STR-LEN)
+                   WS-4-DIGIT
+              SPACES
+              DELIMITED BY SIZE INTO WS-UID.
