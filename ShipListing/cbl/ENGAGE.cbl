@@ -0,0 +1,72 @@
+      *This program appends an engagement/battle log entry for a ship,
+      *so combat history is auditable per hull instead of SHIP-STATUS
+      *just flipping to Repairing or Sunk with no detail behind it.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ENGAGE.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENGAGEMENTS ASSIGN TO ENGLOG
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ENGAGEMENTS.
+       01 ENGAGEMENT-RECORD.
+           05 ENG-UID PIC X(12).
+           05 ENG-DATE PIC X(8).
+           05 ENG-LOCATION PIC X(25).
+           05 ENG-OPPOSING-FORCE PIC X(30).
+           05 ENG-DAMAGE-DESCRIPTION PIC X(60).
+           05 ENG-CASUALTIES PIC 9(4).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-ENGAGEMENT.
+           05 WS-UID PIC X(12).
+           05 WS-DATE PIC X(8).
+           05 WS-LOCATION PIC X(25).
+           05 WS-OPPOSING-FORCE PIC X(30).
+           05 WS-DAMAGE-DESCRIPTION PIC X(60).
+           05 WS-CASUALTIES PIC 9(4).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+      *Append-only log; EXTEND creates it the first time it is posted to
+           OPEN EXTEND ENGAGEMENTS.
+           IF WS-FILE-STATUS NOT = '00'
+               CLOSE ENGAGEMENTS
+               OPEN OUTPUT ENGAGEMENTS
+           END-IF.
+           PERFORM LOAD-ENGAGEMENT.
+           MOVE WS-ENGAGEMENT TO ENGAGEMENT-RECORD.
+           WRITE ENGAGEMENT-RECORD.
+           IF WS-FILE-STATUS = '00'
+               DISPLAY 'LOGGED'
+           ELSE
+               DISPLAY 'ERROR: LOG FAILED WITH STATUS' WS-FILE-STATUS
+           END-IF.
+           CLOSE ENGAGEMENTS.
+           GOBACK.
+
+       LOAD-ENGAGEMENT.
+           DISPLAY 'Enter ship UID, 12 chars: '.
+           ACCEPT WS-UID.
+           DISPLAY 'Enter engagement date, CCYYMMDD: '.
+           ACCEPT WS-DATE.
+           DISPLAY 'Enter location, 25 chars: '.
+           ACCEPT WS-LOCATION.
+           DISPLAY 'Enter opposing force, 30 chars: '.
+           ACCEPT WS-OPPOSING-FORCE.
+           DISPLAY 'Enter damage description, 60 chars: '.
+           ACCEPT WS-DAMAGE-DESCRIPTION.
+           DISPLAY 'Enter casualty count, 4 digits: '.
+           ACCEPT WS-CASUALTIES.
