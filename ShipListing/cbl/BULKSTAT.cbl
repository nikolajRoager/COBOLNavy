@@ -0,0 +1,213 @@
+      *This program updates SHIP-STATUS on every ALLSHPS record
+      *matching an operator-entered SHIP-FLEET or SHIP-FORMATION value
+      *in one pass, for fleet-wide events (a whole fleet ordered to
+      *Resupplying, a formation stood down to Repairing) that would
+      *otherwise mean running ADDSH once per hull.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BULKSTAT.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALLIED-SHIPS ASSIGN TO ALLSHPS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS UID
+           FILE STATUS IS WS-FILE-STATUS.
+      *Append-only log of every SHIP-STATUS transition, same file
+      *ADDSH/BULKLD post to
+           SELECT STATUS-HISTORY ASSIGN TO STHIST
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-FILE-STATUS.
+      *Append-only log of who changed what and when, same file
+      *ADDSH/BULKLD post to
+           SELECT AUDIT-TRAIL ASSIGN TO AUDTRL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ALLIED-SHIPS.
+       01 SHIP-RECORD.
+           05 UID PIC X(12).
+           05 OTHER-DATA.
+                10 SHIP-NAVY PIC X(4).
+                10 SHIP-TYPE PIC X(4).
+                10 SHIP-IDNR PIC ZZZ9.
+                10 SHIP-NAME PIC X(20).
+                10 SHIP-CLASS PIC X(20).
+                10 SHIP-STATUS PIC X(11).
+                10 SHIP-THEATRE PIC X(20).
+                10 SHIP-FLEET PIC X(20).
+                10 SHIP-FORMATION PIC X(25).
+                10 SHIP-CAPTAIN PIC X(25).
+                10 SHIP-SPEED-KN PIC 99V99.
+                10 SHIP-BELT-ARMOUR-MM PIC 999V99.
+                10 SHIP-DECK-ARMOUR-MM PIC 999V99.
+                10 SHIP-MAIN-GUN-NR PIC 9(3).
+                10 SHIP-MAIN-GUN-CALIBRE PIC 999V99.
+                10 SHIP-SECONDARY-NR PIC 9(3).
+                10 SHIP-SECONDARY-CALIBRE PIC 999V99.
+                10 SHIP-FIRE-CONTROL-CPU PIC X(20).
+                10 SHIP-HEAVY-AA-NR PIC 9(3).
+                10 SHIP-LIGHT-AA-NR PIC 9(3).
+                10 SHIP-AA-CONTROL-CPU PIC X(20).
+                10 SHIP-RADAR PIC X(20).
+                10 SHIP-SONAR PIC X(20).
+                10 SHIP-DEPTH-CHARGES PIC 9(3).
+                10 SHIP-TORPEDOES PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-FIRST-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-SECOND-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-SECOND-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-THIRD-AIRCRAFT-NR PIC 9(3).
+                10 SHIP-THIRD-AIRCRAFT-MODEL PIC X(20).
+                10 SHIP-FUTURE-DATA.
+                     15 SHIP-COMPARTMENTS PIC 999.
+                     15 SHIP-PUMP-CAPACITY PIC 9(5).
+                     15 SHIP-SURVIVABILITY-RATING PIC 999.
+                     15 SHIP-DISPLACEMENT-TONS PIC 9(6).
+                     15 SHIP-FUTURE-DATA-2 PIC X(122).
+       FD  STATUS-HISTORY.
+       01 STATUS-HIST-RECORD.
+           05 HIST-UID PIC X(12).
+           05 HIST-OLD-STATUS PIC X(11).
+           05 HIST-NEW-STATUS PIC X(11).
+           05 HIST-CHANGE-DATE PIC X(8).
+           05 HIST-CHANGE-TIME PIC X(8).
+       FD  AUDIT-TRAIL.
+       01 AUDIT-TRAIL-RECORD.
+           05 AUD-UID PIC X(12).
+           05 AUD-OPERATOR PIC X(12).
+           05 AUD-DATE PIC X(8).
+           05 AUD-TIME PIC X(8).
+           05 AUD-ACTION PIC X(6).
+           05 AUD-FIELDS-CHANGED PIC X(250).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-HIST-FILE-STATUS PIC XX.
+       01 WS-AUD-FILE-STATUS PIC XX.
+       01 WS-OPERATOR-ID PIC X(12) VALUE 'BULKSTAT'.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-FILTER-KIND PIC X.
+       01 WS-FILTER-VALUE PIC X(25).
+       01 WS-NEW-STATUS PIC X(11).
+       01 WS-VALID-STATUS PIC X VALUE 'n'.
+       01 WS-PRIOR-STATUS PIC X(11).
+       01 WS-CURRENT-TIMESTAMP PIC X(20).
+       01 WS-MATCH-COUNT PIC 9(6) VALUE 0.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           PERFORM LOAD-CRITERIA.
+           OPEN I-O ALLIED-SHIPS.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-FILE-STATUS
+               GOBACK
+           END-IF.
+           OPEN EXTEND STATUS-HISTORY.
+           IF WS-HIST-FILE-STATUS NOT = '00'
+               CLOSE STATUS-HISTORY
+               OPEN OUTPUT STATUS-HISTORY
+           END-IF.
+           OPEN EXTEND AUDIT-TRAIL.
+           IF WS-AUD-FILE-STATUS NOT = '00'
+               CLOSE AUDIT-TRAIL
+               OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ALLIED-SHIPS NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM CHECK-AND-UPDATE-ONE
+               END-READ
+           END-PERFORM.
+           CLOSE ALLIED-SHIPS.
+           CLOSE STATUS-HISTORY.
+           CLOSE AUDIT-TRAIL.
+           DISPLAY 'UPDATED: ' WS-MATCH-COUNT ' RECORD(S)'.
+           GOBACK.
+
+       LOAD-CRITERIA.
+           DISPLAY 'Filter by (F)leet or for(M)ation? '.
+           ACCEPT WS-FILTER-KIND.
+           IF WS-FILTER-KIND = 'f' MOVE 'F' TO WS-FILTER-KIND END-IF.
+           IF WS-FILTER-KIND = 'm' MOVE 'M' TO WS-FILTER-KIND END-IF.
+           IF WS-FILTER-KIND = 'F'
+               DISPLAY 'Enter fleet name, 20 chars: '
+               ACCEPT WS-FILTER-VALUE
+           ELSE
+               DISPLAY 'Enter formation name, 25 chars: '
+               ACCEPT WS-FILTER-VALUE
+           END-IF.
+           DISPLAY 'Enter new ship status, 11 chars, one of the '
+              'following: '.
+           DISPLAY '    Operational'.
+           DISPLAY '    Repairing'.
+           DISPLAY '    Refitting'.
+           DISPLAY '    Resupplying'.
+           DISPLAY '    Sunk'.
+           DISPLAY '    Scrapped'.
+           DISPLAY '    Missing'.
+           MOVE 'n' TO WS-VALID-STATUS.
+           PERFORM UNTIL WS-VALID-STATUS = 'y'
+               ACCEPT WS-NEW-STATUS
+               EVALUATE WS-NEW-STATUS
+                   WHEN 'Operational'
+                   WHEN 'Repairing'
+                   WHEN 'Refitting'
+                   WHEN 'Resupplying'
+                   WHEN 'Sunk'
+                   WHEN 'Scrapped'
+                   WHEN 'Missing'
+                       MOVE 'y' TO WS-VALID-STATUS
+                   WHEN OTHER
+                       DISPLAY 'INVALID STATUS, PLEASE RE-ENTER: '
+               END-EVALUATE
+           END-PERFORM.
+
+       CHECK-AND-UPDATE-ONE.
+           IF (WS-FILTER-KIND = 'F' AND SHIP-FLEET = WS-FILTER-VALUE)
+              OR (WS-FILTER-KIND = 'M'
+                  AND SHIP-FORMATION = WS-FILTER-VALUE)
+               IF SHIP-STATUS NOT = WS-NEW-STATUS
+                   MOVE SHIP-STATUS TO WS-PRIOR-STATUS
+                   MOVE WS-NEW-STATUS TO SHIP-STATUS
+                   REWRITE SHIP-RECORD
+                   IF WS-FILE-STATUS = '00'
+                       ADD 1 TO WS-MATCH-COUNT
+                       PERFORM LOG-STATUS-CHANGE
+                       PERFORM WRITE-AUDIT-RECORD
+                   ELSE
+                       DISPLAY '  ERROR: REWRITE FAILED FOR ' UID
+                          ' STATUS ' WS-FILE-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+
+       LOG-STATUS-CHANGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE UID TO HIST-UID.
+           MOVE WS-PRIOR-STATUS TO HIST-OLD-STATUS.
+           MOVE SHIP-STATUS TO HIST-NEW-STATUS.
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO HIST-CHANGE-DATE.
+           MOVE WS-CURRENT-TIMESTAMP(9:8) TO HIST-CHANGE-TIME.
+           WRITE STATUS-HIST-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE UID TO AUD-UID.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO AUD-DATE.
+           MOVE WS-CURRENT-TIMESTAMP(9:8) TO AUD-TIME.
+           MOVE 'UPDATE' TO AUD-ACTION.
+           MOVE 'STATUS' TO AUD-FIELDS-CHANGED.
+           WRITE AUDIT-TRAIL-RECORD.
