@@ -0,0 +1,98 @@
+      *This program reconciles two ALLSHPS extracts, each a sequential
+      *unload in SHIP-RECORD layout ascending by UID (the format the
+      *nightly backup job produces), and reports added UIDs, removed
+      *UIDs, and any OTHER-DATA field that differs per UID, so a
+      *SHIP-STATUS or SHIP-THEATRE change overnight is called out
+      *explicitly instead of a manual eyeball diff of JSON.
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    RECON.
+       AUTHOR.        Nikolaj R Christensen
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-EXTRACT ASSIGN TO OLDEXTR
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OLD-FILE-STATUS.
+           SELECT NEW-EXTRACT ASSIGN TO NEWEXTR
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NEW-FILE-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  OLD-EXTRACT.
+       01 OLD-RECORD.
+           05 OLD-UID PIC X(12).
+           05 OLD-OTHER-DATA PIC X(483).
+       FD  NEW-EXTRACT.
+       01 NEW-RECORD.
+           05 NEW-UID PIC X(12).
+           05 NEW-OTHER-DATA PIC X(483).
+      *-------------------
+       WORKING-STORAGE SECTION.
+       01 WS-OLD-FILE-STATUS PIC XX.
+       01 WS-NEW-FILE-STATUS PIC XX.
+       01 WS-HAVE-OLD PIC X VALUE 'N'.
+       01 WS-HAVE-NEW PIC X VALUE 'N'.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       MAIN-PROCEDURE.
+           OPEN INPUT OLD-EXTRACT.
+           IF WS-OLD-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-OLD-FILE-STATUS
+               GOBACK
+           END-IF.
+           OPEN INPUT NEW-EXTRACT.
+           IF WS-NEW-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR: FILE OPEN ERROR-CODE:' WS-NEW-FILE-STATUS
+               GOBACK
+           END-IF.
+           DISPLAY 'RECONCILIATION REPORT'.
+           PERFORM READ-OLD.
+           PERFORM READ-NEW.
+           PERFORM UNTIL WS-HAVE-OLD = 'N' AND WS-HAVE-NEW = 'N'
+               EVALUATE TRUE
+                   WHEN WS-HAVE-OLD = 'N'
+                       DISPLAY 'ADDED:   ' NEW-UID
+                       PERFORM READ-NEW
+                   WHEN WS-HAVE-NEW = 'N'
+                       DISPLAY 'REMOVED: ' OLD-UID
+                       PERFORM READ-OLD
+                   WHEN OLD-UID < NEW-UID
+                       DISPLAY 'REMOVED: ' OLD-UID
+                       PERFORM READ-OLD
+                   WHEN OLD-UID > NEW-UID
+                       DISPLAY 'ADDED:   ' NEW-UID
+                       PERFORM READ-NEW
+                   WHEN OTHER
+                       IF OLD-OTHER-DATA NOT = NEW-OTHER-DATA
+                           DISPLAY 'CHANGED: ' OLD-UID
+                       END-IF
+                       PERFORM READ-OLD
+                       PERFORM READ-NEW
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE OLD-EXTRACT.
+           CLOSE NEW-EXTRACT.
+           GOBACK.
+
+       READ-OLD.
+           READ OLD-EXTRACT
+               AT END
+                   MOVE 'N' TO WS-HAVE-OLD
+               NOT AT END
+                   MOVE 'Y' TO WS-HAVE-OLD
+           END-READ.
+
+       READ-NEW.
+           READ NEW-EXTRACT
+               AT END
+                   MOVE 'N' TO WS-HAVE-NEW
+               NOT AT END
+                   MOVE 'Y' TO WS-HAVE-NEW
+           END-READ.
