@@ -1,9 +1,11 @@
       *This program surounds any string with quotes,
       * in the process removing leading and trailing spaces
+      * and backslash-escaping any embedded quote or backslash so the
+      * result is always valid inside a JSON string literal
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.   MKQUOTE
+       PROGRAM-ID.   MKQUOTE.
        AUTHOR.        Nikolaj R Christensen
       *--------------------
        ENVIRONMENT DIVISION.
@@ -14,13 +16,19 @@
        01 B PIC X(80) VALUE SPACES.
        01 ASTART PIC 99.
        01 ALEN PIC 99.
+       01 B-POINTER PIC 9(4).
+       01 CHAR-INDEX PIC 9(4).
+       01 ESC-CHAR PIC X.
 
        LINKAGE SECTION.
        01  LK-LEN PIC 99.
        01  LK-INPUT PIC X(78).
        01  LK-OUTPUT PIC X(80).
 
-       PROCEDURE DIVISION USING LK-INPUT , LK-LEN RETURNING LK-OUTPUT.
+      *GnuCOBOL's -std=ibm dialect rejects an alphanumeric RETURNING
+      *field on the CALL statement, so the result comes back as a
+      *third USING parameter instead.
+       PROCEDURE DIVISION USING LK-INPUT , LK-LEN , LK-OUTPUT.
       *Move to local storage
            MOVE LK-INPUT(1:LK-LEN) TO A.
            INSPECT A
@@ -32,9 +40,35 @@
       *Get actual length of non-space
            COMPUTE ALEN = 79 - ALEN - ASTART.
 
-      *Make the string
-           STRING  '"' A(ASTART:ALEN) '"'
-              DELIMITED BY SIZE INTO B.
+      *Make the string, escaping any embedded quote or backslash one
+      *character at a time so the output stays a valid JSON string;
+      *if an escaped value would overflow LK-OUTPUT it is truncated,
+      *same as every other field here already is at its PICTURE width
+           MOVE SPACES TO B.
+           MOVE 1 TO B-POINTER.
+           STRING '"' DELIMITED BY SIZE INTO B WITH POINTER B-POINTER.
+           PERFORM VARYING CHAR-INDEX FROM ASTART BY 1
+              UNTIL CHAR-INDEX > (ASTART + ALEN - 1)
+               MOVE A(CHAR-INDEX:1) TO ESC-CHAR
+               IF ESC-CHAR = '"' OR ESC-CHAR = '\'
+                   STRING '\' ESC-CHAR DELIMITED BY SIZE
+                      INTO B WITH POINTER B-POINTER
+                      ON OVERFLOW
+                          CONTINUE
+                   END-STRING
+               ELSE
+                   STRING ESC-CHAR DELIMITED BY SIZE
+                      INTO B WITH POINTER B-POINTER
+                      ON OVERFLOW
+                          CONTINUE
+                   END-STRING
+               END-IF
+           END-PERFORM.
+           STRING '"' DELIMITED BY SIZE INTO B WITH POINTER B-POINTER
+              ON OVERFLOW
+                  CONTINUE
+           END-STRING.
 
       *Move to return value
            MOVE B TO LK-OUTPUT.
+           GOBACK.
